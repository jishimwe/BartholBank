@@ -0,0 +1,3 @@
+       01  DRW-CTRL-BLK.
+           05  DRW-CTRL-RET-CODE       PIC 9(5).
+           05  DRW-CTRL-ERR-MSG        PIC X(40).
