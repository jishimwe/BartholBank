@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     EODBATCH.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        COPY TRANCTRL.
+        COPY ACCCTRL.
+        01 WRK-VARS.
+            05 W-STEP-NAME    PIC X(8).
+       PROCEDURE DIVISION.
+          PERFORM INIT-WORK.
+          PERFORM RUN-CHAIN.
+          PERFORM CLOSE-WORK.
+          GOBACK.
+       INIT-WORK.
+          CALL "TRANIO" USING TRAN-CTRL-BLK.
+          CALL "ACCIO" USING ACC-CTRL-BLK.
+       RUN-CHAIN.
+          DISPLAY "EODBATCH starting end-of-day run".
+          MOVE "ACCINT" TO W-STEP-NAME.
+          CALL "ACCINT".
+          IF RETURN-CODE = 0 THEN
+            MOVE "TRANJRNL" TO W-STEP-NAME
+            CALL "TRANJRNL"
+            END-IF.
+          IF RETURN-CODE = 0 THEN
+            MOVE "ACCDORM" TO W-STEP-NAME
+            CALL "ACCDORM"
+            END-IF.
+          IF RETURN-CODE = 0 THEN
+            MOVE "ACCRECON" TO W-STEP-NAME
+            CALL "ACCRECON"
+            END-IF.
+          IF RETURN-CODE = 0 THEN
+            MOVE "TRANARCH" TO W-STEP-NAME
+            CALL "TRANARCH"
+            END-IF.
+          IF RETURN-CODE = 0 THEN
+            DISPLAY "EODBATCH completed all steps successfully"
+           ELSE
+            DISPLAY "EODBATCH halted - step " W-STEP-NAME
+                    " failed with return code " RETURN-CODE
+            END-IF.
+       CLOSE-WORK.
+          CALL "TRANCLOSE".
+          CALL "ACCCLOSE".
