@@ -6,17 +6,124 @@
        WORKING-STORAGE SECTION.
         COPY TRANCTRL.
         COPY TRAN REPLACING ==:PREFIX:== BY ==T-==.
+        01 WRK-VARS.
+            05 W-FROM-DATE    PIC 9(8).
+            05 W-TO-DATE      PIC 9(8) VALUE 99999999.
+            05 W-SORT-KEY     PIC X(1) VALUE 'I'.
+                88 W-SORT-BY-DATE VALUE 'D'.
+                88 W-SORT-BY-BALANCE VALUE 'B'.
+            05 W-LINE-COUNT   PIC 9(3).
+            05 W-IDX          PIC 9(3).
+            05 W-JDX          PIC 9(3).
+            05 W-TEMP-LINE.
+                10 W-TEMP-ID      PIC 9(5).
+                10 W-TEMP-DATE    PIC 9(8).
+                10 W-TEMP-BALANCE PIC S9(7)V99.
+                10 W-TEMP-TYPE    PIC X(4).
+        01 W-LINE-TABLE.
+            05 W-LINE-ENTRY OCCURS 500 TIMES.
+                10 W-L-ID         PIC 9(5).
+                10 W-L-DATE       PIC 9(8).
+                10 W-L-BALANCE    PIC S9(7)V99.
+                10 W-L-TYPE       PIC X(4).
        PROCEDURE DIVISION.
        LIST-ACCOUNTS.
+          PERFORM READ-FILTERS.
+          PERFORM COLLECT-OPEN-TRANSACTIONS.
+          IF W-SORT-BY-DATE THEN
+            PERFORM SORT-TABLE-BY-DATE
+           ELSE
+            IF W-SORT-BY-BALANCE THEN
+              PERFORM SORT-TABLE-BY-BALANCE
+              END-IF
+            END-IF.
+          PERFORM DISPLAY-TABLE.
+          GOBACK.
+       READ-FILTERS.
+          DISPLAY "From date (YYYYMMDD, blank = no limit): "
+                  NO ADVANCING.
+          MOVE 0 TO W-FROM-DATE.
+          ACCEPT W-FROM-DATE.
+          DISPLAY "To date (YYYYMMDD, blank = no limit): "
+                  NO ADVANCING.
+          MOVE 0 TO W-TO-DATE.
+          ACCEPT W-TO-DATE.
+          IF W-TO-DATE = 0 THEN
+            MOVE 99999999 TO W-TO-DATE
+            END-IF.
+          DISPLAY "Sort by (I=id, D=date, B=balance) [I]: "
+                  NO ADVANCING.
+          MOVE SPACES TO W-SORT-KEY.
+          ACCEPT W-SORT-KEY.
+          IF W-SORT-KEY NOT = 'D' AND W-SORT-KEY NOT = 'B' THEN
+            MOVE 'I' TO W-SORT-KEY
+            END-IF.
+       COLLECT-OPEN-TRANSACTIONS.
+          MOVE 0 TO W-LINE-COUNT.
           CALL "TRANIDF" USING TRAN-CTRL-BLK
                                T-TRAN-REC.
           PERFORM
             WITH TEST BEFORE
               UNTIL TRAN-CTRL-RET-CODE NOT = 0
-              IF T-TRAN-OPEN THEN
-                DISPLAY "[" T-TRAN-ID "] "
-                        T-TRAN-DATE
-                        "[" T-TRAN-BALANCE "]"
+                 OR W-LINE-COUNT = 500
+              IF T-TRAN-OPEN AND T-TRAN-DATE >= W-FROM-DATE AND
+                  T-TRAN-DATE <= W-TO-DATE THEN
+                ADD 1 TO W-LINE-COUNT
+                MOVE T-TRAN-ID TO W-L-ID(W-LINE-COUNT)
+                MOVE T-TRAN-DATE TO W-L-DATE(W-LINE-COUNT)
+                MOVE T-TRAN-BALANCE TO W-L-BALANCE(W-LINE-COUNT)
+                MOVE T-TRAN-TYPE TO W-L-TYPE(W-LINE-COUNT)
                 END-IF
-              CALL "TRANIDN" USING TRAN-CTRL-BLK T-TRAN-REC
-            END-PERFORM.
\ No newline at end of file
+              CALL "TRANIDN" USING TRAN-CTRL-BLK
+                                   T-TRAN-REC
+            END-PERFORM.
+       SORT-TABLE-BY-DATE.
+          PERFORM VARYING W-IDX FROM 1 BY 1
+              UNTIL W-IDX > W-LINE-COUNT - 1
+            PERFORM VARYING W-JDX FROM 1 BY 1
+                UNTIL W-JDX > W-LINE-COUNT - W-IDX
+              IF W-L-DATE(W-JDX) > W-L-DATE(W-JDX + 1) THEN
+                MOVE W-L-ID(W-JDX)      TO W-TEMP-ID
+                MOVE W-L-DATE(W-JDX)    TO W-TEMP-DATE
+                MOVE W-L-BALANCE(W-JDX) TO W-TEMP-BALANCE
+                MOVE W-L-TYPE(W-JDX)    TO W-TEMP-TYPE
+                MOVE W-L-ID(W-JDX + 1)      TO W-L-ID(W-JDX)
+                MOVE W-L-DATE(W-JDX + 1)    TO W-L-DATE(W-JDX)
+                MOVE W-L-BALANCE(W-JDX + 1) TO W-L-BALANCE(W-JDX)
+                MOVE W-L-TYPE(W-JDX + 1)    TO W-L-TYPE(W-JDX)
+                MOVE W-TEMP-ID      TO W-L-ID(W-JDX + 1)
+                MOVE W-TEMP-DATE    TO W-L-DATE(W-JDX + 1)
+                MOVE W-TEMP-BALANCE TO W-L-BALANCE(W-JDX + 1)
+                MOVE W-TEMP-TYPE    TO W-L-TYPE(W-JDX + 1)
+                END-IF
+            END-PERFORM
+          END-PERFORM.
+       SORT-TABLE-BY-BALANCE.
+          PERFORM VARYING W-IDX FROM 1 BY 1
+              UNTIL W-IDX > W-LINE-COUNT - 1
+            PERFORM VARYING W-JDX FROM 1 BY 1
+                UNTIL W-JDX > W-LINE-COUNT - W-IDX
+              IF W-L-BALANCE(W-JDX) > W-L-BALANCE(W-JDX + 1) THEN
+                MOVE W-L-ID(W-JDX)      TO W-TEMP-ID
+                MOVE W-L-DATE(W-JDX)    TO W-TEMP-DATE
+                MOVE W-L-BALANCE(W-JDX) TO W-TEMP-BALANCE
+                MOVE W-L-TYPE(W-JDX)    TO W-TEMP-TYPE
+                MOVE W-L-ID(W-JDX + 1)      TO W-L-ID(W-JDX)
+                MOVE W-L-DATE(W-JDX + 1)    TO W-L-DATE(W-JDX)
+                MOVE W-L-BALANCE(W-JDX + 1) TO W-L-BALANCE(W-JDX)
+                MOVE W-L-TYPE(W-JDX + 1)    TO W-L-TYPE(W-JDX)
+                MOVE W-TEMP-ID      TO W-L-ID(W-JDX + 1)
+                MOVE W-TEMP-DATE    TO W-L-DATE(W-JDX + 1)
+                MOVE W-TEMP-BALANCE TO W-L-BALANCE(W-JDX + 1)
+                MOVE W-TEMP-TYPE    TO W-L-TYPE(W-JDX + 1)
+                END-IF
+            END-PERFORM
+          END-PERFORM.
+       DISPLAY-TABLE.
+          PERFORM VARYING W-IDX FROM 1 BY 1
+              UNTIL W-IDX > W-LINE-COUNT
+            DISPLAY "[" W-L-ID(W-IDX) "] "
+                    W-L-DATE(W-IDX)
+                    "[" W-L-BALANCE(W-IDX) "]"
+                    " " W-L-TYPE(W-IDX)
+          END-PERFORM.
