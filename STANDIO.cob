@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STANDIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PORTABLE.
+       OBJECT-COMPUTER. PORTABLE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL FD-S ASSIGN TO 'STDORD'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FSTD-ID
+               FILE STATUS IS FS-S.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FD-S.
+       COPY STDORD REPLACING ==:PREFIX:== BY ==F==.
+       WORKING-STORAGE SECTION.
+       01 WRK-VARS.
+               05 FS-S PIC 9(2).
+               05 W-LAST-ID PIC 9(5).
+               05 W-REC-COUNT COMP-5 PIC 9(5).
+               05 W-STATUS PIC X(1).
+                 88 W-OPENED VALUE 'O'.
+                 88 W-CLOSED VALUE 'C'.
+       LINKAGE SECTION.
+       COPY STDCTRL.
+       COPY STDORD REPLACING ==:PREFIX:== BY ====.
+       PROCEDURE DIVISION USING STD-CTRL-BLK.
+*********
+       MAIN-PROG.
+        IF NOT W-OPENED THEN
+          perform OPEN-FILE
+          PERFORM DO-MAIN-PROG
+          END-IF.
+        GOBACK.
+       DO-MAIN-PROG.
+        perform TRANSFER-CODES.
+        MOVE 0 TO W-REC-COUNT.
+        IF FS-S = ZERO THEN
+          PERFORM READ-LAST-STANDING-ORDER
+          END-IF.
+       DO-MAIN-PROG-END.
+          EXIT.
+*********
+       ENTRY "STDADD" USING STD-CTRL-BLK STD-REC.
+        IF STD-ID = 0 THEN
+          COMPUTE STD-ID = W-LAST-ID + 1
+          END-IF.
+        IF STD-STATUS = SPACE THEN
+          SET STD-ACTIVE TO TRUE
+          END-IF.
+        MOVE STD-ID TO FSTD-ID.
+        WRITE FSTD-REC FROM STD-REC
+          INVALID KEY
+            STRING "Invalid key on insertion: " STD-ID
+               INTO STD-CTRL-ERR-MSG
+          NOT INVALID KEY
+            ADD 1 TO W-REC-COUNT
+        END-WRITE.
+        IF STD-ID > W-LAST-ID THEN
+          MOVE STD-ID TO W-LAST-ID
+          END-IF.
+        perform TRANSFER-CODES.
+        GOBACK.
+*********
+       ENTRY "STDRID" USING STD-CTRL-BLK STD-REC.
+        MOVE STD-ID TO FSTD-ID.
+        READ FD-S INTO STD-REC KEY IS FSTD-ID.
+        perform TRANSFER-CODES.
+        IF FS-S NOT = 0 THEN
+          INITIALIZE STD-REC
+          MOVE "Standing order not found" TO STD-CTRL-ERR-MSG
+          END-IF.
+        GOBACK.
+*********
+       ENTRY "STDREPL" USING STD-CTRL-BLK STD-REC.
+        MOVE STD-ID TO FSTD-ID.
+        START FD-S KEY = FSTD-ID.
+        READ FD-S NEXT.
+        perform TRANSFER-CODES.
+        IF FS-S = 0 THEN
+          MOVE STD-REC TO FSTD-REC
+          REWRITE FSTD-REC
+          perform TRANSFER-CODES
+          IF FS-S NOT = 0 THEN
+            MOVE "Rewrite failed" TO STD-CTRL-ERR-MSG
+            END-IF
+         ELSE
+          MOVE "Reading the record failed" TO STD-CTRL-ERR-MSG
+          END-IF.
+        GOBACK.
+*********
+       ENTRY "STDDEL" USING STD-CTRL-BLK STD-REC.
+        MOVE STD-ID TO FSTD-ID.
+        START FD-S KEY = FSTD-ID.
+        READ FD-S NEXT.
+        perform TRANSFER-CODES.
+        IF FS-S = 0 THEN
+          DELETE FD-S RECORD
+          perform TRANSFER-CODES
+          IF FS-S NOT = 0 THEN
+            MOVE "Delete failed" TO STD-CTRL-ERR-MSG
+           ELSE
+            SUBTRACT 1 FROM W-REC-COUNT
+            END-IF
+         ELSE
+          MOVE "Reading the record failed" TO STD-CTRL-ERR-MSG
+          END-IF.
+        GOBACK.
+*********
+       ENTRY "STDNAF" USING STD-CTRL-BLK STD-REC.
+        MOVE 0 TO FSTD-ID.
+        START FD-S KEY > FSTD-ID.
+        READ FD-S NEXT INTO STD-REC.
+        perform TRANSFER-CODES.
+        GOBACK.
+*********
+       ENTRY "STDNAN" USING STD-CTRL-BLK STD-REC.
+        READ FD-S NEXT INTO STD-REC.
+        perform TRANSFER-CODES.
+        GOBACK.
+*********
+       ENTRY "STDCNT" USING STD-CTRL-BLK.
+        MOVE W-REC-COUNT TO STD-COUNT.
+        GOBACK.
+*********
+       ENTRY "STDCLOSE".
+        CLOSE FD-S.
+        SET W-CLOSED TO TRUE.
+        GOBACK.
+       OPEN-FILE.
+*********
+        IF NOT W-OPENED THEN
+          SET W-OPENED TO TRUE
+          open I-O FD-S
+          END-IF.
+*********
+       READ-LAST-STANDING-ORDER.
+        MOVE 0 TO FSTD-ID.
+        START FD-S KEY > FSTD-ID.
+        READ FD-S NEXT INTO FSTD-REC.
+        PERFORM
+            WITH TEST BEFORE
+            UNTIL FS-S NOT = 0
+          ADD 1 TO W-REC-COUNT
+          READ FD-S NEXT INTO FSTD-REC
+        END-PERFORM.
+        MOVE FSTD-ID TO W-LAST-ID.
+*********
+       TRANSFER-CODES.
+        MOVE FS-S TO STD-CTRL-RET-CODE.
+        IF FS-S = 0 THEN
+          MOVE SPACES TO STD-CTRL-ERR-MSG
+          END-IF.
