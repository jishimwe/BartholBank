@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCBULK.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PORTABLE.
+       OBJECT-COMPUTER. PORTABLE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL LOAD-FILE ASSIGN TO 'ACCBULKIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOAD.
+           SELECT PRINT-FILE ASSIGN TO 'ACCBULK'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-P.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAD-FILE.
+       01  LOAD-REC.
+           05  LOAD-EXT-ID   PIC 9(5).
+           05  LOAD-FNAME    PIC X(15).
+           05  LOAD-LNAME    PIC X(15).
+           05  LOAD-BALANCE  PIC S9(7)V99.
+           05  LOAD-CURRENCY PIC X(3).
+       FD  PRINT-FILE.
+       01  PRINT-REC PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY ACCCTRL.
+       COPY ACCOUNT REPLACING ==:PREFIX:== BY ====.
+       01 WRK-VARS.
+           05 FS-LOAD       PIC 9(2).
+           05 FS-P          PIC 9(2).
+           05 W-ADD-COUNT   PIC 9(5).
+           05 W-UPD-COUNT   PIC 9(5).
+           05 W-REJ-COUNT   PIC 9(5).
+       PROCEDURE DIVISION.
+*********
+       MAIN-PROG.
+        MOVE 0 TO RETURN-CODE.
+        CALL "ACCIO" USING ACC-CTRL-BLK.
+        MOVE 0 TO W-ADD-COUNT.
+        MOVE 0 TO W-UPD-COUNT.
+        MOVE 0 TO W-REJ-COUNT.
+        OPEN INPUT LOAD-FILE.
+        IF FS-LOAD = 35 THEN
+          DISPLAY "ACCBULKIN file not found - no accounts loaded"
+          MOVE 1 TO RETURN-CODE
+         ELSE
+          OPEN OUTPUT PRINT-FILE
+          IF FS-P NOT = 0 THEN
+            DISPLAY "Unable to open ACCBULK print file, status " FS-P
+            MOVE 1 TO RETURN-CODE
+           ELSE
+            STRING "Bulk account load report" INTO PRINT-REC
+            WRITE PRINT-REC
+            MOVE SPACES TO PRINT-REC
+            WRITE PRINT-REC
+            PERFORM LOAD-RECS
+            PERFORM WRITE-SUMMARY-LINE
+            CLOSE PRINT-FILE
+            END-IF
+          CLOSE LOAD-FILE
+          END-IF.
+        GOBACK.
+*********
+       LOAD-RECS.
+        READ LOAD-FILE NEXT.
+        PERFORM
+          WITH TEST BEFORE UNTIL FS-LOAD NOT = 0
+          PERFORM LOAD-ONE-RECORD
+          READ LOAD-FILE NEXT
+        END-PERFORM.
+*********
+       LOAD-ONE-RECORD.
+        MOVE LOAD-EXT-ID TO ACC-ID.
+        IF LOAD-EXT-ID = 0 THEN
+          PERFORM REJECT-RECORD
+         ELSE
+          CALL "ACCRID" USING ACC-CTRL-BLK ACC-REC
+          IF ACC-CTRL-RET-CODE = 0 THEN
+            PERFORM UPDATE-EXISTING-ACCOUNT
+           ELSE
+            PERFORM ADD-NEW-ACCOUNT
+            END-IF
+          END-IF.
+*********
+       ADD-NEW-ACCOUNT.
+        MOVE LOAD-EXT-ID TO ACC-ID.
+        MOVE LOAD-FNAME  TO ACC-FNAME.
+        MOVE LOAD-LNAME  TO ACC-LNAME.
+        MOVE LOAD-BALANCE TO ACC-BALANCE.
+        MOVE LOAD-CURRENCY TO ACC-CURRENCY.
+        CALL "ACCADD" USING ACC-CTRL-BLK ACC-REC.
+        IF ACC-CTRL-RET-CODE = 0 THEN
+          ADD 1 TO W-ADD-COUNT
+          STRING "[" LOAD-EXT-ID "] " LOAD-FNAME LOAD-LNAME
+                 "  added" INTO PRINT-REC
+          WRITE PRINT-REC
+         ELSE
+          ADD 1 TO W-REJ-COUNT
+          STRING "[" LOAD-EXT-ID "] " LOAD-FNAME LOAD-LNAME
+                 "  rejected - " ACC-CTRL-ERR-MSG INTO PRINT-REC
+          WRITE PRINT-REC
+          END-IF.
+*********
+       UPDATE-EXISTING-ACCOUNT.
+        MOVE LOAD-FNAME  TO ACC-FNAME.
+        MOVE LOAD-LNAME  TO ACC-LNAME.
+        MOVE LOAD-BALANCE TO ACC-BALANCE.
+        MOVE LOAD-CURRENCY TO ACC-CURRENCY.
+        CALL "ACCREPL" USING ACC-CTRL-BLK ACC-REC.
+        IF ACC-CTRL-RET-CODE = 0 THEN
+          ADD 1 TO W-UPD-COUNT
+          STRING "[" LOAD-EXT-ID "] " LOAD-FNAME LOAD-LNAME
+                 "  updated" INTO PRINT-REC
+          WRITE PRINT-REC
+         ELSE
+          ADD 1 TO W-REJ-COUNT
+          STRING "[" LOAD-EXT-ID "] " LOAD-FNAME LOAD-LNAME
+                 "  rejected - " ACC-CTRL-ERR-MSG INTO PRINT-REC
+          WRITE PRINT-REC
+          END-IF.
+*********
+       REJECT-RECORD.
+        ADD 1 TO W-REJ-COUNT.
+        STRING LOAD-FNAME LOAD-LNAME
+               "  rejected - missing external reference id" INTO
+           PRINT-REC.
+        WRITE PRINT-REC.
+*********
+       WRITE-SUMMARY-LINE.
+        MOVE SPACES TO PRINT-REC.
+        WRITE PRINT-REC.
+        STRING W-ADD-COUNT " added, " W-UPD-COUNT " updated, "
+               W-REJ-COUNT " rejected" INTO PRINT-REC.
+        WRITE PRINT-REC.
+        DISPLAY W-ADD-COUNT " added, " W-UPD-COUNT " updated, "
+                W-REJ-COUNT " rejected".
