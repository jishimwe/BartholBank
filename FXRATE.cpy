@@ -0,0 +1,3 @@
+       01  :PREFIX:FX-REC.
+           05  :PREFIX:FX-CURRENCY      PIC X(3).
+           05  :PREFIX:FX-RATE          PIC 9(5)V9(6).
