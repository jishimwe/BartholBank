@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     ACCDORM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PORTABLE.
+       OBJECT-COMPUTER. PORTABLE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO 'ACCDORM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-P.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       01  PRINT-REC PIC X(80).
+       WORKING-STORAGE SECTION.
+        COPY ACCCTRL.
+        COPY TRANCTRL.
+        COPY ACCOUNT REPLACING ==:PREFIX:== BY ==T-==.
+        COPY TRAN     REPLACING ==:PREFIX:== BY ====.
+        COPY TRANL    REPLACING ==:PREFIX:== BY ====.
+        01 WRK-VARS.
+            05 FS-P            PIC 9(2).
+            05 W-TODAY         PIC 9(8).
+            05 W-BUFFER        PIC X(21).
+            05 W-CUTOFF        PIC 9(8).
+            05 W-CUTOFF-INT    PIC S9(7).
+            05 W-DORMANT-MONTHS PIC 9(3) VALUE 6.
+            05 W-LAST-DATE     PIC 9(8).
+            05 W-HAS-ACTIVITY  PIC X(1).
+              88 W-ACTIVITY-FOUND VALUE 'Y'.
+            05 W-DORMANT-COUNT PIC 9(5).
+       PROCEDURE DIVISION.
+       REPORT-DORMANT-ACCOUNTS.
+          MOVE 0 TO RETURN-CODE.
+          PERFORM READ-CUTOFF-MONTHS.
+          MOVE FUNCTION CURRENT-DATE TO W-BUFFER.
+          MOVE W-BUFFER(1:8) TO W-TODAY.
+          COMPUTE W-CUTOFF-INT = FUNCTION INTEGER-OF-DATE(W-TODAY)
+                  - (W-DORMANT-MONTHS * 30).
+          COMPUTE W-CUTOFF = FUNCTION DATE-OF-INTEGER(W-CUTOFF-INT).
+          MOVE 0 TO W-DORMANT-COUNT.
+          OPEN OUTPUT PRINT-FILE.
+          IF FS-P NOT = 0 THEN
+            DISPLAY "Unable to open ACCDORM print file, status "
+                    FS-P
+            MOVE 1 TO RETURN-CODE
+            GOBACK
+            END-IF.
+          STRING "Dormant account report - cutoff " W-CUTOFF
+                 " (" W-DORMANT-MONTHS " month(s))" INTO PRINT-REC.
+          WRITE PRINT-REC.
+          MOVE SPACES TO PRINT-REC.
+          WRITE PRINT-REC.
+          CALL "ACCNAF" USING ACC-CTRL-BLK T-ACC-REC.
+          PERFORM
+            WITH TEST BEFORE
+              UNTIL ACC-CTRL-RET-CODE NOT = 0
+              IF NOT T-ACC-IS-CASH THEN
+                PERFORM FIND-LAST-ACTIVITY
+                IF (NOT W-ACTIVITY-FOUND) OR
+                    W-LAST-DATE < W-CUTOFF THEN
+                  PERFORM WRITE-DORMANT-LINE
+                  ADD 1 TO W-DORMANT-COUNT
+                  END-IF
+                END-IF
+              CALL "ACCNAN" USING ACC-CTRL-BLK T-ACC-REC
+            END-PERFORM.
+          MOVE SPACES TO PRINT-REC.
+          WRITE PRINT-REC.
+          STRING W-DORMANT-COUNT " dormant account(s) found" INTO
+             PRINT-REC.
+          WRITE PRINT-REC.
+          CLOSE PRINT-FILE.
+          DISPLAY W-DORMANT-COUNT " dormant account(s) found".
+          GOBACK.
+       READ-CUTOFF-MONTHS.
+          DISPLAY "Dormant after how many months (blank = 6): "
+                  NO ADVANCING.
+          MOVE 0 TO W-DORMANT-MONTHS.
+          ACCEPT W-DORMANT-MONTHS.
+          IF W-DORMANT-MONTHS = 0 THEN
+            MOVE 6 TO W-DORMANT-MONTHS
+            END-IF.
+       FIND-LAST-ACTIVITY.
+          MOVE 'N' TO W-HAS-ACTIVITY.
+          MOVE 0 TO W-LAST-DATE.
+          INITIALIZE TRAN-CTRL-BLK.
+          INITIALIZE TRAN-LINE-REC.
+          MOVE T-ACC-ID TO TL-ACC.
+          CALL "TRANLACF" USING TRAN-CTRL-BLK
+                                TRAN-LINE-REC.
+          PERFORM
+            WITH TEST BEFORE
+              UNTIL TRAN-CTRL-RET-CODE NOT = 0
+              MOVE TL-TRAN-ID TO TRAN-ID
+              CALL "TRANRID" USING TRAN-CTRL-BLK
+                                   TRAN-REC
+              IF TRAN-CTRL-RET-CODE = 0 THEN
+                SET W-ACTIVITY-FOUND TO TRUE
+                IF TRAN-DATE > W-LAST-DATE THEN
+                  MOVE TRAN-DATE TO W-LAST-DATE
+                  END-IF
+                END-IF
+              INITIALIZE TRAN-CTRL-BLK
+              CALL "TRANLACN" USING TRAN-CTRL-BLK
+                                    TRAN-LINE-REC
+            END-PERFORM.
+       WRITE-DORMANT-LINE.
+          IF W-ACTIVITY-FOUND THEN
+            STRING "[" T-ACC-ID "] " T-ACC-FNAME T-ACC-LNAME
+                   "   last activity "
+                   W-LAST-DATE(7:2) "." W-LAST-DATE(5:2) "."
+                   W-LAST-DATE(1:4)
+                   INTO PRINT-REC
+           ELSE
+            STRING "[" T-ACC-ID "] " T-ACC-FNAME T-ACC-LNAME
+                   "   no activity on record"
+                   INTO PRINT-REC
+            END-IF.
+          WRITE PRINT-REC.
