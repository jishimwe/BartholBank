@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     ACCRECON.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        COPY ACCCTRL.
+        COPY ACCOUNT REPLACING ==:PREFIX:== BY ==T-==.
+        COPY FXCTRL.
+        COPY FXRATE REPLACING ==:PREFIX:== BY ====.
+        01 WRK-VARS.
+            05 W-CASH-BALANCE  PIC S9(7)V99.
+            05 W-OTHER-TOTAL   PIC S9(7)V99.
+            05 W-NET           PIC S9(7)V99.
+            05 W-AMOUNT        PIC -ZZZZZZ9.99.
+            05 W-BASE-CURRENCY PIC X(3) VALUE 'USD'.
+            05 W-CONV-INPUT    PIC S9(7)V99.
+            05 W-CONV-AMOUNT   PIC S9(7)V99.
+            05 W-FROM-RATE     PIC 9(5)V9(6).
+       PROCEDURE DIVISION.
+       RECONCILE-CASH.
+          MOVE 0 TO RETURN-CODE.
+          MOVE 0 TO W-CASH-BALANCE.
+          MOVE 0 TO W-OTHER-TOTAL.
+          CALL "FXIO" USING FX-CTRL-BLK.
+          CALL "ACCNAF" USING ACC-CTRL-BLK T-ACC-REC.
+          PERFORM
+            WITH TEST BEFORE
+              UNTIL ACC-CTRL-RET-CODE NOT = 0
+              MOVE T-ACC-BALANCE TO W-CONV-INPUT
+              PERFORM CONVERT-TO-BASE-CURRENCY
+              IF T-ACC-IS-CASH THEN
+                ADD W-CONV-AMOUNT TO W-CASH-BALANCE
+               ELSE
+                ADD W-CONV-AMOUNT TO W-OTHER-TOTAL
+                END-IF
+              CALL "ACCNAN" USING ACC-CTRL-BLK T-ACC-REC
+            END-PERFORM.
+          COMPUTE W-NET = W-CASH-BALANCE + W-OTHER-TOTAL.
+          MOVE W-CASH-BALANCE TO W-AMOUNT.
+          DISPLAY "Cash account balance:       " W-AMOUNT.
+          MOVE W-OTHER-TOTAL TO W-AMOUNT.
+          DISPLAY "Sum of other accounts:      " W-AMOUNT.
+          MOVE W-NET TO W-AMOUNT.
+          DISPLAY "Net (should be zero):       " W-AMOUNT.
+          IF W-NET NOT = 0 THEN
+            DISPLAY "*** OUT OF BALANCE - investigate TRANCOMM runs ***"
+            MOVE 1 TO RETURN-CODE
+           ELSE
+            DISPLAY "Books are in balance."
+            END-IF.
+          GOBACK.
+       CONVERT-TO-BASE-CURRENCY.
+          IF T-ACC-CURRENCY = SPACES OR
+              T-ACC-CURRENCY = W-BASE-CURRENCY THEN
+            MOVE W-CONV-INPUT TO W-CONV-AMOUNT
+           ELSE
+            MOVE T-ACC-CURRENCY TO FX-CURRENCY
+            CALL "FXRID" USING FX-CTRL-BLK FX-REC
+            IF FX-CTRL-RET-CODE = 0 THEN
+              MOVE FX-RATE TO W-FROM-RATE
+             ELSE
+              MOVE 1 TO W-FROM-RATE
+              END-IF
+            COMPUTE W-CONV-AMOUNT ROUNDED = W-CONV-INPUT / W-FROM-RATE
+            END-IF.
