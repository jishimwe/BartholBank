@@ -0,0 +1,7 @@
+       01  :PREFIX:AUDIT-REC.
+           05  :PREFIX:AUDIT-DATE       PIC 9(8).
+           05  :PREFIX:AUDIT-TIME       PIC 9(8).
+           05  :PREFIX:AUDIT-OPERATOR   PIC X(10).
+           05  :PREFIX:AUDIT-ACTION     PIC X(10).
+           05  :PREFIX:AUDIT-TRAN-ID    PIC 9(5).
+           05  :PREFIX:AUDIT-AMOUNT     PIC S9(7)V99.
