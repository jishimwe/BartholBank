@@ -0,0 +1,4 @@
+       01  FX-CTRL-BLK.
+           05  FX-CTRL-RET-CODE        PIC 9(5).
+           05  FX-CTRL-ERR-MSG         PIC X(40).
+           05  FX-COUNT                PIC 9(5).
