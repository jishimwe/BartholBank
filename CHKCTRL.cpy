@@ -0,0 +1,4 @@
+       01  CHK-CTRL-BLK.
+           05  CHK-CTRL-RET-CODE        PIC 9(5).
+           05  CHK-CTRL-ERR-MSG         PIC X(40).
+           05  CHK-COUNT                PIC 9(5).
