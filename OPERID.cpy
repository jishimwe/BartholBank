@@ -0,0 +1,2 @@
+       01  OPERATOR-ID                  PIC X(10) VALUE "SYSTEM"
+                                         EXTERNAL.
