@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     ACCINT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PORTABLE.
+       OBJECT-COMPUTER. PORTABLE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        COPY TRANCTRL.
+        COPY ACCCTRL.
+        COPY TRAN  REPLACING ==:PREFIX:== BY ==T-==.
+        COPY TRANL REPLACING ==:PREFIX:== BY ==T-==.
+        COPY ACCOUNT REPLACING ==:PREFIX:== BY ====.
+        COPY FXCTRL.
+        COPY FXRATE REPLACING ==:PREFIX:== BY ====.
+        01 WRK-VARS.
+            05 W-DAILY-RATE   PIC V9(5) VALUE 0.00015.
+            05 W-INTEREST     PIC S9(7)V99.
+            05 W-LINE-COUNT   PIC 9(5).
+            05 W-AMOUNT       PIC -ZZZZZZ9.99.
+            05 W-BUFFER       PIC X(40).
+            05 W-CUR-YEAR     PIC 9(4).
+            05 W-YTD-COUNT    PIC 9(4).
+            05 W-YTD-IDX      PIC 9(4).
+            05 W-BASE-CURRENCY PIC X(3) VALUE 'USD'.
+            05 W-CONV-INPUT   PIC S9(7)V99.
+            05 W-CONV-AMOUNT  PIC S9(7)V99.
+            05 W-FROM-RATE    PIC 9(5)V9(6).
+        01 W-YTD-TABLE.
+            05 W-YTD-ENTRY OCCURS 2000 TIMES.
+                10 W-YTD-ACC    PIC 9(5).
+                10 W-YTD-AMOUNT PIC S9(7)V99.
+       PROCEDURE DIVISION.
+       ACCRUE-INTEREST.
+          MOVE 0 TO RETURN-CODE.
+          MOVE 0 TO W-LINE-COUNT.
+          MOVE 0 TO W-YTD-COUNT.
+          MOVE FUNCTION CURRENT-DATE TO W-BUFFER.
+          MOVE W-BUFFER(1:4) TO W-CUR-YEAR.
+          CALL "FXIO" USING FX-CTRL-BLK.
+          INITIALIZE T-TRAN-REC.
+          CALL "TRANADD" USING TRAN-CTRL-BLK
+                               T-TRAN-REC.
+          IF TRAN-CTRL-RET-CODE NOT = 0 THEN
+            DISPLAY "Unable to open interest accrual transaction: "
+                    TRAN-CTRL-ERR-MSG
+            MOVE 1 TO RETURN-CODE
+           ELSE
+            PERFORM ADD-INTEREST-LINES
+            IF W-LINE-COUNT = 0 THEN
+              DISPLAY "No accounts eligible for interest accrual"
+             ELSE
+              CALL "TRANCOMM" USING TRAN-CTRL-BLK
+                                    T-TRAN-REC
+              IF TRAN-CTRL-RET-CODE = 0 THEN
+                PERFORM POST-YTD-INTEREST
+                DISPLAY W-LINE-COUNT
+                        " account(s) credited interest, transaction "
+                        T-TRAN-ID
+               ELSE
+                DISPLAY "Interest accrual not posted: "
+                        TRAN-CTRL-ERR-MSG
+                MOVE 1 TO RETURN-CODE
+                END-IF
+              END-IF
+            END-IF.
+          GOBACK.
+       ADD-INTEREST-LINES.
+          CALL "ACCNAF" USING ACC-CTRL-BLK ACC-REC.
+          PERFORM
+            WITH TEST BEFORE
+            UNTIL ACC-CTRL-RET-CODE NOT = 0
+              IF NOT ACC-IS-CASH AND ACC-ACTIVE AND
+                  ACC-BALANCE > 0 THEN
+                COMPUTE W-INTEREST ROUNDED =
+                        ACC-BALANCE * W-DAILY-RATE
+                IF W-INTEREST > 0 THEN
+                  MOVE W-INTEREST TO W-CONV-INPUT
+                  PERFORM CONVERT-TO-BASE-CURRENCY
+                  INITIALIZE T-TRAN-LINE-REC
+                  MOVE T-TRAN-ID OF T-TRAN-REC TO
+                       T-TL-TRAN-ID OF T-TRAN-LINE-REC
+                  MOVE ACC-ID TO T-TL-ACC OF T-TRAN-LINE-REC
+                  MOVE W-CONV-AMOUNT TO T-TL-AMOUNT OF T-TRAN-LINE-REC
+                  MOVE "Interest accrual" TO
+                       T-TL-MEMO OF T-TRAN-LINE-REC
+                  CALL "TRANLADD" USING TRAN-CTRL-BLK
+                                        T-TRAN-LINE-REC
+                  IF TRAN-CTRL-RET-CODE = 0 THEN
+                    ADD 1 TO W-LINE-COUNT
+                    MOVE W-INTEREST TO W-AMOUNT
+                    DISPLAY "  Account " ACC-ID " accrued " W-AMOUNT
+                    IF W-YTD-COUNT < 2000 THEN
+                      ADD 1 TO W-YTD-COUNT
+                      MOVE ACC-ID TO W-YTD-ACC(W-YTD-COUNT)
+                      MOVE W-INTEREST TO W-YTD-AMOUNT(W-YTD-COUNT)
+                      END-IF
+                    END-IF
+                  END-IF
+                END-IF
+              CALL "ACCNAN" USING ACC-CTRL-BLK ACC-REC
+            END-PERFORM.
+       POST-YTD-INTEREST.
+          PERFORM VARYING W-YTD-IDX FROM 1 BY 1
+              UNTIL W-YTD-IDX > W-YTD-COUNT
+            MOVE W-YTD-ACC(W-YTD-IDX) TO ACC-ID
+            CALL "ACCRID" USING ACC-CTRL-BLK ACC-REC
+            IF ACC-CTRL-RET-CODE = 0 THEN
+              IF ACC-YTD-YEAR NOT = W-CUR-YEAR THEN
+                MOVE 0 TO ACC-YTD-INTEREST
+                MOVE W-CUR-YEAR TO ACC-YTD-YEAR
+                END-IF
+              ADD W-YTD-AMOUNT(W-YTD-IDX) TO ACC-YTD-INTEREST
+              CALL "ACCREPL" USING ACC-CTRL-BLK ACC-REC
+              END-IF
+          END-PERFORM.
+       CONVERT-TO-BASE-CURRENCY.
+          IF ACC-CURRENCY = SPACES OR
+              ACC-CURRENCY = W-BASE-CURRENCY THEN
+            MOVE W-CONV-INPUT TO W-CONV-AMOUNT
+           ELSE
+            MOVE ACC-CURRENCY TO FX-CURRENCY
+            CALL "FXRID" USING FX-CTRL-BLK FX-REC
+            IF FX-CTRL-RET-CODE = 0 THEN
+              MOVE FX-RATE TO W-FROM-RATE
+             ELSE
+              MOVE 1 TO W-FROM-RATE
+              END-IF
+            COMPUTE W-CONV-AMOUNT ROUNDED = W-CONV-INPUT / W-FROM-RATE
+            END-IF.
