@@ -11,23 +11,31 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS FACC-ID
                ALTERNATE RECORD KEY IS FACC-NAME
+               LOCK MODE IS AUTOMATIC WITH LOCK ON MULTIPLE RECORDS
                FILE STATUS IS FS-F.
        DATA DIVISION.
        FILE SECTION.
        FD FD-F.
        COPY ACCOUNT REPLACING ==:PREFIX:== BY ==F==.
-       LINKAGE SECTION.
-       COPY ACCCTRL.
-       COPY ACCOUNT REPLACING ==:PREFIX:== BY ====.
-
        WORKING-STORAGE SECTION.
        01 WRK-VARS.
-               05 FS-F PIC 9(5).
+               05 FS-F PIC 9(2).
                05 W-LAST-ID PIC 9(5).
                05 W-REC-COUNT COMP-5 PIC 9(5).
                05 W-STATUS PIC X(1).
                  88 W-OPENED VALUE 'O'.
                  88 W-CLOSED VALUE 'C'.
+               05 W-LOCK-RETRY PIC 9(2) COMP-5.
+               05 W-LOCK-MAX-RETRY PIC 9(2) VALUE 5.
+               05 W-REC-LOCKED-CODE PIC 9(2) VALUE 91.
+               05 W-BUFFER PIC X(8).
+               05 W-AUD-BUFFER PIC X(40).
+       COPY OPERID.
+       COPY AUDCTRL.
+       COPY AUDIT REPLACING ==:PREFIX:== BY ====.
+       LINKAGE SECTION.
+       COPY ACCCTRL.
+       COPY ACCOUNT REPLACING ==:PREFIX:== BY ====.
        PROCEDURE DIVISION USING ACC-CTRL-BLK.
 *********
        MAIN-PROG.
@@ -46,6 +54,9 @@
               MOVE 0 TO FACC-ID
               MOVE 'CASH' TO FACC-FNAME
               MOVE 'CASH' TO FACC-LNAME
+              MOVE 'A' TO FACC-STATUS
+              MOVE 'USD' TO FACC-CURRENCY
+              MOVE 'Y' TO FACC-CASH-FLAG
               WRITE FACC-REC
               PERFORM TRANSFER-CODES
             END-READ
@@ -55,7 +66,7 @@
           EXIT.
 *********
        ACC-ADD-ENTRY.
-        ENTRY ACCADD USING ACC-CTRL-BLK ACC-REC.
+        ENTRY "ACCADD" USING ACC-CTRL-BLK ACC-REC.
         MOVE ACC-NAME TO FACC-NAME.
         READ FD-F
           KEY IS FACC-NAME
@@ -67,12 +78,27 @@
           IF ACC-ID = 0 THEN
             COMPUTE ACC-ID = W-LAST-ID + 1
             END-IF.
+          IF ACC-STATUS = SPACE THEN
+            SET ACC-ACTIVE TO TRUE
+            END-IF.
+          IF ACC-CURRENCY = SPACES THEN
+            MOVE 'USD' TO ACC-CURRENCY
+            END-IF.
+          IF ACC-CASH-FLAG = SPACE THEN
+            MOVE 'N' TO ACC-CASH-FLAG
+            END-IF.
+          IF ACC-OPEN-DATE = 0 THEN
+            MOVE FUNCTION CURRENT-DATE TO W-BUFFER
+            MOVE W-BUFFER TO ACC-OPEN-DATE
+            END-IF.
           WRITE FACC-REC FROM ACC-REC
             INVALID KEY
               STRING "Invalid key on insertion: " ACC-ID
                  INTO ACC-CTRL-ERR-MSG
             NOT INVALID KEY
               ADD 1 TO W-REC-COUNT
+              MOVE "ACCADD" TO AUDIT-ACTION
+              PERFORM RECORD-ACCOUNT-AUDIT-ENTRY
             END-WRITE.
           IF ACC-ID > W-LAST-ID THEN
             MOVE ACC-ID TO W-LAST-ID
@@ -80,74 +106,125 @@
         perform TRANSFER-CODES.
         GOBACK.
 *********
-        ENTRY ACCRID USING ACC-CTRL-BLK ACC-REC.
+        ENTRY "ACCRID" USING ACC-CTRL-BLK ACC-REC.
         MOVE ACC-ID TO FACC-ID.
-        READ FD-F KEY IS FACC-ID INTO ACC-REC.
-        perform TRANSFER-CODES.
+        MOVE 0 TO W-LOCK-RETRY.
+        PERFORM
+          WITH TEST AFTER
+          UNTIL FS-F NOT = W-REC-LOCKED-CODE OR
+                W-LOCK-RETRY >= W-LOCK-MAX-RETRY
+          READ FD-F INTO ACC-REC KEY IS FACC-ID
+          perform TRANSFER-CODES
+          IF FS-F = W-REC-LOCKED-CODE THEN
+            ADD 1 TO W-LOCK-RETRY
+            END-IF
+        END-PERFORM.
         IF FS-F = 0 THEN
           IF ACC-BALANCE NOT NUMERIC THEN
             MOVE 0 TO ACC-BALANCE
             END-IF
          ELSE
           INITIALIZE ACC-REC
-          MOVE "Account not found" TO ACC-CTRL-ERR-MSG
+          IF FS-F NOT = W-REC-LOCKED-CODE THEN
+            MOVE "Account not found" TO ACC-CTRL-ERR-MSG
+            END-IF
+          END-IF.
+        GOBACK.
+*********
+        ENTRY "ACCREPL" USING ACC-CTRL-BLK ACC-REC.
+        MOVE ACC-ID TO FACC-ID.
+        MOVE 0 TO W-LOCK-RETRY.
+        PERFORM
+          WITH TEST AFTER
+          UNTIL FS-F NOT = W-REC-LOCKED-CODE OR
+                W-LOCK-RETRY >= W-LOCK-MAX-RETRY
+          START FD-F KEY = FACC-ID
+          READ FD-F NEXT
+          perform TRANSFER-CODES
+          IF FS-F = W-REC-LOCKED-CODE THEN
+            ADD 1 TO W-LOCK-RETRY
+            END-IF
+        END-PERFORM.
+        IF FS-F = 0 THEN
+          MOVE ACC-REC TO FACC-REC
+          REWRITE FACC-REC
+          perform TRANSFER-CODES
+          IF FS-F = W-REC-LOCKED-CODE THEN
+            MOVE "Account in use by another operator - try again" TO
+              ACC-CTRL-ERR-MSG
+           ELSE
+            IF FS-F NOT = 0 THEN
+              MOVE "Rewrite failed" TO ACC-CTRL-ERR-MSG
+             ELSE
+              MOVE "ACCREPL" TO AUDIT-ACTION
+              PERFORM RECORD-ACCOUNT-AUDIT-ENTRY
+              END-IF
+            END-IF
+         ELSE
+          IF FS-F = W-REC-LOCKED-CODE THEN
+            MOVE "Account in use by another operator - try again" TO
+              ACC-CTRL-ERR-MSG
+           ELSE
+            MOVE "Reading the record failed" TO ACC-CTRL-ERR-MSG
+            END-IF
           END-IF.
         GOBACK.
 *********
-        ENTRY ACCREPL USING ACC-CTRL-BLK ACC-REC.
+        ENTRY "ACCDEL" USING ACC-CTRL-BLK ACC-REC.
         MOVE ACC-ID TO FACC-ID.
         START FD-F KEY = FACC-ID.
         READ FD-F NEXT.
         perform TRANSFER-CODES.
         IF FS-F = 0 THEN
-          MOVE ACC-REC TO FACC-REC
-          REWRITE FACC-REC
+          DELETE FD-F RECORD
           perform TRANSFER-CODES
           IF FS-F NOT = 0 THEN
-            MOVE "Rewrite failed" TO ACC-CTRL-ERR-MSG
+            MOVE "Delete failed" TO ACC-CTRL-ERR-MSG
+           ELSE
+            SUBTRACT 1 FROM W-REC-COUNT
             END-IF
          ELSE
           MOVE "Reading the record failed" TO ACC-CTRL-ERR-MSG
           END-IF.
         GOBACK.
 *********
-        ENTRY ACCRNAME USING ACC-CTRL-BLK ACC-REC.
+        ENTRY "ACCRNAME" USING ACC-CTRL-BLK ACC-REC.
         MOVE ACC-NAME TO FACC-NAME.
-        READ FD-F KEY IS FACC-NAME INTO ACC-REC.
+        READ FD-F INTO ACC-REC KEY IS FACC-NAME.
         perform TRANSFER-CODES.
         IF FS-F NOT = 0 THEN
           INITIALIZE ACC-REC
           END-IF.
         GOBACK.
 *********
-        ENTRY ACCIDF USING ACC-CTRL-BLK ACC-REC.
+        ENTRY "ACCIDF" USING ACC-CTRL-BLK ACC-REC.
         MOVE 0 TO FACC-ID
-        READ FD-F KEY IS FACC-ID INTO ACC-REC
+        READ FD-F INTO ACC-REC KEY IS FACC-ID
         perform TRANSFER-CODES.
         GOBACK.
 *********
-        ENTRY ACCIDN USING ACC-CTRL-BLK ACC-REC.
+        ENTRY "ACCIDN" USING ACC-CTRL-BLK ACC-REC.
         READ FD-F NEXT INTO ACC-REC
         perform TRANSFER-CODES.
         GOBACK.
 *********
-        ENTRY ACCNAF USING ACC-CTRL-BLK ACC-REC.
+        ENTRY "ACCNAF" USING ACC-CTRL-BLK ACC-REC.
         MOVE LOW-VALUE TO FACC-NAME
         START FD-F KEY > FACC-NAME
         READ FD-F NEXT INTO ACC-REC
         perform TRANSFER-CODES.
         GOBACK.
 *********
-        ENTRY ACCNAN USING ACC-CTRL-BLK ACC-REC.
+        ENTRY "ACCNAN" USING ACC-CTRL-BLK ACC-REC.
         READ FD-F NEXT INTO ACC-REC
         perform TRANSFER-CODES.
         GOBACK.
 *********
-        ENTRY ACCCNT USING ACC-CTRL-BLK.
+        ENTRY "ACCCNT" USING ACC-CTRL-BLK.
         MOVE W-REC-COUNT TO ACC-COUNT.
         GOBACK.
 *********
-        ENTRY ACCCLOSE.
+        ENTRY "ACCCLOSE".
         CLOSE FD-F.
         SET W-CLOSED TO TRUE.
         GOBACK.
@@ -160,18 +237,59 @@
 *********
        READ-LAST-ACCOUNT.
         MOVE 0 TO FACC-ID
-        READ FD-F KEY IS FACC-ID INTO FACC-REC
-        PERFORM UNTIL FS-F NOT = 0
+        READ FD-F INTO FACC-REC KEY IS FACC-ID
+        PERFORM
             WITH TEST BEFORE
+            UNTIL FS-F NOT = 0
           ADD 1 TO W-REC-COUNT
           READ FD-F NEXT INTO FACC-REC
         END-PERFORM.
         MOVE FACC-ID TO W-LAST-ID.
         DISPLAY "Last Account Id:" W-LAST-ID.
+*********
+       RECORD-ACCOUNT-AUDIT-ENTRY.
+        MOVE FUNCTION CURRENT-DATE TO W-AUD-BUFFER.
+        MOVE W-AUD-BUFFER(1:8) TO AUDIT-DATE.
+        MOVE W-AUD-BUFFER(9:6) TO AUDIT-TIME.
+        MOVE OPERATOR-ID TO AUDIT-OPERATOR.
+        MOVE ACC-ID TO AUDIT-TRAN-ID.
+        MOVE ACC-BALANCE TO AUDIT-AMOUNT.
+        CALL "AUDWRITE" USING AUD-CTRL-BLK
+                             AUDIT-REC.
 *********
        TRANSFER-CODES.
         MOVE FS-F TO ACC-CTRL-RET-CODE.
         MOVE FS-F TO ACC-CTRL-EXTFH-CODE.
         IF FS-F = 0 THEN
           MOVE SPACES TO ACC-CTRL-ERR-MSG
+         ELSE
+          PERFORM FS-F-STATUS-MSG
           END-IF.
+*********
+       FS-F-STATUS-MSG.
+        EVALUATE FS-F
+          WHEN 21 MOVE "Account file - keys out of sequence" TO
+                    ACC-CTRL-ERR-MSG
+          WHEN 22 MOVE "Account file - duplicate key" TO
+                    ACC-CTRL-ERR-MSG
+          WHEN 23 MOVE "Account file - record not found" TO
+                    ACC-CTRL-ERR-MSG
+          WHEN 35 MOVE "Account file is missing" TO
+                    ACC-CTRL-ERR-MSG
+          WHEN 41 MOVE "Account file is already open" TO
+                    ACC-CTRL-ERR-MSG
+          WHEN 42 MOVE "Account file is not open" TO
+                    ACC-CTRL-ERR-MSG
+          WHEN 43 MOVE "No current record to rewrite or delete" TO
+                    ACC-CTRL-ERR-MSG
+          WHEN 47 MOVE "Account file not open for input" TO
+                    ACC-CTRL-ERR-MSG
+          WHEN 48 MOVE "Account file not open for output" TO
+                    ACC-CTRL-ERR-MSG
+          WHEN 49 MOVE "Account file not open for I-O" TO
+                    ACC-CTRL-ERR-MSG
+          WHEN 91 MOVE "Account record locked by another operator" TO
+                    ACC-CTRL-ERR-MSG
+          WHEN OTHER STRING "Account file I-O error - status "
+                       FS-F INTO ACC-CTRL-ERR-MSG
+          END-EVALUATE.
