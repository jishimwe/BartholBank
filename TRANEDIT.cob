@@ -3,37 +3,41 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        DATA DIVISION.
-       LINKAGE SECTION.
-        COPY TRAN    REPLACING ==:PREFIX:== BY ====.
        WORKING-STORAGE SECTION.
         COPY TRANCTRL.
         COPY ACCCTRL.
+        COPY CHKCTRL.
         COPY ACCOUNT REPLACING ==:PREFIX:==  BY ====.
         COPY TRAN    REPLACING ==:PREFIX:==  BY ==T-==.
         COPY TRANL    REPLACING ==:PREFIX:== BY ====.
         COPY TRANL    REPLACING ==:PREFIX:== BY ==T-==.
+        COPY CHECK    REPLACING ==:PREFIX:== BY ==T-==.
         COPY SCREENIOV.
         01 M-MENU.
             05 M-SELECTION PIC X(1) VALUE SPACES.
             05 M-TITLE PIC X(40) VALUE
                          "Barthol Bank - Edit transaction menu".
             05 M-OPTION.
-              10 M-OPT2
+              10 M-OPT2.
                 15 M-OPT1-CODE PIC X    VALUE 'E'.
                 15 M-OPT1-TEXT PIC X(40) VALUE "Enter row".
-              10 M-OPT3
+              10 M-OPT25.
+                15 M-OPT1-CODE PIC X    VALUE 'T'.
+                15 M-OPT1-TEXT PIC X(40) VALUE
+                           "Transfer between accounts".
+              10 M-OPT3.
                 15 M-OPT1-CODE PIC X    VALUE 'C'.
                 15 M-OPT1-TEXT PIC X(40) VALUE "Commit".
-              10 M-OPT4
+              10 M-OPT4.
                 15 M-OPT1-CODE PIC X    VALUE 'D'.
                 15 M-OPT1-TEXT PIC X(40) VALUE "Delete".
-              10 M-OPT6
+              10 M-OPT6.
                 15 M-OPT1-CODE PIC X    VALUE SPACES.
                 15 M-OPT1-TEXT PIC X(40) VALUE SPACES.
-              10 M-OPT7
+              10 M-OPT7.
                 15 M-OPT1-CODE PIC X    VALUE 'Q'.
                 15 M-OPT1-TEXT PIC X(40) VALUE "Quit menu".
-              10 M-OPT99
+              10 M-OPT99.
                 15 M-OPT1-CODE PIC X    VALUE LOW-VALUE.
                 15 M-OPT1-TEXT PIC X(40) VALUE LOW-VALUE.
         01 WRK-VARS.
@@ -41,7 +45,26 @@
             05 W-TRAN-ID      PIC 9(5).
             05 W-COUNT        PIC 9(5) COMP-5.
             05 W-BUFF         PIC X(30).
-            05 W-AMOUNT       PIC -ZZZ9.99.
+            05 W-AMOUNT       PIC -ZZZZZZ9.99.
+            05 W-DEL-ACC      PIC 9(5).
+            05 W-DEL-SEQ      PIC 9(3).
+            05 W-AMT-BUFF     PIC X(10).
+            05 W-AMT-POS      PIC 9(2).
+            05 W-MAX-AMOUNT   PIC 9(7)V99 VALUE 10000.00.
+            05 W-AMT-STATUS   PIC X(1).
+              88 W-AMT-OK     VALUE 'Y'.
+              88 W-AMT-BAD    VALUE 'N'.
+            05 W-APPROVER-ID  PIC X(10).
+            05 W-XFER-SRC     PIC 9(5).
+            05 W-XFER-DST     PIC 9(5).
+            05 W-XFER-AMOUNT  PIC S9(7)V99.
+            05 W-XFER-MEMO    PIC X(30).
+            05 W-CHECK-FLAG   PIC X(1).
+              88 W-ISSUE-CHECK VALUE 'Y'.
+            05 W-CHK-PAYEE    PIC X(30).
+            05 W-DATE-BUFF    PIC X(21).
+       LINKAGE SECTION.
+        COPY TRAN    REPLACING ==:PREFIX:== BY ====.
        PROCEDURE DIVISION USING TRAN-REC.
            PERFORM INIT-WORK.
            PERFORM MAIN-LOOP.
@@ -60,6 +83,8 @@
              EVALUATE M-SELECTION
                WHEN 'E'
                  PERFORM ENTER-ROW
+               WHEN 'T'
+                 PERFORM ENTER-TRANSFER
                WHEN 'D'
                  PERFORM DELETE-TRANSACTION
                WHEN 'C'
@@ -75,9 +100,19 @@
             MOVE "Enter new row in transaction" TO SCREEN-MSG
             PERFORM DISPLAY-TITLE
             INITIALIZE T-TRAN-LINE-REC
-            DISPLAY AT LINE 5 COL 1 "Selected account:"
-                ACC-ID
+            DISPLAY "Selected account:" ACC-ID
             PERFORM ENTER-AMOUNT
+            DISPLAY "Memo: " NO ADVANCING
+            MOVE SPACES TO T-TL-MEMO OF T-TRAN-LINE-REC
+            ACCEPT T-TL-MEMO OF T-TRAN-LINE-REC
+            DISPLAY "Issue as a check (Y/N): " NO ADVANCING
+            MOVE SPACES TO W-CHECK-FLAG
+            ACCEPT W-CHECK-FLAG
+            IF W-ISSUE-CHECK THEN
+              DISPLAY "Payee name: " NO ADVANCING
+              MOVE SPACES TO W-CHK-PAYEE
+              ACCEPT W-CHK-PAYEE
+              END-IF
             MOVE "Confirm new row" TO SCREEN-MSG
             PERFORM ASK-FOR-CONFIRMATION
             IF SCREEN-YES THEN
@@ -89,6 +124,9 @@
               IF TRAN-CTRL-ERR-MSG = SPACES THEN
                 CALL "TRANRCLC" USING TRAN-CTRL-BLK
                                       TRAN-REC
+                IF W-ISSUE-CHECK THEN
+                  PERFORM ISSUE-CHECK-FOR-ROW
+                  END-IF
                ELSE
                 MOVE TRAN-CTRL-ERR-MSG TO SCREEN-MSG
                 IF SCREEN-MSG = SPACES THEN
@@ -98,20 +136,179 @@
                 END-IF
               END-IF
             END-IF.
+       ISSUE-CHECK-FOR-ROW.
+          INITIALIZE CHK-CTRL-BLK.
+          INITIALIZE T-CHK-REC.
+          MOVE T-TL-TRAN-ID OF T-TRAN-LINE-REC TO T-CHK-TRAN-ID.
+          MOVE T-TL-ACC OF T-TRAN-LINE-REC TO T-CHK-ACC.
+          MOVE T-TL-SEQ OF T-TRAN-LINE-REC TO T-CHK-SEQ.
+          MOVE T-TL-AMOUNT OF T-TRAN-LINE-REC TO T-CHK-AMOUNT.
+          MOVE W-CHK-PAYEE TO T-CHK-PAYEE.
+          MOVE FUNCTION CURRENT-DATE TO W-DATE-BUFF.
+          MOVE W-DATE-BUFF(1:8) TO T-CHK-DATE.
+          SET T-CHK-OUTSTANDING TO TRUE.
+          CALL "CHKADD" USING CHK-CTRL-BLK T-CHK-REC.
+          IF CHK-CTRL-RET-CODE NOT = 0 THEN
+            MOVE CHK-CTRL-ERR-MSG TO SCREEN-MSG
+            PERFORM DISPLAY-ERR-MSG
+           ELSE
+            DISPLAY "Check number " T-CHK-NUMBER " issued"
+            END-IF.
+       ENTER-TRANSFER.
+          DISPLAY "Transfer - select source account (money out)".
+          CALL "ACCSEL" USING ACC-CTRL-BLK
+                              ACC-REC.
+          IF ACC-CTRL-RET-CODE = 0 THEN
+            MOVE ACC-ID TO W-XFER-SRC
+            DISPLAY "Transfer - select destination account (money in)"
+            CALL "ACCSEL" USING ACC-CTRL-BLK
+                                ACC-REC
+            IF ACC-CTRL-RET-CODE = 0 THEN
+              MOVE ACC-ID TO W-XFER-DST
+              IF W-XFER-SRC = W-XFER-DST THEN
+                MOVE "Source and destination accounts must differ" TO
+                  SCREEN-MSG
+                PERFORM DISPLAY-ERR-MSG
+               ELSE
+                INITIALIZE T-TRAN-LINE-REC
+                PERFORM ENTER-AMOUNT
+                MOVE T-TL-AMOUNT OF T-TRAN-LINE-REC TO W-XFER-AMOUNT
+                DISPLAY "Memo: " NO ADVANCING
+                MOVE SPACES TO W-XFER-MEMO
+                ACCEPT W-XFER-MEMO
+                MOVE "Confirm transfer" TO SCREEN-MSG
+                PERFORM ASK-FOR-CONFIRMATION
+                IF SCREEN-YES THEN
+                  PERFORM POST-TRANSFER-LEGS
+                  END-IF
+                END-IF
+              END-IF
+            END-IF.
+       POST-TRANSFER-LEGS.
+          INITIALIZE TRAN-CTRL-BLK.
+          INITIALIZE T-TRAN-LINE-REC.
+          MOVE TRAN-ID TO T-TL-TRAN-ID OF T-TRAN-LINE-REC.
+          MOVE W-XFER-SRC TO T-TL-ACC OF T-TRAN-LINE-REC.
+          COMPUTE T-TL-AMOUNT OF T-TRAN-LINE-REC = - W-XFER-AMOUNT.
+          MOVE W-XFER-MEMO TO T-TL-MEMO OF T-TRAN-LINE-REC.
+          CALL "TRANLADD" USING TRAN-CTRL-BLK
+                                T-TRAN-LINE-REC.
+          IF TRAN-CTRL-ERR-MSG NOT = SPACES THEN
+            MOVE TRAN-CTRL-ERR-MSG TO SCREEN-MSG
+            PERFORM DISPLAY-ERR-MSG
+           ELSE
+            INITIALIZE TRAN-CTRL-BLK
+            INITIALIZE T-TRAN-LINE-REC
+            MOVE TRAN-ID TO T-TL-TRAN-ID OF T-TRAN-LINE-REC
+            MOVE W-XFER-DST TO T-TL-ACC OF T-TRAN-LINE-REC
+            MOVE W-XFER-AMOUNT TO T-TL-AMOUNT OF T-TRAN-LINE-REC
+            MOVE W-XFER-MEMO TO T-TL-MEMO OF T-TRAN-LINE-REC
+            CALL "TRANLADD" USING TRAN-CTRL-BLK
+                                  T-TRAN-LINE-REC
+            IF TRAN-CTRL-ERR-MSG NOT = SPACES THEN
+              MOVE TRAN-CTRL-ERR-MSG TO SCREEN-MSG
+              PERFORM DISPLAY-ERR-MSG
+              END-IF
+            END-IF.
+          CALL "TRANRCLC" USING TRAN-CTRL-BLK
+                                TRAN-REC.
        ENTER-AMOUNT.
-          DISPLAY "Amount: " NO ADVANCING.
-          ACCEPT  T-TL-AMOUNT.
+          SET W-AMT-BAD TO TRUE.
+          PERFORM
+            WITH TEST AFTER
+            UNTIL W-AMT-OK
+            PERFORM READ-AMOUNT.
+       READ-AMOUNT.
+          DISPLAY "Amount (max " W-MAX-AMOUNT "): " NO ADVANCING.
+          MOVE SPACES TO W-AMT-BUFF.
+          ACCEPT W-AMT-BUFF.
+          COMPUTE W-AMT-POS = FUNCTION TEST-NUMVAL(W-AMT-BUFF).
+          IF W-AMT-POS NOT = 0 THEN
+            MOVE "Amount must be numeric" TO SCREEN-MSG
+            PERFORM DISPLAY-ERR-MSG
+           ELSE
+            COMPUTE T-TL-AMOUNT = FUNCTION NUMVAL(W-AMT-BUFF)
+            IF FUNCTION ABS(T-TL-AMOUNT) > W-MAX-AMOUNT THEN
+              MOVE "Amount exceeds the maximum for a single line" TO
+                SCREEN-MSG
+              PERFORM DISPLAY-ERR-MSG
+             ELSE
+              SET W-AMT-OK TO TRUE
+              END-IF
+            END-IF.
        DELETE-TRANSACTION.
-          PERFORM TO-BE-DONE.
+          DISPLAY "Account id of line to delete (0 = cancel): "
+                  NO ADVANCING.
+          MOVE 0 TO W-DEL-ACC.
+          ACCEPT W-DEL-ACC.
+          IF W-DEL-ACC NOT = 0 THEN
+            DISPLAY "Line sequence number to delete: " NO ADVANCING
+            MOVE 0 TO W-DEL-SEQ
+            ACCEPT W-DEL-SEQ
+            MOVE "Confirm line deletion" TO SCREEN-MSG
+            PERFORM ASK-FOR-CONFIRMATION
+            IF SCREEN-YES THEN
+              INITIALIZE TRAN-CTRL-BLK
+              INITIALIZE T-TRAN-LINE-REC
+              MOVE TRAN-ID TO T-TL-TRAN-ID OF T-TRAN-LINE-REC
+              MOVE W-DEL-ACC TO T-TL-ACC OF T-TRAN-LINE-REC
+              MOVE W-DEL-SEQ TO T-TL-SEQ OF T-TRAN-LINE-REC
+              MOVE 0 TO T-TL-AMOUNT OF T-TRAN-LINE-REC
+              CALL "TRANLADD" USING TRAN-CTRL-BLK
+                                    T-TRAN-LINE-REC
+              CALL "TRANRCLC" USING TRAN-CTRL-BLK
+                                    TRAN-REC
+              IF TRAN-LINE-COUNT = 0 THEN
+                MOVE "No lines remain - delete transaction?" TO
+                  SCREEN-MSG
+                PERFORM ASK-FOR-CONFIRMATION
+                IF SCREEN-YES THEN
+                  CALL "TRANDEL" USING TRAN-CTRL-BLK
+                                       TRAN-REC
+                  MOVE 'Q' TO M-SELECTION
+                  END-IF
+                END-IF
+              END-IF
+            END-IF.
        COMMIT-TRANSACTION.
           MOVE "Close and commit transaction" TO SCREEN-MSG.
           PERFORM ASK-FOR-CONFIRMATION.
           IF SCREEN-YES THEN
             CALL 'TRANCOMM' USING TRAN-CTRL-BLK
                                   TRAN-REC
-            MOVE 'Q' TO M-SELECTION
+            IF TRAN-CTRL-RET-CODE = 0 THEN
+              MOVE 'Q' TO M-SELECTION
+             ELSE
+              IF TRAN-CTRL-RET-CODE = 98 THEN
+                PERFORM APPROVE-AND-RETRY-COMMIT
+               ELSE
+                MOVE TRAN-CTRL-ERR-MSG TO SCREEN-MSG
+                PERFORM DISPLAY-ERR-MSG
+                END-IF
+              END-IF
+            END-IF.
+       APPROVE-AND-RETRY-COMMIT.
+          MOVE TRAN-CTRL-ERR-MSG TO SCREEN-MSG.
+          PERFORM DISPLAY-ERR-MSG.
+          DISPLAY "Approver operator id: " NO ADVANCING.
+          MOVE SPACES TO W-APPROVER-ID.
+          ACCEPT W-APPROVER-ID.
+          IF W-APPROVER-ID NOT = SPACES THEN
+            MOVE W-APPROVER-ID TO TRAN-APPROVER
+            CALL "TRANAPPR" USING TRAN-CTRL-BLK
+                                  TRAN-REC
+            IF TRAN-CTRL-RET-CODE = 0 THEN
+              CALL 'TRANCOMM' USING TRAN-CTRL-BLK
+                                    TRAN-REC
+              IF TRAN-CTRL-RET-CODE = 0 THEN
+                MOVE 'Q' TO M-SELECTION
+                END-IF
+              END-IF
+            MOVE TRAN-CTRL-ERR-MSG TO SCREEN-MSG
+            IF SCREEN-MSG NOT = SPACES THEN
+              PERFORM DISPLAY-ERR-MSG
+              END-IF
             END-IF.
-          PERFORM TO-BE-DONE.
        DISPLAY-TRANSACTION.
           MOVE TRAN-BALANCE TO W-AMOUNT.
           DISPLAY "Current transaction: " TRAN-ID " "
@@ -119,7 +316,7 @@
                   TRAN-DATE(5:2) "."
                   TRAN-DATE(1:4)
                    "  [" TRAN-LINE-COUNT "/"
-                         W-AMOUNT "]".
+                         W-AMOUNT " " TRAN-CURRENCY "]  " TRAN-TYPE.
           PERFORM LIST-TRANSACTION-DETAIL.
        LIST-TRANSACTION-DETAIL.
           MOVE TRAN-ID TO TL-TRAN-ID.
@@ -136,7 +333,8 @@
               STRING FUNCTION TRIM (ACC-FNAME) " "
                      FUNCTION TRIM (ACC-LNAME) INTO W-BUFF
               MOVE TL-AMOUNT TO W-AMOUNT
-              DISPLAY TL-ACC " " W-BUFF " " W-AMOUNT
+              DISPLAY TL-ACC "-" TL-SEQ " " W-BUFF " " W-AMOUNT
+                      " " TL-MEMO
               INITIALIZE TRAN-CTRL-BLK
               CALL "TRANLTRN" USING TRAN-CTRL-BLK
                                     TRAN-LINE-REC
