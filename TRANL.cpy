@@ -0,0 +1,8 @@
+       01  :PREFIX:TRAN-LINE-REC.
+           05  :PREFIX:TL-ID.
+               10  :PREFIX:TL-TRAN-ID   PIC 9(5).
+               10  :PREFIX:TL-ACC       PIC 9(5).
+               10  :PREFIX:TL-SEQ       PIC 9(3).
+           05  :PREFIX:TL-AMOUNT        PIC S9(7)V99.
+           05  :PREFIX:TL-MEMO          PIC X(30).
+           05  :PREFIX:TL-REF           PIC X(10).
