@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PORTABLE.
+       OBJECT-COMPUTER. PORTABLE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL FD-O ASSIGN TO 'OPERATOR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FOPER-ID
+               FILE STATUS IS FS-O.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FD-O.
+       COPY OPERATOR REPLACING ==:PREFIX:== BY ==F==.
+       WORKING-STORAGE SECTION.
+       01 WRK-VARS.
+               05 FS-O PIC 9(2).
+               05 W-REC-COUNT COMP-5 PIC 9(5).
+               05 W-STATUS PIC X(1).
+                 88 W-OPENED VALUE 'O'.
+                 88 W-CLOSED VALUE 'C'.
+       LINKAGE SECTION.
+       COPY OPERCTRL.
+       COPY OPERATOR REPLACING ==:PREFIX:== BY ====.
+       PROCEDURE DIVISION USING OPER-CTRL-BLK.
+*********
+       MAIN-PROG.
+        IF NOT W-OPENED THEN
+          perform OPEN-FILE
+          PERFORM DO-MAIN-PROG
+          END-IF.
+        GOBACK.
+       DO-MAIN-PROG.
+        perform TRANSFER-CODES.
+        IF FS-O = ZERO THEN
+          MOVE "ADMIN" TO FOPER-ID
+          READ FD-O KEY IS FOPER-ID
+            INVALID KEY
+              MOVE "ADMIN" TO FOPER-ID
+              MOVE "Default operator" TO FOPER-NAME
+              MOVE "ADMIN" TO FOPER-PASSWORD
+              WRITE FOPER-REC
+              PERFORM TRANSFER-CODES
+            END-READ
+          END-IF.
+       DO-MAIN-PROG-END.
+          EXIT.
+*********
+       OPEN-FILE.
+        SET W-OPENED TO TRUE.
+        OPEN I-O FD-O.
+*********
+       ENTRY "OPERADD" USING OPER-CTRL-BLK OPER-REC.
+        MOVE OPER-ID TO FOPER-ID.
+        WRITE FOPER-REC FROM OPER-REC
+          INVALID KEY
+            MOVE "Operator id already exists" TO OPER-CTRL-ERR-MSG
+          NOT INVALID KEY
+            ADD 1 TO W-REC-COUNT
+        END-WRITE.
+        perform TRANSFER-CODES.
+        GOBACK.
+*********
+       ENTRY "OPERRID" USING OPER-CTRL-BLK OPER-REC.
+        MOVE OPER-ID TO FOPER-ID.
+        READ FD-O INTO OPER-REC KEY IS FOPER-ID.
+        perform TRANSFER-CODES.
+        IF FS-O NOT = 0 THEN
+          INITIALIZE OPER-REC
+          MOVE "Operator not found" TO OPER-CTRL-ERR-MSG
+          END-IF.
+        GOBACK.
+*********
+       ENTRY "OPERAUTH" USING OPER-CTRL-BLK OPER-REC.
+        MOVE OPER-ID TO FOPER-ID.
+        READ FD-O KEY IS FOPER-ID.
+        perform TRANSFER-CODES.
+        IF FS-O NOT = 0 THEN
+          MOVE "Unknown operator id" TO OPER-CTRL-ERR-MSG
+          MOVE 1 TO OPER-CTRL-RET-CODE
+         ELSE
+          IF OPER-PASSWORD NOT = FOPER-PASSWORD THEN
+            MOVE "Invalid password" TO OPER-CTRL-ERR-MSG
+            MOVE 1 TO OPER-CTRL-RET-CODE
+           ELSE
+            MOVE FOPER-NAME TO OPER-NAME
+            MOVE 0 TO OPER-CTRL-RET-CODE
+            MOVE SPACES TO OPER-CTRL-ERR-MSG
+            END-IF
+          END-IF.
+        GOBACK.
+*********
+       ENTRY "OPERCLOSE".
+        SET W-CLOSED TO TRUE.
+        CLOSE FD-O.
+        GOBACK.
+*********
+       TRANSFER-CODES.
+        MOVE FS-O TO OPER-CTRL-RET-CODE.
+        IF FS-O NOT = 0 THEN
+          STRING "File error on OPERATOR, status " FS-O INTO
+             OPER-CTRL-ERR-MSG
+         ELSE
+          MOVE SPACES TO OPER-CTRL-ERR-MSG
+          END-IF.
