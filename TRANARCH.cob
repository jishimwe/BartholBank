@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     TRANARCH.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PORTABLE.
+       OBJECT-COMPUTER. PORTABLE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ARCH-FILE ASSIGN TO 'TRANARCH'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-P.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-FILE.
+       01  ARCH-REC PIC X(80).
+       WORKING-STORAGE SECTION.
+        COPY TRANCTRL.
+        COPY ACCCTRL.
+        COPY TRAN     REPLACING ==:PREFIX:== BY ==T-==.
+        COPY TRANL    REPLACING ==:PREFIX:== BY ====.
+        COPY ACCOUNT  REPLACING ==:PREFIX:== BY ====.
+        01 WRK-VARS.
+            05 FS-P           PIC 9(2).
+            05 W-TODAY        PIC 9(8).
+            05 W-BUFFER       PIC X(21).
+            05 W-CUTOFF       PIC 9(8).
+            05 W-CUTOFF-INT   PIC S9(7).
+            05 W-AMOUNT       PIC -ZZZZZZ9.99.
+            05 W-ARCH-DAYS    PIC 9(3) VALUE 30.
+            05 W-ARCH-COUNT   PIC 9(5).
+            05 W-LINE-COUNT   PIC 9(5).
+       PROCEDURE DIVISION.
+       ARCHIVE-CLOSED-TRANSACTIONS.
+          MOVE 0 TO RETURN-CODE.
+          MOVE FUNCTION CURRENT-DATE TO W-BUFFER.
+          MOVE W-BUFFER(1:8) TO W-TODAY.
+          COMPUTE W-CUTOFF-INT =
+                  FUNCTION INTEGER-OF-DATE(W-TODAY) - W-ARCH-DAYS.
+          COMPUTE W-CUTOFF = FUNCTION DATE-OF-INTEGER(W-CUTOFF-INT).
+          MOVE 0 TO W-ARCH-COUNT.
+          MOVE 0 TO W-LINE-COUNT.
+          OPEN EXTEND ARCH-FILE.
+          IF FS-P = 35 THEN
+            OPEN OUTPUT ARCH-FILE
+            END-IF.
+          IF FS-P NOT = 0 THEN
+            DISPLAY "Unable to open TRANARCH file, status " FS-P
+            MOVE 1 TO RETURN-CODE
+            GOBACK
+            END-IF.
+          CALL "TRANIDF" USING TRAN-CTRL-BLK
+                               T-TRAN-REC.
+          PERFORM
+            WITH TEST BEFORE
+              UNTIL TRAN-CTRL-RET-CODE NOT = 0
+              IF T-TRAN-CLOSE AND T-TRAN-DATE < W-CUTOFF THEN
+                PERFORM ARCHIVE-ONE-TRANSACTION
+                END-IF
+              CALL "TRANIDN" USING TRAN-CTRL-BLK
+                                   T-TRAN-REC
+            END-PERFORM.
+          CLOSE ARCH-FILE.
+          DISPLAY W-ARCH-COUNT
+                  " transaction(s), " W-LINE-COUNT
+                  " line(s) archived and purged (cutoff " W-CUTOFF
+                  ")".
+          GOBACK.
+       ARCHIVE-ONE-TRANSACTION.
+          PERFORM WRITE-ARCHIVE-HEADER.
+          PERFORM WRITE-ARCHIVE-LINES.
+          CALL "TRANPURGE" USING TRAN-CTRL-BLK
+                                 T-TRAN-REC.
+          IF TRAN-CTRL-RET-CODE = 0 THEN
+            ADD 1 TO W-ARCH-COUNT
+           ELSE
+            DISPLAY "Purge failed for transaction " T-TRAN-ID ": "
+                    TRAN-CTRL-ERR-MSG
+            END-IF.
+       WRITE-ARCHIVE-HEADER.
+          MOVE T-TRAN-BALANCE TO W-AMOUNT.
+          STRING "Tran " T-TRAN-ID "  " T-TRAN-TYPE "   "
+                 T-TRAN-DATE(7:2) "." T-TRAN-DATE(5:2) "."
+                 T-TRAN-DATE(1:4) "   total " W-AMOUNT
+                 INTO ARCH-REC.
+          WRITE ARCH-REC.
+       WRITE-ARCHIVE-LINES.
+          MOVE T-TRAN-ID TO TL-TRAN-ID.
+          CALL "TRANLTRF" USING TRAN-CTRL-BLK
+                                TRAN-LINE-REC.
+          PERFORM
+            WITH TEST BEFORE
+            UNTIL TRAN-CTRL-RET-CODE NOT = 0
+              MOVE TL-ACC TO ACC-ID
+              CALL "ACCRID" USING ACC-CTRL-BLK
+                                  ACC-REC
+              MOVE TL-AMOUNT TO W-AMOUNT
+              STRING "    acct " TL-ACC "  " ACC-FNAME "  "
+                     ACC-LNAME "  " W-AMOUNT "  " TL-MEMO
+                     INTO ARCH-REC
+              WRITE ARCH-REC
+              ADD 1 TO W-LINE-COUNT
+              INITIALIZE TRAN-CTRL-BLK
+              CALL "TRANLTRN" USING TRAN-CTRL-BLK
+                                    TRAN-LINE-REC
+            END-PERFORM.
