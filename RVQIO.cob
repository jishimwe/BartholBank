@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RVQIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PORTABLE.
+       OBJECT-COMPUTER. PORTABLE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL FD-R ASSIGN TO 'REVIEWQ'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-R.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FD-R.
+       COPY REVIEW REPLACING ==:PREFIX:== BY ==F==.
+       WORKING-STORAGE SECTION.
+       01 WRK-VARS.
+               05 FS-R PIC 9(2).
+       LINKAGE SECTION.
+       COPY RVQCTRL.
+       COPY REVIEW REPLACING ==:PREFIX:== BY ====.
+       PROCEDURE DIVISION USING RVQ-CTRL-BLK.
+*********
+       MAIN-PROG.
+        GOBACK.
+*********
+       ENTRY "RVQWRITE" USING RVQ-CTRL-BLK RVQ-REC.
+        OPEN EXTEND FD-R.
+        IF FS-R = 35 THEN
+          OPEN OUTPUT FD-R
+          END-IF.
+        WRITE FRVQ-REC FROM RVQ-REC.
+        CLOSE FD-R.
+        PERFORM TRANSFER-CODES.
+        GOBACK.
+*********
+       TRANSFER-CODES.
+        MOVE FS-R TO RVQ-CTRL-RET-CODE.
+        IF FS-R NOT = 0 THEN
+          STRING "Review queue write failed, status " FS-R INTO
+             RVQ-CTRL-ERR-MSG
+         ELSE
+          MOVE SPACES TO RVQ-CTRL-ERR-MSG
+          END-IF.
