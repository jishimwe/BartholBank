@@ -6,32 +6,56 @@
        WORKING-STORAGE SECTION.
         COPY TRANCTRL.
         COPY ACCCTRL.
+        COPY CHKCTRL.
         COPY TRAN REPLACING ==:PREFIX:== BY ====.
         COPY TRAN REPLACING ==:PREFIX:== BY ==T-==.
         COPY SCREENIOV.
         01 M-MENU.
             05 M-SELECTION PIC X(1) VALUE SPACES.
-            05 M-TITLE PIC X(40) VALUE "Barthol Bank - Transaction menu".
+            05 M-TITLE PIC X(40) VALUE
+                         "Barthol Bank - Transaction menu".
             05 M-OPTION.
-              10 M-OPT1
+              10 M-OPT1.
                 15 M-OPT1-CODE PIC X    VALUE 'C'.
                 15 M-OPT1-TEXT PIC X(40) VALUE "Create transaction".
-              10 M-OPT2
+              10 M-OPT2.
                 15 M-OPT1-CODE PIC X    VALUE 'E'.
                 15 M-OPT1-TEXT PIC X(40) VALUE "Edit transaction".
-              10 M-OPT4
+              10 M-OPT4.
                 15 M-OPT1-CODE PIC X    VALUE 'S'.
                 15 M-OPT1-TEXT PIC X(40) VALUE "Select transaction".
-              10 M-OPT5
+              10 M-OPT5.
                 15 M-OPT1-CODE PIC X    VALUE 'L'.
                 15 M-OPT1-TEXT PIC X(40) VALUE "List open transactions".
-              10 M-OPT6
+              10 M-OPT55.
+                15 M-OPT1-CODE PIC X    VALUE 'J'.
+                15 M-OPT1-TEXT PIC X(40) VALUE "End-of-day journal".
+              10 M-OPT56.
+                15 M-OPT1-CODE PIC X    VALUE 'K'.
+                15 M-OPT1-TEXT PIC X(40) VALUE
+                                 "List closed transactions".
+              10 M-OPT57.
+                15 M-OPT1-CODE PIC X    VALUE 'V'.
+                15 M-OPT1-TEXT PIC X(40) VALUE "Void transaction".
+              10 M-OPT58.
+                15 M-OPT1-CODE PIC X    VALUE 'M'.
+                15 M-OPT1-TEXT PIC X(40) VALUE
+                           "Month-end archive closed transactions".
+              10 M-OPT59.
+                15 M-OPT1-CODE PIC X    VALUE 'G'.
+                15 M-OPT1-TEXT PIC X(40) VALUE
+                           "Extract GL interface file".
+              10 M-OPT60.
+                15 M-OPT1-CODE PIC X    VALUE 'U'.
+                15 M-OPT1-TEXT PIC X(40) VALUE
+                           "Report stuck/abandoned transactions".
+              10 M-OPT6.
                 15 M-OPT1-CODE PIC X    VALUE SPACES.
                 15 M-OPT1-TEXT PIC X(40) VALUE SPACES.
-              10 M-OPT7
+              10 M-OPT7.
                 15 M-OPT1-CODE PIC X    VALUE 'Q'.
                 15 M-OPT1-TEXT PIC X(40) VALUE "Quit menu".
-              10 M-OPT99
+              10 M-OPT99.
                 15 M-OPT1-CODE PIC X    VALUE LOW-VALUE.
                 15 M-OPT1-TEXT PIC X(40) VALUE LOW-VALUE.
         01 WRK-VARS.
@@ -44,6 +68,7 @@
        INIT-WORK.
           CALL "TRANIO" USING TRAN-CTRL-BLK.
           CALL "ACCIO" USING ACC-CTRL-BLK.
+          CALL "CHECKIO" USING CHK-CTRL-BLK.
        MAIN-LOOP.
           PERFORM
              WITH TEST AFTER
@@ -79,10 +104,32 @@
                  PERFORM CLS
                  PERFORM LIST-OPEN-TRANSACTIONS
                  PERFORM READ-KEY
+               WHEN 'J'
+                 PERFORM PRODUCE-JOURNAL
+               WHEN 'K'
+                 PERFORM CLS
+                 PERFORM LIST-CLOSED-TRANSACTIONS
+                 PERFORM READ-KEY
+               WHEN 'V'
+                 PERFORM VOID-TRANSACTION
+               WHEN 'M'
+                 PERFORM ARCHIVE-CLOSED-TRANSACTIONS
+               WHEN 'G'
+                 PERFORM EXTRACT-GL-FILE
+               WHEN 'U'
+                 PERFORM REPORT-STUCK-TRANSACTIONS
              END-EVALUATE
           END-PERFORM.
        CREATE-TRANSACTION.
           INITIALIZE T-TRAN-REC.
+          DISPLAY "Transaction type code (e.g. DEP, WDR, XFR): "
+                  NO ADVANCING.
+          MOVE SPACES TO T-TRAN-TYPE OF T-TRAN-REC.
+          ACCEPT T-TRAN-TYPE OF T-TRAN-REC.
+          DISPLAY "Cash drawer account id (0 for main cash): "
+                  NO ADVANCING.
+          MOVE 0 TO T-TRAN-CASH-ACC OF T-TRAN-REC.
+          ACCEPT T-TRAN-CASH-ACC OF T-TRAN-REC.
           CALL "TRANADD" USING TRAN-CTRL-BLK
                                T-TRAN-REC.
           IF TRAN-CTRL-RET-CODE = 0 THEN
@@ -105,6 +152,44 @@
           PERFORM DISPLAY-ERR-MSG.
        LIST-OPEN-TRANSACTIONS.
           CALL "TRANLIST".
+       LIST-CLOSED-TRANSACTIONS.
+          CALL "TRANLISC".
+       VOID-TRANSACTION.
+          DISPLAY "Transaction id to void (0 = cancel): "
+                  NO ADVANCING.
+          MOVE 0 TO W-TRAN-ID.
+          ACCEPT W-TRAN-ID.
+          IF W-TRAN-ID NOT = 0 THEN
+            MOVE W-TRAN-ID TO T-TRAN-ID
+            CALL "TRANVOID" USING TRAN-CTRL-BLK
+                                  T-TRAN-REC
+            IF TRAN-CTRL-RET-CODE = 0 THEN
+              MOVE T-TRAN-REC TO TRAN-REC
+              MOVE "Reversing transaction created and left open" TO
+                SCREEN-MSG
+             ELSE
+              MOVE TRAN-CTRL-ERR-MSG TO SCREEN-MSG
+              END-IF
+            PERFORM DISPLAY-ERR-MSG
+            END-IF.
+       EXTRACT-GL-FILE.
+          CALL "GLEXTR".
+          MOVE "GL interface written to GLEXTR file" TO SCREEN-MSG.
+          PERFORM DISPLAY-ERR-MSG.
+       REPORT-STUCK-TRANSACTIONS.
+          CALL "TRANSTCK".
+          MOVE "Stuck-transaction report written to TRANSTCK file" TO
+            SCREEN-MSG.
+          PERFORM DISPLAY-ERR-MSG.
+       ARCHIVE-CLOSED-TRANSACTIONS.
+          CALL "TRANARCH".
+          MOVE "Archive run complete - see TRANARCH file" TO
+            SCREEN-MSG.
+          PERFORM DISPLAY-ERR-MSG.
+       PRODUCE-JOURNAL.
+          CALL "TRANJRNL".
+          MOVE "Journal written to TRANJRNL print file" TO SCREEN-MSG.
+          PERFORM DISPLAY-ERR-MSG.
        READ-TRAN-ID.
           DISPLAY "Transaction id: " NO ADVANCING.
           MOVE 0 TO W-TRAN-ID.
