@@ -0,0 +1,8 @@
+       01  SCREEN-VARS.
+           05  SCREEN-MSG                PIC X(78).
+           05  SCREEN-MSG-2              PIC X(90).
+           05  SCREEN-KEY                PIC X(1).
+           05  SCREEN-LEN                PIC 9(3) COMP-5.
+           05  SCREEN-BUFF               PIC X(1).
+               88  SCREEN-YES            VALUE 'Y' 'y'.
+               88  SCREEN-NO              VALUE 'N' 'n' SPACE.
