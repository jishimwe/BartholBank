@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHECKIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PORTABLE.
+       OBJECT-COMPUTER. PORTABLE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL FD-K ASSIGN TO 'CHECK'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FCHK-NUMBER
+               FILE STATUS IS FS-K.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FD-K.
+       COPY CHECK REPLACING ==:PREFIX:== BY ==F==.
+       WORKING-STORAGE SECTION.
+       01 WRK-VARS.
+               05 FS-K PIC 9(2).
+               05 W-LAST-NUMBER PIC 9(7).
+               05 W-REC-COUNT COMP-5 PIC 9(5).
+               05 W-STATUS PIC X(1).
+                 88 W-OPENED VALUE 'O'.
+                 88 W-CLOSED VALUE 'C'.
+       LINKAGE SECTION.
+       COPY CHKCTRL.
+       COPY CHECK REPLACING ==:PREFIX:== BY ====.
+       PROCEDURE DIVISION USING CHK-CTRL-BLK.
+*********
+       MAIN-PROG.
+        IF NOT W-OPENED THEN
+          perform OPEN-FILE
+          PERFORM DO-MAIN-PROG
+          END-IF.
+        GOBACK.
+       DO-MAIN-PROG.
+        perform TRANSFER-CODES.
+        MOVE 0 TO W-REC-COUNT.
+        IF FS-K = ZERO THEN
+          PERFORM READ-LAST-CHECK
+          END-IF.
+       DO-MAIN-PROG-END.
+          EXIT.
+*********
+       ENTRY "CHKADD" USING CHK-CTRL-BLK CHK-REC.
+        IF CHK-NUMBER = 0 THEN
+          COMPUTE CHK-NUMBER = W-LAST-NUMBER + 1
+          END-IF.
+        IF CHK-STATUS = SPACE THEN
+          SET CHK-OUTSTANDING TO TRUE
+          END-IF.
+        MOVE CHK-NUMBER TO FCHK-NUMBER.
+        WRITE FCHK-REC FROM CHK-REC
+          INVALID KEY
+            STRING "Invalid key on insertion: " CHK-NUMBER
+               INTO CHK-CTRL-ERR-MSG
+          NOT INVALID KEY
+            ADD 1 TO W-REC-COUNT
+        END-WRITE.
+        IF CHK-NUMBER > W-LAST-NUMBER THEN
+          MOVE CHK-NUMBER TO W-LAST-NUMBER
+          END-IF.
+        perform TRANSFER-CODES.
+        GOBACK.
+*********
+       ENTRY "CHKRID" USING CHK-CTRL-BLK CHK-REC.
+        MOVE CHK-NUMBER TO FCHK-NUMBER.
+        READ FD-K INTO CHK-REC KEY IS FCHK-NUMBER.
+        perform TRANSFER-CODES.
+        IF FS-K NOT = 0 THEN
+          INITIALIZE CHK-REC
+          MOVE "Check not found" TO CHK-CTRL-ERR-MSG
+          END-IF.
+        GOBACK.
+*********
+       ENTRY "CHKREPL" USING CHK-CTRL-BLK CHK-REC.
+        MOVE CHK-NUMBER TO FCHK-NUMBER.
+        START FD-K KEY = FCHK-NUMBER.
+        READ FD-K NEXT.
+        perform TRANSFER-CODES.
+        IF FS-K = 0 THEN
+          MOVE CHK-REC TO FCHK-REC
+          REWRITE FCHK-REC
+          perform TRANSFER-CODES
+          IF FS-K NOT = 0 THEN
+            MOVE "Rewrite failed" TO CHK-CTRL-ERR-MSG
+            END-IF
+         ELSE
+          MOVE "Reading the record failed" TO CHK-CTRL-ERR-MSG
+          END-IF.
+        GOBACK.
+*********
+       ENTRY "CHKNAF" USING CHK-CTRL-BLK CHK-REC.
+        MOVE 0 TO FCHK-NUMBER.
+        START FD-K KEY > FCHK-NUMBER.
+        READ FD-K NEXT INTO CHK-REC.
+        perform TRANSFER-CODES.
+        GOBACK.
+*********
+       ENTRY "CHKNAN" USING CHK-CTRL-BLK CHK-REC.
+        READ FD-K NEXT INTO CHK-REC.
+        perform TRANSFER-CODES.
+        GOBACK.
+*********
+       ENTRY "CHKCNT" USING CHK-CTRL-BLK.
+        MOVE W-REC-COUNT TO CHK-COUNT.
+        GOBACK.
+*********
+       ENTRY "CHKCLOSE".
+        CLOSE FD-K.
+        SET W-CLOSED TO TRUE.
+        GOBACK.
+       OPEN-FILE.
+*********
+        IF NOT W-OPENED THEN
+          SET W-OPENED TO TRUE
+          open I-O FD-K
+          END-IF.
+*********
+       READ-LAST-CHECK.
+        MOVE 0 TO FCHK-NUMBER.
+        START FD-K KEY > FCHK-NUMBER.
+        READ FD-K NEXT INTO FCHK-REC.
+        PERFORM
+            WITH TEST BEFORE
+            UNTIL FS-K NOT = 0
+          ADD 1 TO W-REC-COUNT
+          READ FD-K NEXT INTO FCHK-REC
+        END-PERFORM.
+        MOVE FCHK-NUMBER TO W-LAST-NUMBER.
+*********
+       TRANSFER-CODES.
+        MOVE FS-K TO CHK-CTRL-RET-CODE.
+        IF FS-K = 0 THEN
+          MOVE SPACES TO CHK-CTRL-ERR-MSG
+          END-IF.
