@@ -4,40 +4,54 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. PORTABLE.
        OBJECT-COMPUTER. PORTABLE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SEED-FILE ASSIGN TO 'ACCSEED'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SEED.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SEED-FILE.
+       01  SEED-REC.
+           05  SEED-FNAME    PIC X(15).
+           05  SEED-LNAME    PIC X(15).
+           05  SEED-BALANCE  PIC S9(7)V99.
        WORKING-STORAGE SECTION.
        COPY ACCCTRL.
        COPY ACCOUNT REPLACING ==:PREFIX:== BY ====.
+       01 WRK-VARS.
+           05 FS-SEED      PIC 9(2).
+           05 W-SEED-COUNT PIC 9(5).
        PROCEDURE DIVISION.
 *********
        MAIN-PROG.
         CALL "ACCIO" USING ACC-CTRL-BLK.
-        perform ADD-RECS.
+        MOVE 0 TO W-SEED-COUNT.
+        OPEN INPUT SEED-FILE.
+        IF FS-SEED = 35 THEN
+          DISPLAY "ACCSEED file not found - no accounts loaded"
+         ELSE
+          perform ADD-RECS
+          CLOSE SEED-FILE
+          DISPLAY W-SEED-COUNT " account(s) loaded from ACCSEED"
+          END-IF.
         GOBACK.
 *********
        ADD-RECS.
-        move "John" to ACC-FNAME.
-        move "Doe" to  ACC-LNAME.
-        perform ADD-REC.
-        move "Michael" to ACC-FNAME.
-        move "Wayne" to  ACC-LNAME.
-        perform ADD-REC.
-        move "Nicholas" to ACC-FNAME.
-        move "Brady" to  ACC-LNAME.
-        perform ADD-REC.
-        move "Jim" to ACC-FNAME.
-        move "Wilson" to  ACC-LNAME.
-        perform ADD-REC.
-        move "Anna" to ACC-FNAME.
-        move "Smith" to  ACC-LNAME.
-        perform ADD-REC.
-        move "Daniel" to ACC-FNAME.
-        move "Johnson" to  ACC-LNAME.
-        perform ADD-REC.
+        READ SEED-FILE NEXT.
+        PERFORM
+          WITH TEST BEFORE UNTIL FS-SEED NOT = 0
+          MOVE SEED-FNAME TO ACC-FNAME
+          MOVE SEED-LNAME TO ACC-LNAME
+          MOVE SEED-BALANCE TO ACC-BALANCE
+          perform ADD-REC
+          READ SEED-FILE NEXT
+        END-PERFORM.
 *********
        ADD-REC.
         MOVE 0 TO ACC-ID.
         CALL "ACCADD" USING  ACC-CTRL-BLK ACC-REC.
         IF ACC-CTRL-RET-CODE = 0 THEN
           DISPLAY ACC-ID WITH NO ADVANCING
+          ADD 1 TO W-SEED-COUNT
           END-IF.
