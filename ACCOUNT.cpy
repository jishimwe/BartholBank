@@ -0,0 +1,20 @@
+       01  :PREFIX:ACC-REC.
+           05  :PREFIX:ACC-ID           PIC 9(5).
+           05  :PREFIX:ACC-NAME.
+               10  :PREFIX:ACC-FNAME    PIC X(15).
+               10  :PREFIX:ACC-LNAME    PIC X(15).
+           05  :PREFIX:ACC-BALANCE      PIC S9(7)V99.
+           05  :PREFIX:ACC-STATUS       PIC X(1).
+               88  :PREFIX:ACC-ACTIVE   VALUE 'A'.
+               88  :PREFIX:ACC-FROZEN   VALUE 'F'.
+               88  :PREFIX:ACC-CLOSED   VALUE 'C'.
+           05  :PREFIX:ACC-OD-LIMIT     PIC S9(7)V99.
+           05  :PREFIX:ACC-YTD-INTEREST PIC S9(7)V99.
+           05  :PREFIX:ACC-YTD-YEAR     PIC 9(4).
+           05  :PREFIX:ACC-CURRENCY     PIC X(3).
+           05  :PREFIX:ACC-ADDRESS      PIC X(30).
+           05  :PREFIX:ACC-PHONE        PIC X(15).
+           05  :PREFIX:ACC-EMAIL        PIC X(30).
+           05  :PREFIX:ACC-OPEN-DATE    PIC 9(8).
+           05  :PREFIX:ACC-CASH-FLAG    PIC X(1).
+               88  :PREFIX:ACC-IS-CASH  VALUE 'Y'.
