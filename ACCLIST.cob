@@ -2,21 +2,71 @@
        PROGRAM-ID.     ACCLIST.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PRINT-FILE ASSIGN TO 'ACCLIST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-P.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       01  PRINT-REC PIC X(80).
        WORKING-STORAGE SECTION.
         COPY ACCCTRL.
         COPY ACCOUNT REPLACING ==:PREFIX:== BY ==T-==.
+        01 WRK-VARS.
+            05 W-PAGE-SIZE    PIC 9(2) VALUE 20.
+            05 W-LINE-COUNT   PIC 9(3).
+            05 W-KEY          PIC X(1).
+            05 FS-P           PIC 9(2).
+            05 W-SPOOL        PIC X(1) VALUE 'N'.
+              88 W-SPOOLING   VALUE 'Y'.
+       LINKAGE SECTION.
+        01 LK-SPOOL-FLAG PIC X(1).
        PROCEDURE DIVISION.
+       MAIN-PROG.
+          MOVE 'N' TO W-SPOOL.
+          PERFORM LIST-ACCOUNTS.
+          GOBACK.
+*********
+       ACCLISTP-ENTRY.
+          ENTRY "ACCLISTP" USING LK-SPOOL-FLAG.
+          MOVE LK-SPOOL-FLAG TO W-SPOOL.
+          PERFORM LIST-ACCOUNTS.
+          GOBACK.
+*********
        LIST-ACCOUNTS.
+          MOVE 0 TO W-LINE-COUNT.
+          IF W-SPOOLING THEN
+            OPEN OUTPUT PRINT-FILE
+            END-IF.
           CALL "ACCNAF" USING ACC-CTRL-BLK T-ACC-REC.
           PERFORM
             WITH TEST BEFORE
               UNTIL ACC-CTRL-RET-CODE NOT = 0
-              IF T-ACC-ID NOT = 0 THEN
+              IF NOT T-ACC-IS-CASH THEN
                 DISPLAY "[" T-ACC-ID "] "
                         T-ACC-FNAME
                         T-ACC-LNAME
-                        "[" T-ACC-BALANCE "]"
+                        "[" T-ACC-BALANCE " " T-ACC-CURRENCY "]"
+                        " (" T-ACC-STATUS ")"
+                IF W-SPOOLING THEN
+                  STRING "[" T-ACC-ID "] " T-ACC-FNAME T-ACC-LNAME
+                         "[" T-ACC-BALANCE " " T-ACC-CURRENCY "]"
+                         " (" T-ACC-STATUS ")"
+                         INTO PRINT-REC
+                  WRITE PRINT-REC
+                  END-IF
+                ADD 1 TO W-LINE-COUNT
+                IF W-LINE-COUNT >= W-PAGE-SIZE THEN
+                  DISPLAY "-- more (press enter) --" NO ADVANCING
+                  ACCEPT W-KEY
+                  MOVE 0 TO W-LINE-COUNT
+                  END-IF
                 END-IF
               CALL "ACCNAN" USING ACC-CTRL-BLK T-ACC-REC
             END-PERFORM.
+          IF W-SPOOLING THEN
+            CLOSE PRINT-FILE
+            DISPLAY "Account list written to ACCLIST print file"
+            END-IF.
