@@ -0,0 +1,7 @@
+       01  :PREFIX:RVQ-REC.
+           05  :PREFIX:RVQ-DATE        PIC 9(8).
+           05  :PREFIX:RVQ-TIME        PIC 9(8).
+           05  :PREFIX:RVQ-ACC         PIC 9(5).
+           05  :PREFIX:RVQ-TRAN-ID     PIC 9(5).
+           05  :PREFIX:RVQ-PATTERN     PIC X(30).
+           05  :PREFIX:RVQ-LINE-COUNT  PIC 9(3).
