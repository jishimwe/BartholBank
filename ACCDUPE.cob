@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     ACCDUPE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PORTABLE.
+       OBJECT-COMPUTER. PORTABLE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO 'ACCDUPE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-P.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       01  PRINT-REC PIC X(80).
+       WORKING-STORAGE SECTION.
+        COPY ACCCTRL.
+        COPY ACCOUNT REPLACING ==:PREFIX:== BY ==T-==.
+        01 WRK-VARS.
+            05 FS-P            PIC 9(2).
+            05 W-DUP-COUNT     PIC 9(5).
+            05 W-LINE-COUNT    PIC 9(4).
+            05 W-IDX           PIC 9(4).
+            05 W-JDX           PIC 9(4).
+            05 W-NAME1         PIC X(15).
+            05 W-NAME2         PIC X(15).
+            05 W-LEN1          PIC 9(2).
+            05 W-LEN2          PIC 9(2).
+            05 W-I             PIC 9(2).
+            05 W-J             PIC 9(2).
+            05 W-COST          PIC 9(2).
+            05 W-DIST          PIC 9(2).
+            05 W-MIN           PIC 9(2).
+            05 W-TEMP-ID       PIC 9(5).
+            05 W-TEMP-FNAME    PIC X(15).
+            05 W-TEMP-LNAME    PIC X(15).
+        01 W-ED-TABLE.
+            05 W-ED-ROW OCCURS 16 TIMES.
+                10 W-ED-COL OCCURS 16 TIMES PIC 9(2).
+        01 W-NAME-TABLE.
+            05 W-NAME-ENTRY OCCURS 500 TIMES.
+                10 W-N-ID      PIC 9(5).
+                10 W-N-FNAME   PIC X(15).
+                10 W-N-LNAME   PIC X(15).
+       PROCEDURE DIVISION.
+       DUPLICATE-NAME-REPORT.
+          MOVE 0 TO RETURN-CODE.
+          PERFORM COLLECT-ACCOUNTS.
+          PERFORM SORT-TABLE-BY-LNAME.
+          PERFORM OPEN-REPORT.
+          IF RETURN-CODE = 0 THEN
+            PERFORM SCAN-FOR-DUPLICATES
+            PERFORM CLOSE-REPORT
+            END-IF.
+          GOBACK.
+       COLLECT-ACCOUNTS.
+          MOVE 0 TO W-LINE-COUNT.
+          CALL "ACCNAF" USING ACC-CTRL-BLK T-ACC-REC.
+          PERFORM
+            WITH TEST BEFORE
+              UNTIL ACC-CTRL-RET-CODE NOT = 0 OR W-LINE-COUNT = 500
+              IF NOT T-ACC-IS-CASH THEN
+                ADD 1 TO W-LINE-COUNT
+                MOVE T-ACC-ID    TO W-N-ID(W-LINE-COUNT)
+                MOVE T-ACC-FNAME TO W-N-FNAME(W-LINE-COUNT)
+                MOVE T-ACC-LNAME TO W-N-LNAME(W-LINE-COUNT)
+                END-IF
+              CALL "ACCNAN" USING ACC-CTRL-BLK T-ACC-REC
+            END-PERFORM.
+          IF ACC-CTRL-RET-CODE = 0 THEN
+            DISPLAY "Warning: duplicate-name scan truncated at 500 "
+                    "accounts"
+            END-IF.
+       SORT-TABLE-BY-LNAME.
+          PERFORM VARYING W-IDX FROM 1 BY 1
+              UNTIL W-IDX > W-LINE-COUNT - 1
+            PERFORM VARYING W-JDX FROM 1 BY 1
+                UNTIL W-JDX > W-LINE-COUNT - W-IDX
+              IF W-N-LNAME(W-JDX) > W-N-LNAME(W-JDX + 1) THEN
+                MOVE W-N-ID(W-JDX)    TO W-TEMP-ID
+                MOVE W-N-FNAME(W-JDX) TO W-TEMP-FNAME
+                MOVE W-N-LNAME(W-JDX) TO W-TEMP-LNAME
+                MOVE W-N-ID(W-JDX + 1)    TO W-N-ID(W-JDX)
+                MOVE W-N-FNAME(W-JDX + 1) TO W-N-FNAME(W-JDX)
+                MOVE W-N-LNAME(W-JDX + 1) TO W-N-LNAME(W-JDX)
+                MOVE W-TEMP-ID    TO W-N-ID(W-JDX + 1)
+                MOVE W-TEMP-FNAME TO W-N-FNAME(W-JDX + 1)
+                MOVE W-TEMP-LNAME TO W-N-LNAME(W-JDX + 1)
+                END-IF
+            END-PERFORM
+          END-PERFORM.
+       OPEN-REPORT.
+          OPEN OUTPUT PRINT-FILE.
+          IF FS-P NOT = 0 THEN
+            DISPLAY "Unable to open ACCDUPE print file, status " FS-P
+            MOVE 1 TO RETURN-CODE
+            END-IF.
+       SCAN-FOR-DUPLICATES.
+          MOVE 0 TO W-DUP-COUNT.
+          STRING "Possible duplicate account name report" INTO
+             PRINT-REC.
+          WRITE PRINT-REC.
+          MOVE SPACES TO PRINT-REC.
+          WRITE PRINT-REC.
+          PERFORM VARYING W-IDX FROM 1 BY 1
+              UNTIL W-IDX > W-LINE-COUNT - 1
+            IF W-N-LNAME(W-IDX) = W-N-LNAME(W-IDX + 1) THEN
+              PERFORM CHECK-FIRST-NAME-MATCH
+              END-IF
+          END-PERFORM.
+          MOVE SPACES TO PRINT-REC.
+          WRITE PRINT-REC.
+          STRING W-DUP-COUNT " possible duplicate pair(s) found" INTO
+             PRINT-REC.
+          WRITE PRINT-REC.
+          DISPLAY W-DUP-COUNT " possible duplicate pair(s) found".
+       CHECK-FIRST-NAME-MATCH.
+          MOVE FUNCTION TRIM(W-N-FNAME(W-IDX))     TO W-NAME1.
+          MOVE FUNCTION TRIM(W-N-FNAME(W-IDX + 1)) TO W-NAME2.
+          IF W-NAME1 NOT = SPACES AND W-NAME2 NOT = SPACES THEN
+            PERFORM COMPUTE-EDIT-DISTANCE
+            IF W-DIST <= 1 THEN
+              PERFORM WRITE-DUPLICATE-LINE
+              ADD 1 TO W-DUP-COUNT
+              END-IF
+            END-IF.
+       COMPUTE-EDIT-DISTANCE.
+          MOVE FUNCTION LENGTH(FUNCTION TRIM(W-NAME1)) TO W-LEN1.
+          MOVE FUNCTION LENGTH(FUNCTION TRIM(W-NAME2)) TO W-LEN2.
+          PERFORM VARYING W-I FROM 0 BY 1 UNTIL W-I > W-LEN1
+            MOVE W-I TO W-ED-COL(W-I + 1, 1)
+          END-PERFORM.
+          PERFORM VARYING W-J FROM 0 BY 1 UNTIL W-J > W-LEN2
+            MOVE W-J TO W-ED-COL(1, W-J + 1)
+          END-PERFORM.
+          PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > W-LEN1
+            PERFORM VARYING W-J FROM 1 BY 1 UNTIL W-J > W-LEN2
+              IF W-NAME1(W-I:1) = W-NAME2(W-J:1) THEN
+                MOVE 0 TO W-COST
+               ELSE
+                MOVE 1 TO W-COST
+                END-IF
+              COMPUTE W-MIN = W-ED-COL(W-I, W-J + 1) + 1
+              IF W-ED-COL(W-I + 1, W-J) + 1 < W-MIN THEN
+                COMPUTE W-MIN = W-ED-COL(W-I + 1, W-J) + 1
+                END-IF
+              IF W-ED-COL(W-I, W-J) + W-COST < W-MIN THEN
+                COMPUTE W-MIN = W-ED-COL(W-I, W-J) + W-COST
+                END-IF
+              MOVE W-MIN TO W-ED-COL(W-I + 1, W-J + 1)
+            END-PERFORM
+          END-PERFORM.
+          MOVE W-ED-COL(W-LEN1 + 1, W-LEN2 + 1) TO W-DIST.
+       WRITE-DUPLICATE-LINE.
+          STRING "[" W-N-ID(W-IDX) "] "
+                 W-N-FNAME(W-IDX) W-N-LNAME(W-IDX)
+                 "  <->  "
+                 "[" W-N-ID(W-IDX + 1) "] "
+                 W-N-FNAME(W-IDX + 1) W-N-LNAME(W-IDX + 1)
+                 INTO PRINT-REC.
+          WRITE PRINT-REC.
+       CLOSE-REPORT.
+          CLOSE PRINT-FILE.
