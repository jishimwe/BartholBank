@@ -10,6 +10,7 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS FTRAN-ID
+               LOCK MODE IS AUTOMATIC WITH LOCK ON MULTIPLE RECORDS
                FILE STATUS IS FS-F.
            SELECT OPTIONAL FD-FL ASSIGN TO 'TRANL'
                ORGANIZATION IS INDEXED
@@ -17,6 +18,7 @@
                RECORD KEY IS FTL-ID
                ALTERNATE RECORD KEY IS FTL-ACC
                   WITH DUPLICATES
+               LOCK MODE IS AUTOMATIC WITH LOCK ON MULTIPLE RECORDS
                FILE STATUS IS FS-FL.
        DATA DIVISION.
        FILE SECTION.
@@ -24,29 +26,72 @@
        COPY TRAN REPLACING ==:PREFIX:== BY ==F==.
        FD FD-FL.
        COPY TRANL REPLACING ==:PREFIX:== BY ==F==.
-       LINKAGE SECTION.
-       COPY TRANCTRL.
-       COPY TRAN REPLACING ==:PREFIX:== BY ====.
-       COPY TRANL REPLACING ==:PREFIX:== BY ====.
        WORKING-STORAGE SECTION.
        COPY ACCCTRL.
        COPY ACCOUNT REPLACING ==:PREFIX:== BY ====.
+       COPY AUDCTRL.
+       COPY AUDIT REPLACING ==:PREFIX:== BY ====.
+       COPY OPERID.
        COPY SCREENIOV.
+       COPY FXCTRL.
+       COPY FXRATE REPLACING ==:PREFIX:== BY ====.
+       COPY RVQCTRL.
+       COPY REVIEW REPLACING ==:PREFIX:== BY ====.
        01 WRK-VARS.
-            05 FS-F PIC 9(5).
-            05 FS-FL PIC 9(5).
+            05 FS-F PIC 9(2).
+            05 FS-FL PIC 9(2).
             05 W-LAST-ID PIC 9(5).
             05 W-BUFFER PIC X(40).
+            05 W-BASE-CURRENCY PIC X(3) VALUE 'USD'.
+            05 W-FROM-RATE PIC 9(5)V9(6).
+            05 W-TO-RATE PIC 9(5)V9(6).
+            05 W-CONV-INPUT PIC S9(7)V99.
+            05 W-CONV-AMOUNT PIC S9(7)V99.
             05 W-STATUS PIC X(1).
               88 W-OPENED VALUE 'O'.
               88 W-CLOSED VALUE 'C'.
             05 W-OPENED-REC-COUNT COMP-5 PIC 9(5).
             05 W-CLOSED-REC-COUNT COMP-5 PIC 9(5).
-            05 WRK-TOTAL PIC -9999V99.
+            05 WRK-TOTAL PIC S9(7)V99.
+            05 W-APPROVAL-LIMIT PIC S9(7)V99 VALUE 1000.00.
+            05 W-LOCK-RETRY PIC 9(2) COMP-5.
+            05 W-LOCK-MAX-RETRY PIC 9(2) VALUE 5.
+            05 W-REC-LOCKED-CODE PIC 9(2) VALUE 91.
+            05 W-PROPOSED-APPROVER PIC X(10).
+            05 W-COMMIT-STATUS PIC X(1).
+              88 W-COMMIT-OK VALUE 'Y'.
+              88 W-COMMIT-FAILED VALUE 'N'.
+            05 W-FAIL-ACC PIC 9(5).
+            05 W-FAIL-SEQ PIC 9(3).
+            05 W-SAVE-TRAN-ID PIC 9(5).
+            05 W-SAVE-ACC PIC 9(5).
+            05 W-MAX-SEQ PIC 9(3).
+            05 W-VOID-SRC-ID PIC 9(5).
+            05 W-VOID-COUNT PIC 9(3).
+            05 W-VOID-IX PIC 9(3).
+            05 W-NEW-BALANCE PIC S9(7)V99.
+            05 W-STRUCT-THRESHOLD PIC S9(7)V99 VALUE 1000.00.
+            05 W-STRUCT-COUNT-LIMIT PIC 9(3) VALUE 3.
+            05 W-STRUCT-TODAY PIC 9(8).
+            05 W-STRUCT-COUNT PIC 9(3).
+            05 W-COMMIT-ACC-COUNT PIC 9(3).
+            05 W-COMMIT-ACC-IDX PIC 9(3).
+            05 W-DUP-STATUS PIC X(1).
+              88 W-DUP-FOUND VALUE 'Y'.
+        01 W-COMMIT-ACC-TABLE.
+            05 W-COMMIT-ACC-ENTRY PIC 9(5) OCCURS 50 TIMES.
+        01 W-VOID-LINES.
+            05 W-VOID-LINE OCCURS 200 TIMES.
+              10 W-VOID-ACC    PIC 9(5).
+              10 W-VOID-AMOUNT PIC S9(7)V99.
         01 WRK-CURSORS.
             05 TRAN-CURSOR PIC 9(5).
             05 ACCOUNT-CURSOR PIC 9(3).
        COPY TRANL REPLACING ==:PREFIX:== BY ==T-==.
+       LINKAGE SECTION.
+       COPY TRANCTRL.
+       COPY TRAN REPLACING ==:PREFIX:== BY ====.
+       COPY TRANL REPLACING ==:PREFIX:== BY ====.
        PROCEDURE DIVISION USING TRAN-CTRL-BLK.
 *********
        MAIN-PROG.
@@ -59,43 +104,72 @@
         perform OPEN-FILE.
         perform TRANSFER-CODES.
         PERFORM READ-LAST-TRAN.
+        CALL "FXIO" USING FX-CTRL-BLK.
        DO-MAIN-PROG-END.
         EXIT.
 ********
        TRAN-ADD-ENTRY.
-        ENTRY TRANADD USING TRAN-CTRL-BLK TRAN-REC.
-        MOVE FUNCTION CURRENT-DATE TO W-BUFFER.
-        MOVE W-BUFFER(1:8) TO TRAN-DATE.
-        COMPUTE TRAN-ID = W-LAST-ID + 1.
-        SET TRAN-OPEN TO TRUE.
-        WRITE FTRAN-REC FROM TRAN-REC
-          INVALID KEY
-              STRING "Invalid key on insertion: " TRAN-ID
-                 INTO TRAN-CTRL-ERR-MSG
-          NOT INVALID KEY
-            IF TRAN-OPEN THEN
-              ADD 1 TO W-OPENED-REC-COUNT
-             ELSE
-              ADD 1 TO W-CLOSED-REC-COUNT
-              END-IF
-          END-WRITE.
-        IF TRAN-ID > W-LAST-ID THEN
-          MOVE TRAN-ID TO W-LAST-ID
-          END-IF
-        perform TRANSFER-CODES.
+        ENTRY "TRANADD" USING TRAN-CTRL-BLK TRAN-REC.
+        MOVE TRAN-CASH-ACC TO ACC-ID.
+        CALL "ACCRID" USING ACC-CTRL-BLK ACC-REC.
+        IF ACC-CTRL-RET-CODE NOT = 0 OR NOT ACC-IS-CASH THEN
+          MOVE "Invalid cash drawer account" TO TRAN-CTRL-ERR-MSG
+          MOVE 97 TO TRAN-CTRL-RET-CODE
+         ELSE
+          MOVE FUNCTION CURRENT-DATE TO W-BUFFER
+          MOVE W-BUFFER(1:8) TO TRAN-DATE
+          COMPUTE TRAN-ID = W-LAST-ID + 1
+          SET TRAN-OPEN TO TRUE
+          MOVE OPERATOR-ID TO TRAN-MAKER
+          IF TRAN-CURRENCY = SPACES THEN
+            MOVE W-BASE-CURRENCY TO TRAN-CURRENCY
+            END-IF
+          WRITE FTRAN-REC FROM TRAN-REC
+            INVALID KEY
+                STRING "Invalid key on insertion: " TRAN-ID
+                   INTO TRAN-CTRL-ERR-MSG
+            NOT INVALID KEY
+              IF TRAN-OPEN THEN
+                ADD 1 TO W-OPENED-REC-COUNT
+               ELSE
+                ADD 1 TO W-CLOSED-REC-COUNT
+                END-IF
+              MOVE TRAN-BALANCE TO AUDIT-AMOUNT
+              MOVE "TRANADD" TO AUDIT-ACTION
+              PERFORM RECORD-AUDIT-ENTRY
+            END-WRITE
+          IF TRAN-ID > W-LAST-ID THEN
+            MOVE TRAN-ID TO W-LAST-ID
+            END-IF
+          perform TRANSFER-CODES
+          END-IF.
         GOBACK.
 *********
-        ENTRY TRANRID USING TRAN-CTRL-BLK TRAN-REC.
+        ENTRY "TRANRID" USING TRAN-CTRL-BLK TRAN-REC.
         MOVE TRAN-ID TO FTRAN-ID.
-        READ FD-F KEY IS FTRAN-ID INTO TRAN-REC.
-        perform TRANSFER-CODES.
+        MOVE 0 TO W-LOCK-RETRY.
+        PERFORM
+          WITH TEST AFTER
+          UNTIL FS-F NOT = W-REC-LOCKED-CODE OR
+                W-LOCK-RETRY >= W-LOCK-MAX-RETRY
+          READ FD-F INTO TRAN-REC KEY IS FTRAN-ID
+          perform TRANSFER-CODES
+          IF FS-F = W-REC-LOCKED-CODE THEN
+            ADD 1 TO W-LOCK-RETRY
+            END-IF
+        END-PERFORM.
         IF FS-F NOT = 0 THEN
           INITIALIZE TRAN-REC
-          MOVE "TRAN not found" TO TRAN-CTRL-ERR-MSG
+          IF FS-F = W-REC-LOCKED-CODE THEN
+            MOVE "Transaction in use by another operator - try again"
+              TO TRAN-CTRL-ERR-MSG
+           ELSE
+            MOVE "TRAN not found" TO TRAN-CTRL-ERR-MSG
+            END-IF
           END-IF.
         GOBACK.
 *********
-        ENTRY TRANIDF USING TRAN-CTRL-BLK
+        ENTRY "TRANIDF" USING TRAN-CTRL-BLK
                             TRAN-REC.
         MOVE 0 TO FTRAN-ID
         START FD-F KEY > FTRAN-ID
@@ -103,13 +177,13 @@
         perform TRANSFER-CODES.
         GOBACK.
 *********
-        ENTRY TRANIDN USING TRAN-CTRL-BLK
+        ENTRY "TRANIDN" USING TRAN-CTRL-BLK
                             TRAN-REC.
         READ FD-F NEXT INTO TRAN-REC
         perform TRANSFER-CODES.
         GOBACK.
 *********
-        ENTRY TRANLACF USING TRAN-CTRL-BLK
+        ENTRY "TRANLACF" USING TRAN-CTRL-BLK
                              TRAN-LINE-REC.
         MOVE TL-ACC TO ACCOUNT-CURSOR
         MOVE TL-ACC TO FTL-ACC.
@@ -118,12 +192,12 @@
         MOVE T-TRAN-LINE-REC TO TRAN-LINE-REC.
         GOBACK.
 *********
-        ENTRY TRANLACN USING TRAN-CTRL-BLK TRAN-LINE-REC.
+        ENTRY "TRANLACN" USING TRAN-CTRL-BLK TRAN-LINE-REC.
         PERFORM READ-NEXT-LINE-PER-ACCOUNT.
         MOVE T-TRAN-LINE-REC TO TRAN-LINE-REC.
         GOBACK.
 *********
-        ENTRY TRANLTRF USING TRAN-CTRL-BLK
+        ENTRY "TRANLTRF" USING TRAN-CTRL-BLK
                              TRAN-LINE-REC.
         INITIALIZE FTRAN-LINE-REC.
         MOVE TL-TRAN-ID TO FTL-TRAN-ID.
@@ -133,50 +207,135 @@
         MOVE T-TRAN-LINE-REC TO TRAN-LINE-REC.
         GOBACK.
 *********
-        ENTRY TRANLTRN USING TRAN-CTRL-BLK
+        ENTRY "TRANLTRN" USING TRAN-CTRL-BLK
                              TRAN-LINE-REC.
         PERFORM READ-NEXT-LINE-PER-TRAN.
         MOVE T-TRAN-LINE-REC TO TRAN-LINE-REC.
         GOBACK.
 *********
-        ENTRY TRANCNT USING TRAN-CTRL-BLK.
+        ENTRY "TRANCNT" USING TRAN-CTRL-BLK.
         MOVE W-CLOSED-REC-COUNT TO TRAN-CLOSED-COUNT
         MOVE W-OPENED-REC-COUNT TO TRAN-OPENED-COUNT
         GOBACK.
 *********
-        ENTRY TRANLADD USING TRAN-CTRL-BLK
+        ENTRY "TRANLADD" USING TRAN-CTRL-BLK
                              TRAN-LINE-REC.
-        MOVE TRAN-LINE-REC TO FTRAN-LINE-REC.
-        START FD-FL KEY = FTL-ID.
-        READ FD-FL NEXT.
-        IF FTL-ID = TL-ID THEN
-          DELETE FD-FL
+        IF TL-SEQ = 0 AND TL-AMOUNT NOT = 0 THEN
+          PERFORM ASSIGN-NEXT-SEQ
           END-IF.
-        IF TL-AMOUNT NOT = 0 THEN
-          WRITE FTRAN-LINE-REC
-          PERFORM TRANSFER-CODES
-          IF TRAN-CTRL-RET-CODE NOT = 0 THEN
-            MOVE "Error while writing transaction line" TO
+        MOVE TL-ACC TO ACC-ID.
+        CALL "ACCRID" USING ACC-CTRL-BLK ACC-REC.
+        IF TL-AMOUNT NOT = 0 AND
+           (ACC-CTRL-RET-CODE NOT = 0 OR NOT ACC-ACTIVE) THEN
+          MOVE "Account is not active" TO TRAN-CTRL-ERR-MSG
+          MOVE 98 TO TRAN-CTRL-RET-CODE
+         ELSE
+          MOVE TRAN-LINE-REC TO FTRAN-LINE-REC
+          START FD-FL KEY = FTL-ID
+          READ FD-FL NEXT
+          IF FTL-ID = TL-ID THEN
+            DELETE FD-FL
+            END-IF
+          IF TL-AMOUNT NOT = 0 THEN
+            WRITE FTRAN-LINE-REC
+            PERFORM TRANSFER-CODES
+            IF TRAN-CTRL-RET-CODE NOT = 0 THEN
+              MOVE "Error while writing transaction line" TO
+                TRAN-CTRL-ERR-MSG
+              END-IF
+            END-IF
+          END-IF.
+        GOBACK.
+*********
+        ENTRY "TRANDEL" USING TRAN-CTRL-BLK
+                             TRAN-REC.
+        MOVE TRAN-ID TO FTRAN-ID.
+        READ FD-F KEY IS FTRAN-ID.
+        perform TRANSFER-CODES.
+        IF FS-F = 0 THEN
+          DELETE FD-F RECORD
+          perform TRANSFER-CODES
+          IF FS-F NOT = 0 THEN
+            MOVE "Delete failed" TO TRAN-CTRL-ERR-MSG
+           ELSE
+            SUBTRACT 1 FROM W-OPENED-REC-COUNT
+            INITIALIZE TRAN-REC
+            END-IF
+         ELSE
+          MOVE "TRAN not found" TO TRAN-CTRL-ERR-MSG
+          END-IF.
+        GOBACK.
+*********
+        ENTRY "TRANPURGE" USING TRAN-CTRL-BLK
+                             TRAN-REC.
+        MOVE TRAN-ID TO FTRAN-ID.
+        READ FD-F KEY IS FTRAN-ID.
+        perform TRANSFER-CODES.
+        IF FS-F NOT = 0 THEN
+          MOVE "TRAN not found" TO TRAN-CTRL-ERR-MSG
+         ELSE
+          IF FTRAN-OPEN THEN
+            MOVE "Only closed transactions can be purged" TO
+              TRAN-CTRL-ERR-MSG
+           ELSE
+            PERFORM PURGE-TRAN-LINES
+            DELETE FD-F RECORD
+            perform TRANSFER-CODES
+            IF FS-F NOT = 0 THEN
+              MOVE "Delete failed" TO TRAN-CTRL-ERR-MSG
+             ELSE
+              SUBTRACT 1 FROM W-CLOSED-REC-COUNT
+              END-IF
+            END-IF
+          END-IF.
+        GOBACK.
+*********
+        ENTRY "TRANVOID" USING TRAN-CTRL-BLK
+                             TRAN-REC.
+        MOVE TRAN-ID TO W-VOID-SRC-ID.
+        MOVE TRAN-ID TO FTRAN-ID.
+        READ FD-F KEY IS FTRAN-ID.
+        perform TRANSFER-CODES.
+        IF FS-F NOT = 0 THEN
+          MOVE "Transaction not found" TO TRAN-CTRL-ERR-MSG
+         ELSE
+          IF FTRAN-OPEN THEN
+            MOVE "Only closed transactions can be voided" TO
               TRAN-CTRL-ERR-MSG
+           ELSE
+            PERFORM CREATE-VOID-TRAN
             END-IF
           END-IF.
         GOBACK.
 *********
-        ENTRY TRANCLOSE.
+        ENTRY "TRANCLOSE".
         SET W-CLOSED TO TRUE
         CLOSE FD-F.
         CLOSE FD-FL.
         GOBACK.
 *********
-        ENTRY TRANRCLC USING TRAN-CTRL-BLK
+        ENTRY "TRANRCLC" USING TRAN-CTRL-BLK
                              TRAN-REC.
         PERFORM RECALC-TRAN-REC.
         PERFORM REWRITE-TRAN-REC.
         GOBACK.
 *********
-        ENTRY TRANCOMM USING TRAN-CTRL-BLK
+        ENTRY "TRANCOMM" USING TRAN-CTRL-BLK
                              TRAN-REC.
         PERFORM RECALC-TRAN-REC.
+        IF FUNCTION ABS(TRAN-BALANCE) > W-APPROVAL-LIMIT AND
+            TRAN-APPROVER = SPACES THEN
+          MOVE "Exceeds approval limit - needs 2nd approval"
+            TO TRAN-CTRL-ERR-MSG
+          MOVE 98 TO TRAN-CTRL-RET-CODE
+         ELSE
+          PERFORM COMMIT-APPROVED-TRAN
+          END-IF.
+        GOBACK.
+       COMMIT-APPROVED-TRAN.
+        SET W-COMMIT-OK TO TRUE.
+        MOVE 0 TO W-FAIL-ACC.
+        MOVE 0 TO W-COMMIT-ACC-COUNT.
         MOVE TRAN-ID TO FTL-TRAN-ID.
         MOVE 0 TO FTL-ACC.
         MOVE 0 TO WRK-TOTAL.
@@ -185,31 +344,151 @@
         READ FD-FL NEXT.
         PERFORM
           WITH TEST BEFORE UNTIL FS-FL NOT = 0 OR
-              FTL-TRAN-ID NOT = TRAN-ID
+              FTL-TRAN-ID NOT = TRAN-ID OR
+              W-COMMIT-FAILED
           ADD FTL-AMOUNT TO WRK-TOTAL
           MOVE FTL-ACC TO ACC-ID
           CALL "ACCRID" USING ACC-CTRL-BLK
                               ACC-REC
-          IF ACC-CTRL-RET-CODE = 0 THEN
-            ADD FTL-AMOUNT TO ACC-BALANCE
-            CALL "ACCREPL" USING ACC-CTRL-BLK
-                                 ACC-REC
-           ELSE
+          IF ACC-CTRL-RET-CODE NOT = 0 THEN
+            MOVE FTL-ACC TO W-FAIL-ACC
+            MOVE FTL-SEQ TO W-FAIL-SEQ
             MOVE ACC-CTRL-ERR-MSG TO SCREEN-MSG
             PERFORM DISPLAY-ERR-MSG
+            SET W-COMMIT-FAILED TO TRUE
+           ELSE
+            IF NOT ACC-ACTIVE THEN
+              MOVE FTL-ACC TO W-FAIL-ACC
+              MOVE FTL-SEQ TO W-FAIL-SEQ
+              STRING "Account " FTL-ACC " is not active" INTO
+                 SCREEN-MSG
+              PERFORM DISPLAY-ERR-MSG
+              SET W-COMMIT-FAILED TO TRUE
+             ELSE
+              MOVE FTL-AMOUNT TO W-CONV-INPUT
+              PERFORM CONVERT-TO-ACC-CURRENCY
+              COMPUTE W-NEW-BALANCE = ACC-BALANCE + W-CONV-AMOUNT
+              IF NOT ACC-IS-CASH AND
+                  W-NEW-BALANCE < 0 - ACC-OD-LIMIT THEN
+                MOVE FTL-ACC TO W-FAIL-ACC
+                MOVE FTL-SEQ TO W-FAIL-SEQ
+                STRING "Account " FTL-ACC
+                       " would exceed its overdraft limit" INTO
+                   SCREEN-MSG
+                PERFORM DISPLAY-ERR-MSG
+                SET W-COMMIT-FAILED TO TRUE
+               ELSE
+                MOVE W-NEW-BALANCE TO ACC-BALANCE
+                CALL "ACCREPL" USING ACC-CTRL-BLK
+                                     ACC-REC
+                IF NOT ACC-IS-CASH THEN
+                  PERFORM ADD-COMMIT-ACC-IF-NEW
+                  END-IF
+                END-IF
+              END-IF
             END-IF
           READ FD-FL NEXT
         END-PERFORM.
-        MOVE 0 TO FTL-ACC.
-        MOVE WRK-TOTAL TO FTL-AMOUNT.
-        MOVE TRAN-ID TO FTL-TRAN-ID.
-        WRITE FTRAN-LINE-REC.
-        INITIALIZE ACC-REC.
-        CALL "ACCRID" USING ACC-CTRL-BLK ACC-REC
-        ADD FTL-AMOUNT TO ACC-BALANCE
-        CALL "ACCREPL" USING ACC-CTRL-BLK ACC-REC
-        SET TRAN-CLOSE TO TRUE.
-        PERFORM REWRITE-TRAN-REC.
+        IF W-COMMIT-FAILED THEN
+          PERFORM BACKOUT-COMMIT
+          MOVE "Transaction not committed - posting failed" TO
+            TRAN-CTRL-ERR-MSG
+          MOVE 99 TO TRAN-CTRL-RET-CODE
+         ELSE
+          INITIALIZE FTRAN-LINE-REC
+          PERFORM ASSIGN-CASH-LEG-SEQ
+          MOVE WRK-TOTAL TO FTL-AMOUNT
+          WRITE FTRAN-LINE-REC
+          INITIALIZE ACC-REC
+          MOVE TRAN-CASH-ACC TO ACC-ID
+          CALL "ACCRID" USING ACC-CTRL-BLK ACC-REC
+          MOVE FTL-AMOUNT TO W-CONV-INPUT
+          PERFORM CONVERT-TO-ACC-CURRENCY
+          ADD W-CONV-AMOUNT TO ACC-BALANCE
+          CALL "ACCREPL" USING ACC-CTRL-BLK ACC-REC
+          SET TRAN-CLOSE TO TRUE
+          PERFORM REWRITE-TRAN-REC
+          MOVE 0 TO TRAN-CTRL-RET-CODE
+          MOVE SPACES TO TRAN-CTRL-ERR-MSG
+          MOVE WRK-TOTAL TO AUDIT-AMOUNT
+          MOVE "COMMIT" TO AUDIT-ACTION
+          PERFORM RECORD-AUDIT-ENTRY
+          PERFORM DETECT-STRUCTURING-PATTERN
+          END-IF.
+        GOBACK.
+       ADD-COMMIT-ACC-IF-NEW.
+        MOVE 'N' TO W-DUP-STATUS.
+        PERFORM VARYING W-COMMIT-ACC-IDX FROM 1 BY 1
+            UNTIL W-COMMIT-ACC-IDX > W-COMMIT-ACC-COUNT
+          IF W-COMMIT-ACC-ENTRY(W-COMMIT-ACC-IDX) = ACC-ID THEN
+            SET W-DUP-FOUND TO TRUE
+            END-IF
+        END-PERFORM.
+        IF NOT W-DUP-FOUND AND W-COMMIT-ACC-COUNT < 50 THEN
+          ADD 1 TO W-COMMIT-ACC-COUNT
+          MOVE ACC-ID TO W-COMMIT-ACC-ENTRY(W-COMMIT-ACC-COUNT)
+          END-IF.
+*********
+       DETECT-STRUCTURING-PATTERN.
+        MOVE FUNCTION CURRENT-DATE TO W-BUFFER.
+        MOVE W-BUFFER(1:8) TO W-STRUCT-TODAY.
+        PERFORM VARYING W-COMMIT-ACC-IDX FROM 1 BY 1
+            UNTIL W-COMMIT-ACC-IDX > W-COMMIT-ACC-COUNT
+          PERFORM CHECK-ACCOUNT-FOR-STRUCTURING
+        END-PERFORM.
+       CHECK-ACCOUNT-FOR-STRUCTURING.
+        MOVE 0 TO W-STRUCT-COUNT.
+        MOVE W-COMMIT-ACC-ENTRY(W-COMMIT-ACC-IDX) TO ACCOUNT-CURSOR.
+        MOVE W-COMMIT-ACC-ENTRY(W-COMMIT-ACC-IDX) TO FTL-ACC.
+        START FD-FL KEY = FTL-ACC.
+        PERFORM READ-NEXT-LINE-PER-ACCOUNT.
+        PERFORM
+          WITH TEST BEFORE
+          UNTIL TRAN-CTRL-RET-CODE NOT = 0
+          IF FUNCTION ABS(T-TL-AMOUNT) < W-STRUCT-THRESHOLD THEN
+            MOVE T-TL-TRAN-ID TO FTRAN-ID
+            READ FD-F KEY IS FTRAN-ID
+            IF FS-F = 0 AND FTRAN-DATE = W-STRUCT-TODAY THEN
+              ADD 1 TO W-STRUCT-COUNT
+              END-IF
+            END-IF
+          PERFORM READ-NEXT-LINE-PER-ACCOUNT
+        END-PERFORM.
+        IF W-STRUCT-COUNT >= W-STRUCT-COUNT-LIMIT THEN
+          PERFORM WRITE-REVIEW-FLAG
+          END-IF.
+       WRITE-REVIEW-FLAG.
+        MOVE W-STRUCT-TODAY TO RVQ-DATE.
+        MOVE W-BUFFER(9:6) TO RVQ-TIME.
+        MOVE W-COMMIT-ACC-ENTRY(W-COMMIT-ACC-IDX) TO RVQ-ACC.
+        MOVE TRAN-ID TO RVQ-TRAN-ID.
+        MOVE "Multiple same-day sub-limit postings" TO RVQ-PATTERN.
+        MOVE W-STRUCT-COUNT TO RVQ-LINE-COUNT.
+        CALL "RVQWRITE" USING RVQ-CTRL-BLK RVQ-REC.
+*********
+        ENTRY "TRANAPPR" USING TRAN-CTRL-BLK
+                             TRAN-REC.
+        MOVE TRAN-APPROVER TO W-PROPOSED-APPROVER.
+        MOVE TRAN-ID TO FTRAN-ID.
+        READ FD-F KEY IS FTRAN-ID.
+        perform TRANSFER-CODES.
+        IF FS-F NOT = 0 THEN
+          MOVE "Transaction not found" TO TRAN-CTRL-ERR-MSG
+         ELSE
+          IF W-PROPOSED-APPROVER = SPACES OR
+              W-PROPOSED-APPROVER = FTRAN-MAKER THEN
+            MOVE "Approver must differ from the maker"
+              TO TRAN-CTRL-ERR-MSG
+            MOVE 97 TO TRAN-CTRL-RET-CODE
+           ELSE
+            MOVE W-PROPOSED-APPROVER TO FTRAN-APPROVER
+            REWRITE FTRAN-REC
+            perform TRANSFER-CODES
+            IF FS-F = 0 THEN
+              MOVE FTRAN-REC TO TRAN-REC
+              END-IF
+            END-IF
+          END-IF.
         GOBACK.
 
 *********
@@ -225,8 +504,8 @@
         START FD-F KEY IS > FTRAN-ID.
         READ FD-F NEXT INTO FTRAN-REC.
         PERFORM
-          UNTIL FS-F NOT = 0
           WITH TEST BEFORE
+          UNTIL FS-F NOT = 0
           IF FTRAN-OPEN THEN
             ADD 1 TO W-OPENED-REC-COUNT
            ELSE
@@ -236,12 +515,41 @@
           READ FD-F NEXT INTO FTRAN-REC
         END-PERFORM.
         CONTINUE.
+*********
+       CONVERT-TO-ACC-CURRENCY.
+        IF ACC-CURRENCY = SPACES OR ACC-CURRENCY = TRAN-CURRENCY THEN
+          MOVE W-CONV-INPUT TO W-CONV-AMOUNT
+         ELSE
+          IF TRAN-CURRENCY = SPACES OR
+              TRAN-CURRENCY = W-BASE-CURRENCY THEN
+            MOVE 1 TO W-FROM-RATE
+           ELSE
+            MOVE TRAN-CURRENCY TO FX-CURRENCY
+            CALL "FXRID" USING FX-CTRL-BLK FX-REC
+            IF FX-CTRL-RET-CODE = 0 THEN
+              MOVE FX-RATE TO W-FROM-RATE
+             ELSE
+              MOVE 1 TO W-FROM-RATE
+              END-IF
+            END-IF
+          MOVE ACC-CURRENCY TO FX-CURRENCY
+          CALL "FXRID" USING FX-CTRL-BLK FX-REC
+          IF FX-CTRL-RET-CODE = 0 THEN
+            MOVE FX-RATE TO W-TO-RATE
+           ELSE
+            MOVE 1 TO W-TO-RATE
+            END-IF
+          COMPUTE W-CONV-AMOUNT ROUNDED =
+              W-CONV-INPUT / W-FROM-RATE * W-TO-RATE
+          END-IF.
 *********
        TRANSFER-CODES.
         MOVE FS-F TO TRAN-CTRL-RET-CODE.
         MOVE FS-F TO TRAN-CTRL-EXTFH-CODE.
         IF FS-F = 0 THEN
           MOVE SPACES TO TRAN-CTRL-ERR-MSG
+         ELSE
+          PERFORM FS-F-STATUS-MSG
           END-IF.
 *********
        TRANSFER-CODES-L.
@@ -249,7 +557,115 @@
         MOVE FS-FL TO TRAN-CTRL-EXTFH-CODE.
         IF FS-FL = 0 THEN
           MOVE SPACES TO TRAN-CTRL-ERR-MSG
+         ELSE
+          PERFORM FS-FL-STATUS-MSG
           END-IF.
+*********
+       FS-F-STATUS-MSG.
+        EVALUATE FS-F
+          WHEN 21 MOVE "Transaction file - keys out of sequence" TO
+                    TRAN-CTRL-ERR-MSG
+          WHEN 22 MOVE "Transaction file - duplicate key" TO
+                    TRAN-CTRL-ERR-MSG
+          WHEN 23 MOVE "Transaction file - record not found" TO
+                    TRAN-CTRL-ERR-MSG
+          WHEN 35 MOVE "Transaction file is missing" TO
+                    TRAN-CTRL-ERR-MSG
+          WHEN 41 MOVE "Transaction file is already open" TO
+                    TRAN-CTRL-ERR-MSG
+          WHEN 42 MOVE "Transaction file is not open" TO
+                    TRAN-CTRL-ERR-MSG
+          WHEN 43 MOVE "No current record to rewrite or delete" TO
+                    TRAN-CTRL-ERR-MSG
+          WHEN 47 MOVE "Transaction file not open for input" TO
+                    TRAN-CTRL-ERR-MSG
+          WHEN 48 MOVE "Transaction file not open for output" TO
+                    TRAN-CTRL-ERR-MSG
+          WHEN 49 MOVE "Transaction file not open for I-O" TO
+                    TRAN-CTRL-ERR-MSG
+          WHEN 91 MOVE
+                "Transaction record locked by another operator" TO
+                    TRAN-CTRL-ERR-MSG
+          WHEN OTHER STRING "Transaction file I-O error - status "
+                       FS-F INTO TRAN-CTRL-ERR-MSG
+          END-EVALUATE.
+*********
+       FS-FL-STATUS-MSG.
+        EVALUATE FS-FL
+          WHEN 21 MOVE "Transaction line file - keys out of sequence"
+                    TO TRAN-CTRL-ERR-MSG
+          WHEN 22 MOVE "Transaction line file - duplicate key" TO
+                    TRAN-CTRL-ERR-MSG
+          WHEN 23 MOVE "Transaction line file - record not found" TO
+                    TRAN-CTRL-ERR-MSG
+          WHEN 35 MOVE "Transaction line file is missing" TO
+                    TRAN-CTRL-ERR-MSG
+          WHEN 41 MOVE "Transaction line file is already open" TO
+                    TRAN-CTRL-ERR-MSG
+          WHEN 42 MOVE "Transaction line file is not open" TO
+                    TRAN-CTRL-ERR-MSG
+          WHEN 43 MOVE "No current line to rewrite or delete" TO
+                    TRAN-CTRL-ERR-MSG
+          WHEN 47 MOVE "Transaction line file not open for input" TO
+                    TRAN-CTRL-ERR-MSG
+          WHEN 48 MOVE "Transaction line file not open for output" TO
+                    TRAN-CTRL-ERR-MSG
+          WHEN 49 MOVE "Transaction line file not open for I-O" TO
+                    TRAN-CTRL-ERR-MSG
+          WHEN 91 MOVE
+                "Transaction line record locked by another operator"
+                    TO TRAN-CTRL-ERR-MSG
+          WHEN OTHER STRING "Transaction line file I-O error - status "
+                       FS-FL INTO TRAN-CTRL-ERR-MSG
+          END-EVALUATE.
+*********
+       ASSIGN-NEXT-SEQ.
+        MOVE TL-TRAN-ID TO W-SAVE-TRAN-ID.
+        MOVE TL-ACC TO W-SAVE-ACC.
+        MOVE 0 TO W-MAX-SEQ.
+        MOVE TL-TRAN-ID TO FTL-TRAN-ID.
+        MOVE TL-ACC TO FTL-ACC.
+        MOVE 0 TO FTL-SEQ.
+        START FD-FL KEY >= FTL-ID.
+        READ FD-FL NEXT.
+        perform TRANSFER-CODES-L.
+        PERFORM
+          WITH TEST BEFORE
+          UNTIL FS-FL NOT = 0 OR
+              FTL-TRAN-ID NOT = W-SAVE-TRAN-ID OR
+              FTL-ACC NOT = W-SAVE-ACC
+          IF FTL-SEQ > W-MAX-SEQ THEN
+            MOVE FTL-SEQ TO W-MAX-SEQ
+            END-IF
+          READ FD-FL NEXT
+          perform TRANSFER-CODES-L
+        END-PERFORM.
+        COMPUTE TL-SEQ = W-MAX-SEQ + 1.
+*********
+       ASSIGN-CASH-LEG-SEQ.
+        MOVE TRAN-ID TO W-SAVE-TRAN-ID.
+        MOVE TRAN-CASH-ACC TO W-SAVE-ACC.
+        MOVE 0 TO W-MAX-SEQ.
+        MOVE TRAN-ID TO FTL-TRAN-ID.
+        MOVE TRAN-CASH-ACC TO FTL-ACC.
+        MOVE 0 TO FTL-SEQ.
+        START FD-FL KEY >= FTL-ID.
+        READ FD-FL NEXT.
+        perform TRANSFER-CODES-L.
+        PERFORM
+          WITH TEST BEFORE
+          UNTIL FS-FL NOT = 0 OR
+              FTL-TRAN-ID NOT = W-SAVE-TRAN-ID OR
+              FTL-ACC NOT = W-SAVE-ACC
+          IF FTL-SEQ > W-MAX-SEQ THEN
+            MOVE FTL-SEQ TO W-MAX-SEQ
+            END-IF
+          READ FD-FL NEXT
+          perform TRANSFER-CODES-L
+        END-PERFORM.
+        MOVE TRAN-ID TO FTL-TRAN-ID.
+        MOVE TRAN-CASH-ACC TO FTL-ACC.
+        COMPUTE FTL-SEQ = W-MAX-SEQ + 1.
 *********
        READ-NEXT-LINE-PER-ACCOUNT.
         INITIALIZE T-TRAN-LINE-REC.
@@ -275,9 +691,22 @@
 *********
        REWRITE-TRAN-REC.
         MOVE TRAN-REC TO FTRAN-REC.
-        START FD-F KEY = FTRAN-ID.
-        REWRITE FTRAN-REC.
-        perform TRANSFER-CODES-L.
+        MOVE 0 TO W-LOCK-RETRY.
+        PERFORM
+          WITH TEST AFTER
+          UNTIL FS-F NOT = W-REC-LOCKED-CODE OR
+                W-LOCK-RETRY >= W-LOCK-MAX-RETRY
+          START FD-F KEY = FTRAN-ID
+          REWRITE FTRAN-REC
+          perform TRANSFER-CODES
+          IF FS-F = W-REC-LOCKED-CODE THEN
+            ADD 1 TO W-LOCK-RETRY
+            END-IF
+        END-PERFORM.
+        IF FS-F = W-REC-LOCKED-CODE THEN
+          MOVE "Transaction in use by another operator - try again"
+            TO TRAN-CTRL-ERR-MSG
+          END-IF.
 *********
        RECALC-TRAN-REC.
         MOVE 0 TO TRAN-BALANCE.
@@ -293,6 +722,108 @@
             ADD 1 TO TRAN-LINE-COUNT
             PERFORM READ-NEXT-LINE-PER-TRAN
           END-PERFORM.
+       BACKOUT-COMMIT.
+        MOVE TRAN-ID TO FTL-TRAN-ID.
+        MOVE 0 TO FTL-ACC.
+        START FD-FL KEY > FTL-ID.
+        READ FD-FL NEXT.
+        PERFORM
+          WITH TEST BEFORE UNTIL FS-FL NOT = 0 OR
+              FTL-TRAN-ID NOT = TRAN-ID OR
+              (FTL-ACC = W-FAIL-ACC AND FTL-SEQ = W-FAIL-SEQ)
+          MOVE FTL-ACC TO ACC-ID
+          CALL "ACCRID" USING ACC-CTRL-BLK
+                              ACC-REC
+          IF ACC-CTRL-RET-CODE = 0 THEN
+            MOVE FTL-AMOUNT TO W-CONV-INPUT
+            PERFORM CONVERT-TO-ACC-CURRENCY
+            SUBTRACT W-CONV-AMOUNT FROM ACC-BALANCE
+            CALL "ACCREPL" USING ACC-CTRL-BLK
+                                 ACC-REC
+            END-IF
+          READ FD-FL NEXT
+        END-PERFORM.
+*********
+       CREATE-VOID-TRAN.
+        INITIALIZE TRAN-REC.
+        MOVE FUNCTION CURRENT-DATE TO W-BUFFER.
+        MOVE W-BUFFER(1:8) TO TRAN-DATE.
+        COMPUTE TRAN-ID = W-LAST-ID + 1.
+        SET TRAN-OPEN TO TRUE.
+        MOVE OPERATOR-ID TO TRAN-MAKER.
+        WRITE FTRAN-REC FROM TRAN-REC
+          INVALID KEY
+              STRING "Invalid key on insertion: " TRAN-ID
+                 INTO TRAN-CTRL-ERR-MSG
+          NOT INVALID KEY
+            ADD 1 TO W-OPENED-REC-COUNT
+        END-WRITE.
+        IF TRAN-ID > W-LAST-ID THEN
+          MOVE TRAN-ID TO W-LAST-ID
+          END-IF.
+        perform TRANSFER-CODES.
+        IF TRAN-CTRL-RET-CODE = 0 THEN
+          PERFORM COLLECT-VOID-LINES
+          PERFORM WRITE-VOID-LINES
+          PERFORM RECALC-TRAN-REC
+          PERFORM REWRITE-TRAN-REC
+          MOVE TRAN-BALANCE TO AUDIT-AMOUNT
+          MOVE "VOID" TO AUDIT-ACTION
+          PERFORM RECORD-AUDIT-ENTRY
+          END-IF.
+*********
+       PURGE-TRAN-LINES.
+        MOVE TRAN-ID TO FTL-TRAN-ID.
+        MOVE 0 TO FTL-ACC.
+        MOVE 0 TO FTL-SEQ.
+        START FD-FL KEY >= FTL-ID.
+        READ FD-FL NEXT.
+        PERFORM
+          WITH TEST BEFORE UNTIL FS-FL NOT = 0 OR
+              FTL-TRAN-ID NOT = TRAN-ID
+          DELETE FD-FL RECORD
+          READ FD-FL NEXT
+        END-PERFORM.
+*********
+       COLLECT-VOID-LINES.
+        MOVE 0 TO W-VOID-COUNT.
+        MOVE W-VOID-SRC-ID TO TRAN-CURSOR.
+        MOVE W-VOID-SRC-ID TO FTL-TRAN-ID.
+        MOVE 0 TO FTL-ACC.
+        MOVE 0 TO FTL-SEQ.
+        START FD-FL KEY >= FTL-ID.
+        PERFORM READ-NEXT-LINE-PER-TRAN.
+        PERFORM
+          WITH TEST BEFORE
+          UNTIL TRAN-CTRL-RET-CODE NOT = 0
+            ADD 1 TO W-VOID-COUNT
+            MOVE T-TL-ACC OF T-TRAN-LINE-REC TO W-VOID-ACC(W-VOID-COUNT)
+            MOVE T-TL-AMOUNT OF T-TRAN-LINE-REC
+              TO W-VOID-AMOUNT(W-VOID-COUNT)
+            PERFORM READ-NEXT-LINE-PER-TRAN
+        END-PERFORM.
+*********
+       WRITE-VOID-LINES.
+        PERFORM
+          VARYING W-VOID-IX FROM 1 BY 1
+          UNTIL W-VOID-IX > W-VOID-COUNT
+            MOVE TRAN-ID TO FTL-TRAN-ID
+            MOVE W-VOID-ACC(W-VOID-IX) TO FTL-ACC
+            MOVE W-VOID-IX TO FTL-SEQ
+            COMPUTE FTL-AMOUNT = 0 - W-VOID-AMOUNT(W-VOID-IX)
+            WRITE FTRAN-LINE-REC
+            perform TRANSFER-CODES-L
+        END-PERFORM.
+*********
+       RECORD-AUDIT-ENTRY.
+        MOVE FUNCTION CURRENT-DATE TO W-BUFFER.
+        MOVE W-BUFFER(1:8) TO AUDIT-DATE.
+        MOVE W-BUFFER(9:6) TO AUDIT-TIME.
+        MOVE OPERATOR-ID TO AUDIT-OPERATOR.
+        MOVE TRAN-ID TO AUDIT-TRAN-ID.
+        CALL "AUDWRITE" USING AUD-CTRL-BLK
+                             AUDIT-REC.
+*********
        END-OF-MODULE.
          EXIT.
        COPY SCREENIO.
