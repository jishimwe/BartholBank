@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     ACCTOPB.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        COPY ACCCTRL.
+        COPY ACCOUNT REPLACING ==:PREFIX:== BY ==T-==.
+        01 WRK-VARS.
+            05 W-TOP-N        PIC 9(3) VALUE 10.
+            05 W-LINE-COUNT   PIC 9(4).
+            05 W-IDX          PIC 9(4).
+            05 W-JDX          PIC 9(4).
+            05 W-BAL-DISPLAY  PIC -ZZZZZZ9.99.
+            05 W-TEMP-LINE.
+                10 W-TEMP-ID      PIC 9(5).
+                10 W-TEMP-FNAME   PIC X(15).
+                10 W-TEMP-LNAME   PIC X(15).
+                10 W-TEMP-BALANCE PIC S9(7)V99.
+        01 W-LINE-TABLE.
+            05 W-LINE-ENTRY OCCURS 2000 TIMES.
+                10 W-L-ID         PIC 9(5).
+                10 W-L-FNAME      PIC X(15).
+                10 W-L-LNAME      PIC X(15).
+                10 W-L-BALANCE    PIC S9(7)V99.
+       PROCEDURE DIVISION.
+       TOP-BALANCES-REPORT.
+          PERFORM READ-TOP-N.
+          PERFORM COLLECT-ACCOUNTS.
+          PERFORM SORT-TABLE-BY-BALANCE.
+          PERFORM DISPLAY-TOP-N.
+          GOBACK.
+       READ-TOP-N.
+          DISPLAY "How many accounts to show (blank = 10): "
+                  NO ADVANCING.
+          MOVE 0 TO W-TOP-N.
+          ACCEPT W-TOP-N.
+          IF W-TOP-N = 0 THEN
+            MOVE 10 TO W-TOP-N
+            END-IF.
+       COLLECT-ACCOUNTS.
+          MOVE 0 TO W-LINE-COUNT.
+          CALL "ACCNAF" USING ACC-CTRL-BLK T-ACC-REC.
+          PERFORM
+            WITH TEST BEFORE
+              UNTIL ACC-CTRL-RET-CODE NOT = 0 OR W-LINE-COUNT = 2000
+              IF NOT T-ACC-IS-CASH THEN
+                ADD 1 TO W-LINE-COUNT
+                MOVE T-ACC-ID      TO W-L-ID(W-LINE-COUNT)
+                MOVE T-ACC-FNAME   TO W-L-FNAME(W-LINE-COUNT)
+                MOVE T-ACC-LNAME   TO W-L-LNAME(W-LINE-COUNT)
+                MOVE T-ACC-BALANCE TO W-L-BALANCE(W-LINE-COUNT)
+                END-IF
+              CALL "ACCNAN" USING ACC-CTRL-BLK T-ACC-REC
+            END-PERFORM.
+       SORT-TABLE-BY-BALANCE.
+          PERFORM VARYING W-IDX FROM 1 BY 1
+              UNTIL W-IDX > W-LINE-COUNT - 1
+            PERFORM VARYING W-JDX FROM 1 BY 1
+                UNTIL W-JDX > W-LINE-COUNT - W-IDX
+              IF W-L-BALANCE(W-JDX) < W-L-BALANCE(W-JDX + 1) THEN
+                MOVE W-L-ID(W-JDX)      TO W-TEMP-ID
+                MOVE W-L-FNAME(W-JDX)   TO W-TEMP-FNAME
+                MOVE W-L-LNAME(W-JDX)   TO W-TEMP-LNAME
+                MOVE W-L-BALANCE(W-JDX) TO W-TEMP-BALANCE
+                MOVE W-L-ID(W-JDX + 1)      TO W-L-ID(W-JDX)
+                MOVE W-L-FNAME(W-JDX + 1)   TO W-L-FNAME(W-JDX)
+                MOVE W-L-LNAME(W-JDX + 1)   TO W-L-LNAME(W-JDX)
+                MOVE W-L-BALANCE(W-JDX + 1) TO W-L-BALANCE(W-JDX)
+                MOVE W-TEMP-ID      TO W-L-ID(W-JDX + 1)
+                MOVE W-TEMP-FNAME   TO W-L-FNAME(W-JDX + 1)
+                MOVE W-TEMP-LNAME   TO W-L-LNAME(W-JDX + 1)
+                MOVE W-TEMP-BALANCE TO W-L-BALANCE(W-JDX + 1)
+                END-IF
+            END-PERFORM
+          END-PERFORM.
+       DISPLAY-TOP-N.
+          IF W-TOP-N > W-LINE-COUNT THEN
+            MOVE W-LINE-COUNT TO W-TOP-N
+            END-IF.
+          DISPLAY "Largest balances (top " W-TOP-N " of "
+                  W-LINE-COUNT " accounts)".
+          PERFORM VARYING W-IDX FROM 1 BY 1
+              UNTIL W-IDX > W-TOP-N
+            MOVE W-L-BALANCE(W-IDX) TO W-BAL-DISPLAY
+            DISPLAY "[" W-L-ID(W-IDX) "] "
+                    W-L-FNAME(W-IDX)
+                    W-L-LNAME(W-IDX)
+                    "[" W-BAL-DISPLAY "]"
+          END-PERFORM.
