@@ -0,0 +1,3 @@
+       01  OPER-CTRL-BLK.
+           05  OPER-CTRL-RET-CODE       PIC 9(5).
+           05  OPER-CTRL-ERR-MSG        PIC X(40).
