@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRAWERIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PORTABLE.
+       OBJECT-COMPUTER. PORTABLE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL FD-D ASSIGN TO 'DRAWERLG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-D.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FD-D.
+       COPY DRAWER REPLACING ==:PREFIX:== BY ==F==.
+       WORKING-STORAGE SECTION.
+       01 WRK-VARS.
+               05 FS-D PIC 9(2).
+       LINKAGE SECTION.
+       COPY DRWCTRL.
+       COPY DRAWER REPLACING ==:PREFIX:== BY ====.
+       PROCEDURE DIVISION USING DRW-CTRL-BLK.
+*********
+       MAIN-PROG.
+        GOBACK.
+*********
+       ENTRY "DRWWRITE" USING DRW-CTRL-BLK DRW-REC.
+        OPEN EXTEND FD-D.
+        IF FS-D = 35 THEN
+          OPEN OUTPUT FD-D
+          END-IF.
+        WRITE FDRW-REC FROM DRW-REC.
+        CLOSE FD-D.
+        PERFORM TRANSFER-CODES.
+        GOBACK.
+*********
+       TRANSFER-CODES.
+        MOVE FS-D TO DRW-CTRL-RET-CODE.
+        IF FS-D NOT = 0 THEN
+          STRING "Drawer-balancing log write failed, status " FS-D
+             INTO DRW-CTRL-ERR-MSG
+         ELSE
+          MOVE SPACES TO DRW-CTRL-ERR-MSG
+          END-IF.
