@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     TRANSEL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        COPY SCREENIOV.
+        01 WRK-VARS.
+            05 WRK-INPUT-VAR  PIC X(10).
+            05 W-TRAN-ID PIC 9(5).
+       LINKAGE SECTION.
+        COPY TRANCTRL.
+        COPY TRAN    REPLACING ==:PREFIX:== BY ====.
+       PROCEDURE DIVISION USING TRAN-CTRL-BLK TRAN-REC.
+          PERFORM CLS.
+          MOVE "Select transaction" TO SCREEN-MSG.
+          PERFORM DISPLAY-TITLE.
+          PERFORM NEW-LINE.
+          PERFORM NEW-LINE.
+          CALL "TRANLIST".
+          PERFORM NEW-LINE.
+          PERFORM READ-TRAN-ID.
+          IF W-TRAN-ID NOT = 0 THEN
+            MOVE W-TRAN-ID TO TRAN-ID
+            CALL "TRANRID" USING TRAN-CTRL-BLK TRAN-REC
+            IF TRAN-CTRL-RET-CODE NOT = 0 THEN
+              MOVE "Transaction not found" TO SCREEN-MSG
+              PERFORM DISPLAY-ERR-MSG
+              INITIALIZE TRAN-REC
+              END-IF
+            END-IF.
+          GOBACK.
+       READ-TRAN-ID.
+          DISPLAY "Transaction id: " NO ADVANCING.
+          MOVE 0 TO W-TRAN-ID.
+          ACCEPT W-TRAN-ID.
+       COPY SCREENIO.
