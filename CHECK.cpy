@@ -0,0 +1,12 @@
+       01  :PREFIX:CHK-REC.
+           05  :PREFIX:CHK-NUMBER       PIC 9(7).
+           05  :PREFIX:CHK-TRAN-ID      PIC 9(5).
+           05  :PREFIX:CHK-ACC          PIC 9(5).
+           05  :PREFIX:CHK-SEQ          PIC 9(3).
+           05  :PREFIX:CHK-PAYEE        PIC X(30).
+           05  :PREFIX:CHK-AMOUNT       PIC S9(7)V99.
+           05  :PREFIX:CHK-DATE         PIC 9(8).
+           05  :PREFIX:CHK-STATUS       PIC X(1).
+               88  :PREFIX:CHK-OUTSTANDING VALUE 'O'.
+               88  :PREFIX:CHK-CLEARED      VALUE 'C'.
+               88  :PREFIX:CHK-VOIDED       VALUE 'V'.
