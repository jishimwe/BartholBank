@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PORTABLE.
+       OBJECT-COMPUTER. PORTABLE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL FD-A ASSIGN TO 'AUDIT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-A.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FD-A.
+       COPY AUDIT REPLACING ==:PREFIX:== BY ==F==.
+       WORKING-STORAGE SECTION.
+       01 WRK-VARS.
+               05 FS-A PIC 9(2).
+       LINKAGE SECTION.
+       COPY AUDCTRL.
+       COPY AUDIT REPLACING ==:PREFIX:== BY ====.
+       PROCEDURE DIVISION USING AUD-CTRL-BLK.
+*********
+       MAIN-PROG.
+        GOBACK.
+*********
+       ENTRY "AUDWRITE" USING AUD-CTRL-BLK AUDIT-REC.
+        OPEN EXTEND FD-A.
+        IF FS-A = 35 THEN
+          OPEN OUTPUT FD-A
+          END-IF.
+        WRITE FAUDIT-REC FROM AUDIT-REC.
+        CLOSE FD-A.
+        PERFORM TRANSFER-CODES.
+        GOBACK.
+*********
+       TRANSFER-CODES.
+        MOVE FS-A TO AUD-CTRL-RET-CODE.
+        IF FS-A NOT = 0 THEN
+          STRING "Audit write failed, status " FS-A INTO
+             AUD-CTRL-ERR-MSG
+         ELSE
+          MOVE SPACES TO AUD-CTRL-ERR-MSG
+          END-IF.
