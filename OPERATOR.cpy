@@ -0,0 +1,4 @@
+       01  :PREFIX:OPER-REC.
+           05  :PREFIX:OPER-ID           PIC X(10).
+           05  :PREFIX:OPER-NAME         PIC X(20).
+           05  :PREFIX:OPER-PASSWORD     PIC X(10).
