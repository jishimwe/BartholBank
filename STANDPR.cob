@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     STANDPR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PORTABLE.
+       OBJECT-COMPUTER. PORTABLE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        COPY TRANCTRL.
+        COPY STDCTRL.
+        COPY TRAN  REPLACING ==:PREFIX:== BY ==T-==.
+        COPY TRANL REPLACING ==:PREFIX:== BY ==T-==.
+        COPY STDORD REPLACING ==:PREFIX:== BY ====.
+        01 WRK-VARS.
+            05 W-TODAY        PIC 9(8).
+            05 W-BUFFER       PIC X(21).
+            05 W-NEXT-INT     PIC S9(7).
+            05 W-DUE-COUNT    PIC 9(5).
+            05 W-POST-COUNT   PIC 9(5).
+       PROCEDURE DIVISION.
+       RUN-STANDING-ORDERS.
+          MOVE FUNCTION CURRENT-DATE TO W-BUFFER.
+          MOVE W-BUFFER(1:8) TO W-TODAY.
+          MOVE 0 TO W-DUE-COUNT.
+          MOVE 0 TO W-POST-COUNT.
+          CALL "STANDIO" USING STD-CTRL-BLK.
+          CALL "STDNAF" USING STD-CTRL-BLK
+                              STD-REC.
+          PERFORM
+            WITH TEST BEFORE
+              UNTIL STD-CTRL-RET-CODE NOT = 0
+              IF STD-ACTIVE AND STD-NEXT-DATE <= W-TODAY THEN
+                ADD 1 TO W-DUE-COUNT
+                PERFORM PROCESS-ONE-STANDING-ORDER
+                END-IF
+              CALL "STDNAN" USING STD-CTRL-BLK
+                                  STD-REC
+            END-PERFORM.
+          DISPLAY W-POST-COUNT " of " W-DUE-COUNT
+                  " due standing order(s) posted".
+          GOBACK.
+       PROCESS-ONE-STANDING-ORDER.
+          INITIALIZE T-TRAN-REC.
+          CALL "TRANADD" USING TRAN-CTRL-BLK
+                               T-TRAN-REC.
+          IF TRAN-CTRL-RET-CODE NOT = 0 THEN
+            DISPLAY "Standing order " STD-ID
+                    " - unable to open transaction: "
+                    TRAN-CTRL-ERR-MSG
+           ELSE
+            INITIALIZE T-TRAN-LINE-REC
+            MOVE T-TRAN-ID TO T-TL-TRAN-ID
+            MOVE STD-FROM-ACC TO T-TL-ACC
+            COMPUTE T-TL-AMOUNT = 0 - STD-AMOUNT
+            STRING "Standing order " STD-ID INTO T-TL-MEMO
+            CALL "TRANLADD" USING TRAN-CTRL-BLK
+                                  T-TRAN-LINE-REC
+            INITIALIZE T-TRAN-LINE-REC
+            MOVE T-TRAN-ID TO T-TL-TRAN-ID
+            MOVE STD-TO-ACC TO T-TL-ACC
+            MOVE STD-AMOUNT TO T-TL-AMOUNT
+            CALL "TRANLADD" USING TRAN-CTRL-BLK
+                                  T-TRAN-LINE-REC
+            CALL "TRANCOMM" USING TRAN-CTRL-BLK
+                                  T-TRAN-REC
+            IF TRAN-CTRL-RET-CODE = 0 THEN
+              ADD 1 TO W-POST-COUNT
+              PERFORM ADVANCE-NEXT-DATE
+             ELSE
+              DISPLAY "Standing order " STD-ID
+                      " not posted: " TRAN-CTRL-ERR-MSG
+              END-IF
+            END-IF.
+       ADVANCE-NEXT-DATE.
+          COMPUTE W-NEXT-INT =
+                  FUNCTION INTEGER-OF-DATE(STD-NEXT-DATE) +
+                  STD-FREQ-DAYS.
+          COMPUTE STD-NEXT-DATE = FUNCTION DATE-OF-INTEGER(W-NEXT-INT).
+          CALL "STDREPL" USING STD-CTRL-BLK
+                               STD-REC.
