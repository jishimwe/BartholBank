@@ -0,0 +1,4 @@
+       01  STD-CTRL-BLK.
+           05  STD-CTRL-RET-CODE        PIC 9(5).
+           05  STD-CTRL-ERR-MSG         PIC X(40).
+           05  STD-COUNT                PIC 9(5).
