@@ -3,22 +3,29 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        DATA DIVISION.
-       LINKAGE SECTION.
-       01 M-MENU.
-            05 M-SELECTION PIC X(1).
-            05 M-TITLE PIC X(40).
-            05 M-OPTION OCCURS 10.
-              10 M-CODE PIC X(1).
-              10 M-TEXT PIC X(40).
        WORKING-STORAGE SECTION.
        01 W-VAR.
             05 W-X PIC X(10).
             05 W-I COMP-5 PIC 9(5).
             05 W-SEL PIC X(1).
        COPY SCREENIOV.
+       LINKAGE SECTION.
+       01 M-MENU.
+            05 M-SELECTION PIC X(1).
+            05 M-TITLE PIC X(40).
+            05 M-OPTION OCCURS 20.
+              10 M-CODE PIC X(1).
+              10 M-TEXT PIC X(40).
        PROCEDURE DIVISION USING M-MENU.
            PERFORM DISPLAY-MENU.
-           PERFORM ASK-FOR-CHOICE.
+           PERFORM
+              WITH TEST AFTER
+              UNTIL M-SELECTION NOT = '?'
+              PERFORM ASK-FOR-CHOICE
+              IF M-SELECTION = '?' THEN
+                PERFORM DISPLAY-HELP
+                END-IF
+           END-PERFORM.
            GOBACK.
        DISPLAY-MENU.
            PERFORM NEW-LINE.
@@ -36,18 +43,30 @@
               IF M-CODE OF M-OPTION(W-I)  = SPACES THEN
                 PERFORM NEW-LINE
                ELSE
-                DISPLAY HIGHLIGHT "          ["
-                        M-CODE OF M-OPTION(W-I) "] "
-                        NO ADVANCING
-                DISPLAY M-TEXT OF M-OPTION(W-I)
+                DISPLAY "          [" M-CODE OF M-OPTION(W-I)
+                        "] " M-TEXT OF M-OPTION(W-I)
                 END-IF
            END-PERFORM.
        ASK-FOR-CHOICE.
-           MOVE "Your choice:" TO SCREEN-MSG.
+           MOVE "Your choice (? for help):" TO SCREEN-MSG.
            PERFORM DISPLAY-STATUS-LINE.
            DISPLAY " " NO ADVANCING.
            ACCEPT W-SEL.
            IF W-SEL NOT = SPACES THEN
              MOVE FUNCTION UPPER-CASE(W-SEL) TO M-SELECTION
              END-IF.
+       DISPLAY-HELP.
+           PERFORM NEW-LINE.
+           DISPLAY "Help - available options:".
+           MOVE 1 TO W-I.
+           PERFORM
+              WITH TEST BEFORE
+              VARYING W-I FROM 1 BY 1
+              UNTIL M-CODE OF M-OPTION(W-I) = LOW-VALUE
+              IF M-CODE OF M-OPTION(W-I) NOT = SPACES THEN
+                DISPLAY "          [" M-CODE OF M-OPTION(W-I)
+                        "] " M-TEXT OF M-OPTION(W-I)
+                END-IF
+           END-PERFORM.
+           PERFORM NEW-LINE.
        COPY SCREENIO.
