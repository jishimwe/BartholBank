@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     REPTMENU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        COPY ACCCTRL.
+        COPY ACCOUNT REPLACING ==:PREFIX:== BY ====.
+        COPY SCREENIOV.
+        01 M-MENU.
+            05 M-SELECTION PIC X(1) VALUE SPACES.
+            05 M-TITLE PIC X(40) VALUE
+                         "Barthol Bank - Reports menu".
+            05 M-OPTION.
+              10 M-OPT1.
+                15 M-OPT1-CODE PIC X    VALUE 'S'.
+                15 M-OPT1-TEXT PIC X(40) VALUE
+                                 "Print account statement".
+              10 M-OPT2.
+                15 M-OPT1-CODE PIC X    VALUE 'B'.
+                15 M-OPT1-TEXT PIC X(40) VALUE
+                                 "Largest balances report".
+              10 M-OPT3.
+                15 M-OPT1-CODE PIC X    VALUE 'M'.
+                15 M-OPT1-TEXT PIC X(40) VALUE
+                                 "Dormant account report".
+              10 M-OPT4.
+                15 M-OPT1-CODE PIC X    VALUE 'J'.
+                15 M-OPT1-TEXT PIC X(40) VALUE "End-of-day journal".
+              10 M-OPT5.
+                15 M-OPT1-CODE PIC X    VALUE 'C'.
+                15 M-OPT1-TEXT PIC X(40) VALUE
+                                 "Cash reconciliation report".
+              10 M-OPT6.
+                15 M-OPT1-CODE PIC X    VALUE 'G'.
+                15 M-OPT1-TEXT PIC X(40) VALUE
+                                 "Extract GL interface file".
+              10 M-OPT7.
+                15 M-OPT1-CODE PIC X    VALUE 'U'.
+                15 M-OPT1-TEXT PIC X(40) VALUE
+                                 "Report stuck/abandoned transactions".
+              10 M-OPT75.
+                15 M-OPT1-CODE PIC X    VALUE 'N'.
+                15 M-OPT1-TEXT PIC X(40) VALUE
+                                 "Duplicate account name report".
+              10 M-OPT8.
+                15 M-OPT1-CODE PIC X    VALUE SPACES.
+                15 M-OPT1-TEXT PIC X(40) VALUE SPACES.
+              10 M-OPT9.
+                15 M-OPT1-CODE PIC X    VALUE 'Q'.
+                15 M-OPT1-TEXT PIC X(40) VALUE "Quit menu".
+              10 M-OPT99.
+                15 M-OPT1-CODE PIC X    VALUE LOW-VALUE.
+                15 M-OPT1-TEXT PIC X(40) VALUE LOW-VALUE.
+       PROCEDURE DIVISION.
+          PERFORM MAIN-LOOP.
+          GOBACK.
+       MAIN-LOOP.
+          PERFORM
+             WITH TEST AFTER
+             UNTIL M-SELECTION='Q'
+             PERFORM CLS
+             CALL "RMENU" USING M-MENU
+             EVALUATE M-SELECTION
+               WHEN 'S'
+                 PERFORM PRINT-ACCOUNT-STATEMENT
+               WHEN 'B'
+                 PERFORM LARGEST-BALANCES-REPORT
+               WHEN 'M'
+                 PERFORM DORMANT-ACCOUNT-REPORT
+               WHEN 'J'
+                 PERFORM PRODUCE-JOURNAL
+               WHEN 'C'
+                 PERFORM CASH-RECONCILIATION-REPORT
+               WHEN 'G'
+                 PERFORM EXTRACT-GL-FILE
+               WHEN 'U'
+                 PERFORM REPORT-STUCK-TRANSACTIONS
+               WHEN 'N'
+                 PERFORM DUPLICATE-NAME-REPORT
+             END-EVALUATE
+          END-PERFORM.
+       PRINT-ACCOUNT-STATEMENT.
+          CALL "ACCSEL" USING ACC-CTRL-BLK
+                              ACC-REC.
+          IF ACC-CTRL-RET-CODE = 0 THEN
+            CALL "ACCSTMT" USING ACC-REC
+            MOVE "Statement written to ACCSTMT print file" TO
+              SCREEN-MSG
+            PERFORM DISPLAY-ERR-MSG
+            END-IF.
+       LARGEST-BALANCES-REPORT.
+          PERFORM CLS.
+          MOVE "Largest balances report" TO SCREEN-MSG.
+          PERFORM DISPLAY-TITLE.
+          PERFORM NEW-LINE.
+          CALL "ACCTOPB".
+          PERFORM READ-KEY.
+       DORMANT-ACCOUNT-REPORT.
+          PERFORM CLS.
+          MOVE "Dormant account report" TO SCREEN-MSG.
+          PERFORM DISPLAY-TITLE.
+          PERFORM NEW-LINE.
+          CALL "ACCDORM".
+          PERFORM READ-KEY.
+       PRODUCE-JOURNAL.
+          CALL "TRANJRNL".
+          MOVE "Journal written to TRANJRNL print file" TO SCREEN-MSG.
+          PERFORM DISPLAY-ERR-MSG.
+       CASH-RECONCILIATION-REPORT.
+          PERFORM CLS.
+          MOVE "Cash reconciliation report" TO SCREEN-MSG.
+          PERFORM DISPLAY-TITLE.
+          PERFORM NEW-LINE.
+          CALL "ACCRECON".
+          PERFORM READ-KEY.
+       EXTRACT-GL-FILE.
+          CALL "GLEXTR".
+          MOVE "GL interface written to GLEXTR file" TO SCREEN-MSG.
+          PERFORM DISPLAY-ERR-MSG.
+       REPORT-STUCK-TRANSACTIONS.
+          CALL "TRANSTCK".
+          MOVE "Stuck-transaction report written to TRANSTCK file" TO
+            SCREEN-MSG.
+          PERFORM DISPLAY-ERR-MSG.
+       DUPLICATE-NAME-REPORT.
+          CALL "ACCDUPE".
+          MOVE "Duplicate-name report written to ACCDUPE file" TO
+            SCREEN-MSG.
+          PERFORM DISPLAY-ERR-MSG.
+       COPY SCREENIO.
