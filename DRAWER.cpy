@@ -0,0 +1,7 @@
+       01  :PREFIX:DRW-REC.
+           05  :PREFIX:DRW-DATE        PIC 9(8).
+           05  :PREFIX:DRW-TIME        PIC 9(8).
+           05  :PREFIX:DRW-ACC         PIC 9(5).
+           05  :PREFIX:DRW-SYSTEM-BAL  PIC S9(7)V99.
+           05  :PREFIX:DRW-COUNTED-BAL PIC S9(7)V99.
+           05  :PREFIX:DRW-VARIANCE    PIC S9(7)V99.
