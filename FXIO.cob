@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FXIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PORTABLE.
+       OBJECT-COMPUTER. PORTABLE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL FD-X ASSIGN TO 'FXRATE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FFX-CURRENCY
+               FILE STATUS IS FS-X.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FD-X.
+       COPY FXRATE REPLACING ==:PREFIX:== BY ==F==.
+       WORKING-STORAGE SECTION.
+       01 WRK-VARS.
+               05 FS-X PIC 9(2).
+               05 W-REC-COUNT COMP-5 PIC 9(5).
+               05 W-STATUS PIC X(1).
+                 88 W-OPENED VALUE 'O'.
+                 88 W-CLOSED VALUE 'C'.
+       LINKAGE SECTION.
+       COPY FXCTRL.
+       COPY FXRATE REPLACING ==:PREFIX:== BY ====.
+       PROCEDURE DIVISION USING FX-CTRL-BLK.
+*********
+       MAIN-PROG.
+        IF NOT W-OPENED THEN
+          perform OPEN-FILE
+          PERFORM DO-MAIN-PROG
+          END-IF.
+        GOBACK.
+       DO-MAIN-PROG.
+        perform TRANSFER-CODES.
+        MOVE 0 TO W-REC-COUNT.
+        IF FS-X = ZERO THEN
+          PERFORM COUNT-RATES
+          END-IF.
+       DO-MAIN-PROG-END.
+          EXIT.
+*********
+       ENTRY "FXADD" USING FX-CTRL-BLK FX-REC.
+        MOVE FX-CURRENCY TO FFX-CURRENCY.
+        WRITE FFX-REC FROM FX-REC
+          INVALID KEY
+            STRING "Invalid key on insertion: " FX-CURRENCY
+               INTO FX-CTRL-ERR-MSG
+          NOT INVALID KEY
+            ADD 1 TO W-REC-COUNT
+        END-WRITE.
+        perform TRANSFER-CODES.
+        GOBACK.
+*********
+       ENTRY "FXRID" USING FX-CTRL-BLK FX-REC.
+        MOVE FX-CURRENCY TO FFX-CURRENCY.
+        READ FD-X INTO FX-REC KEY IS FFX-CURRENCY.
+        perform TRANSFER-CODES.
+        IF FS-X NOT = 0 THEN
+          INITIALIZE FX-REC
+          MOVE "Currency rate not found" TO FX-CTRL-ERR-MSG
+          END-IF.
+        GOBACK.
+*********
+       ENTRY "FXREPL" USING FX-CTRL-BLK FX-REC.
+        MOVE FX-CURRENCY TO FFX-CURRENCY.
+        START FD-X KEY = FFX-CURRENCY.
+        READ FD-X NEXT.
+        perform TRANSFER-CODES.
+        IF FS-X = 0 THEN
+          MOVE FX-REC TO FFX-REC
+          REWRITE FFX-REC
+          perform TRANSFER-CODES
+          IF FS-X NOT = 0 THEN
+            MOVE "Rewrite failed" TO FX-CTRL-ERR-MSG
+            END-IF
+         ELSE
+          MOVE "Reading the record failed" TO FX-CTRL-ERR-MSG
+          END-IF.
+        GOBACK.
+*********
+       ENTRY "FXDEL" USING FX-CTRL-BLK FX-REC.
+        MOVE FX-CURRENCY TO FFX-CURRENCY.
+        START FD-X KEY = FFX-CURRENCY.
+        READ FD-X NEXT.
+        perform TRANSFER-CODES.
+        IF FS-X = 0 THEN
+          DELETE FD-X RECORD
+          perform TRANSFER-CODES
+          IF FS-X NOT = 0 THEN
+            MOVE "Delete failed" TO FX-CTRL-ERR-MSG
+           ELSE
+            SUBTRACT 1 FROM W-REC-COUNT
+            END-IF
+         ELSE
+          MOVE "Reading the record failed" TO FX-CTRL-ERR-MSG
+          END-IF.
+        GOBACK.
+*********
+       ENTRY "FXNAF" USING FX-CTRL-BLK FX-REC.
+        MOVE SPACES TO FFX-CURRENCY.
+        START FD-X KEY > FFX-CURRENCY.
+        READ FD-X NEXT INTO FX-REC.
+        perform TRANSFER-CODES.
+        GOBACK.
+*********
+       ENTRY "FXNAN" USING FX-CTRL-BLK FX-REC.
+        READ FD-X NEXT INTO FX-REC.
+        perform TRANSFER-CODES.
+        GOBACK.
+*********
+       ENTRY "FXCNT" USING FX-CTRL-BLK.
+        MOVE W-REC-COUNT TO FX-COUNT.
+        GOBACK.
+*********
+       ENTRY "FXCLOSE".
+        CLOSE FD-X.
+        SET W-CLOSED TO TRUE.
+        GOBACK.
+       OPEN-FILE.
+*********
+        IF NOT W-OPENED THEN
+          SET W-OPENED TO TRUE
+          open I-O FD-X
+          END-IF.
+*********
+       COUNT-RATES.
+        MOVE SPACES TO FFX-CURRENCY.
+        START FD-X KEY > FFX-CURRENCY.
+        READ FD-X NEXT INTO FFX-REC.
+        PERFORM
+            WITH TEST BEFORE
+            UNTIL FS-X NOT = 0
+          ADD 1 TO W-REC-COUNT
+          READ FD-X NEXT INTO FFX-REC
+        END-PERFORM.
+*********
+       TRANSFER-CODES.
+        MOVE FS-X TO FX-CTRL-RET-CODE.
+        IF FS-X = 0 THEN
+          MOVE SPACES TO FX-CTRL-ERR-MSG
+          END-IF.
