@@ -0,0 +1,10 @@
+       01  :PREFIX:STD-REC.
+           05  :PREFIX:STD-ID           PIC 9(5).
+           05  :PREFIX:STD-FROM-ACC     PIC 9(5).
+           05  :PREFIX:STD-TO-ACC       PIC 9(5).
+           05  :PREFIX:STD-AMOUNT       PIC S9(7)V99.
+           05  :PREFIX:STD-FREQ-DAYS    PIC 9(3).
+           05  :PREFIX:STD-NEXT-DATE    PIC 9(8).
+           05  :PREFIX:STD-STATUS       PIC X(1).
+               88  :PREFIX:STD-ACTIVE   VALUE 'A'.
+               88  :PREFIX:STD-SUSPEND  VALUE 'S'.
