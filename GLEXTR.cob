@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     GLEXTR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PORTABLE.
+       OBJECT-COMPUTER. PORTABLE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GL-FILE ASSIGN TO 'GLEXTR'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-P.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GL-FILE.
+       01  GL-REC.
+           05  GL-ACCOUNT     PIC 9(5).
+           05  FILLER         PIC X(1).
+           05  GL-DATE        PIC 9(8).
+           05  FILLER         PIC X(1).
+           05  GL-DRCR        PIC X(1).
+           05  FILLER         PIC X(1).
+           05  GL-AMOUNT      PIC 9(7)V99.
+           05  FILLER         PIC X(1).
+           05  GL-REF         PIC 9(5).
+       WORKING-STORAGE SECTION.
+        COPY TRANCTRL.
+        COPY ACCCTRL.
+        COPY TRAN     REPLACING ==:PREFIX:== BY ==T-==.
+        COPY TRANL    REPLACING ==:PREFIX:== BY ====.
+        01 WRK-VARS.
+            05 FS-P         PIC 9(2).
+            05 W-TODAY      PIC 9(8).
+            05 W-BUFFER     PIC X(21).
+            05 W-LINE-COUNT PIC 9(5).
+       PROCEDURE DIVISION.
+       EXTRACT-GL-ENTRIES.
+          MOVE FUNCTION CURRENT-DATE TO W-BUFFER.
+          MOVE W-BUFFER(1:8) TO W-TODAY.
+          MOVE 0 TO W-LINE-COUNT.
+          OPEN OUTPUT GL-FILE.
+          CALL "TRANIDF" USING TRAN-CTRL-BLK
+                               T-TRAN-REC.
+          PERFORM
+            WITH TEST BEFORE
+              UNTIL TRAN-CTRL-RET-CODE NOT = 0
+              IF T-TRAN-CLOSE AND T-TRAN-DATE = W-TODAY THEN
+                PERFORM EXTRACT-TRAN-LINES
+                END-IF
+              CALL "TRANIDN" USING TRAN-CTRL-BLK
+                                   T-TRAN-REC
+            END-PERFORM.
+          CLOSE GL-FILE.
+          DISPLAY W-LINE-COUNT " GL entry/entries extracted to GLEXTR".
+          GOBACK.
+       EXTRACT-TRAN-LINES.
+          MOVE T-TRAN-ID TO TL-TRAN-ID.
+          CALL "TRANLTRF" USING TRAN-CTRL-BLK
+                                TRAN-LINE-REC.
+          PERFORM
+            WITH TEST BEFORE
+            UNTIL TRAN-CTRL-RET-CODE NOT = 0
+              MOVE TL-ACC TO GL-ACCOUNT
+              MOVE T-TRAN-DATE TO GL-DATE
+              MOVE T-TRAN-ID TO GL-REF
+              IF TL-AMOUNT >= 0 THEN
+                MOVE 'D' TO GL-DRCR
+                MOVE TL-AMOUNT TO GL-AMOUNT
+               ELSE
+                MOVE 'C' TO GL-DRCR
+                COMPUTE GL-AMOUNT = 0 - TL-AMOUNT
+                END-IF
+              WRITE GL-REC
+              ADD 1 TO W-LINE-COUNT
+              INITIALIZE TRAN-CTRL-BLK
+              CALL "TRANLTRN" USING TRAN-CTRL-BLK
+                                    TRAN-LINE-REC
+            END-PERFORM.
