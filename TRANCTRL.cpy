@@ -0,0 +1,6 @@
+       01  TRAN-CTRL-BLK.
+           05  TRAN-CTRL-RET-CODE       PIC 9(5).
+           05  TRAN-CTRL-EXTFH-CODE     PIC 9(5).
+           05  TRAN-CTRL-ERR-MSG        PIC X(40).
+           05  TRAN-OPENED-COUNT        PIC 9(5).
+           05  TRAN-CLOSED-COUNT        PIC 9(5).
