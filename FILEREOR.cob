@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     FILEREOR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PORTABLE.
+       OBJECT-COMPUTER. PORTABLE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ACC-OLD ASSIGN TO 'ACCOUNT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS OACC-ID
+               FILE STATUS IS FS-OLD.
+           SELECT ACC-NEW ASSIGN TO 'ACCOUNT.NEW'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NACC-ID
+               FILE STATUS IS FS-NEW.
+           SELECT OPTIONAL TRAN-OLD ASSIGN TO 'TRAN'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS OTRAN-ID
+               FILE STATUS IS FS-OLD.
+           SELECT TRAN-NEW ASSIGN TO 'TRAN.NEW'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NTRAN-ID
+               FILE STATUS IS FS-NEW.
+           SELECT OPTIONAL TRANL-OLD ASSIGN TO 'TRANL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS OTL-ID
+               FILE STATUS IS FS-OLD.
+           SELECT TRANL-NEW ASSIGN TO 'TRANL.NEW'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NTL-ID
+               FILE STATUS IS FS-NEW.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACC-OLD.
+       COPY ACCOUNT REPLACING ==:PREFIX:== BY ==O==.
+       FD  ACC-NEW.
+       COPY ACCOUNT REPLACING ==:PREFIX:== BY ==N==.
+       FD  TRAN-OLD.
+       COPY TRAN REPLACING ==:PREFIX:== BY ==O==.
+       FD  TRAN-NEW.
+       COPY TRAN REPLACING ==:PREFIX:== BY ==N==.
+       FD  TRANL-OLD.
+       COPY TRANL REPLACING ==:PREFIX:== BY ==O==.
+       FD  TRANL-NEW.
+       COPY TRANL REPLACING ==:PREFIX:== BY ==N==.
+       WORKING-STORAGE SECTION.
+       01 WRK-VARS.
+           05 FS-OLD        PIC 9(2).
+           05 FS-NEW        PIC 9(2).
+           05 W-OLD-NAME    PIC X(20).
+           05 W-NEW-NAME    PIC X(20).
+           05 W-RENAME-RC   PIC 9(9) COMP-5.
+           05 W-REC-COUNT   PIC 9(7).
+       PROCEDURE DIVISION.
+       REORGANIZE-ALL-FILES.
+          DISPLAY "Reorganizing ACCOUNT...".
+          PERFORM REORG-ACCOUNT.
+          DISPLAY "Reorganizing TRAN...".
+          PERFORM REORG-TRAN.
+          DISPLAY "Reorganizing TRANL...".
+          PERFORM REORG-TRANL.
+          DISPLAY "Reorganization complete".
+          GOBACK.
+       REORG-ACCOUNT.
+          MOVE 0 TO W-REC-COUNT.
+          OPEN INPUT ACC-OLD.
+          OPEN OUTPUT ACC-NEW.
+          IF FS-OLD = 0 THEN
+            READ ACC-OLD NEXT
+            PERFORM
+              WITH TEST BEFORE UNTIL FS-OLD NOT = 0
+                WRITE NACC-REC FROM OACC-REC
+                ADD 1 TO W-REC-COUNT
+                READ ACC-OLD NEXT
+            END-PERFORM
+            END-IF.
+          CLOSE ACC-OLD.
+          CLOSE ACC-NEW.
+          MOVE "ACCOUNT" TO W-OLD-NAME.
+          MOVE "ACCOUNT.NEW" TO W-NEW-NAME.
+          PERFORM SWAP-FILES.
+          DISPLAY "  " W-REC-COUNT " account record(s) copied".
+       REORG-TRAN.
+          MOVE 0 TO W-REC-COUNT.
+          OPEN INPUT TRAN-OLD.
+          OPEN OUTPUT TRAN-NEW.
+          IF FS-OLD = 0 THEN
+            READ TRAN-OLD NEXT
+            PERFORM
+              WITH TEST BEFORE UNTIL FS-OLD NOT = 0
+                WRITE NTRAN-REC FROM OTRAN-REC
+                ADD 1 TO W-REC-COUNT
+                READ TRAN-OLD NEXT
+            END-PERFORM
+            END-IF.
+          CLOSE TRAN-OLD.
+          CLOSE TRAN-NEW.
+          MOVE "TRAN" TO W-OLD-NAME.
+          MOVE "TRAN.NEW" TO W-NEW-NAME.
+          PERFORM SWAP-FILES.
+          DISPLAY "  " W-REC-COUNT " transaction record(s) copied".
+       REORG-TRANL.
+          MOVE 0 TO W-REC-COUNT.
+          OPEN INPUT TRANL-OLD.
+          OPEN OUTPUT TRANL-NEW.
+          IF FS-OLD = 0 THEN
+            READ TRANL-OLD NEXT
+            PERFORM
+              WITH TEST BEFORE UNTIL FS-OLD NOT = 0
+                WRITE NTRAN-LINE-REC FROM OTRAN-LINE-REC
+                ADD 1 TO W-REC-COUNT
+                READ TRANL-OLD NEXT
+            END-PERFORM
+            END-IF.
+          CLOSE TRANL-OLD.
+          CLOSE TRANL-NEW.
+          MOVE "TRANL" TO W-OLD-NAME.
+          MOVE "TRANL.NEW" TO W-NEW-NAME.
+          PERFORM SWAP-FILES.
+          DISPLAY "  " W-REC-COUNT " transaction line(s) copied".
+       SWAP-FILES.
+          CALL "CBL_DELETE_FILE" USING W-OLD-NAME
+            RETURNING W-RENAME-RC.
+          CALL "CBL_RENAME_FILE" USING W-NEW-NAME W-OLD-NAME
+            RETURNING W-RENAME-RC.
