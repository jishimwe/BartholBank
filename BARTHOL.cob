@@ -6,38 +6,75 @@
        WORKING-STORAGE SECTION.
         COPY TRANCTRL.
         COPY ACCCTRL.
+        COPY CHKCTRL.
+        COPY OPERCTRL.
+        COPY OPERATOR REPLACING ==:PREFIX:== BY ====.
+        COPY OPERID.
         COPY SCREENIOV.
         01 M-MENU.
             05 M-SELECTION PIC X(1) VALUE SPACES.
             05 M-TITLE PIC X(40) VALUE "Barthol Bank - Main menu".
             05 M-OPTION.
-              10 M-OPT1
+              10 M-OPT1.
                 15 M-OPT1-CODE PIC X    VALUE 'A'.
                 15 M-OPT1-TEXT PIC X(40) VALUE "Manage accounts".
-              10 M-OPT3
+              10 M-OPT3.
                 15 M-OPT1-CODE PIC X    VALUE 'T'.
                 15 M-OPT1-TEXT PIC X(40) VALUE "Manage transactions".
-              10 M-OPT4
+              10 M-OPT35.
+                15 M-OPT1-CODE PIC X    VALUE 'R'.
+                15 M-OPT1-TEXT PIC X(40) VALUE "Reports".
+              10 M-OPT4.
                 15 M-OPT1-CODE PIC X    VALUE SPACES.
                 15 M-OPT1-TEXT PIC X(40) VALUE SPACES.
-              10 M-OPT5
+              10 M-OPT5.
                 15 M-OPT1-CODE PIC X    VALUE 'Q'.
                 15 M-OPT1-TEXT PIC X(40) VALUE "Quit application".
-              10 M-OPT99
+              10 M-OPT99.
                 15 M-OPT1-CODE PIC X    VALUE LOW-VALUE.
                 15 M-OPT1-TEXT PIC X(40) VALUE LOW-VALUE.
         01 WRK-VARS.
             05 WRK-INPUT-VAR  PIC X(10).
+            05 W-LOGGED-IN    PIC X(1) VALUE 'N'.
+              88 W-LOGIN-OK   VALUE 'Y'.
        PROCEDURE DIVISION.
           DISPLAY "Starting".
           PERFORM INIT-WORK.
-          PERFORM MAIN-LOOP.
+          PERFORM OPERATOR-LOGIN.
+          IF W-LOGIN-OK THEN
+            PERFORM MAIN-LOOP
+            END-IF.
           PERFORM CLOSE-WORK.
           DISPLAY "Done".
           GOBACK.
        INIT-WORK.
           CALL "TRANIO" USING TRAN-CTRL-BLK.
           CALL "ACCIO" USING ACC-CTRL-BLK.
+          CALL "OPERIO" USING OPER-CTRL-BLK.
+          CALL "CHECKIO" USING CHK-CTRL-BLK.
+       OPERATOR-LOGIN.
+          PERFORM
+             WITH TEST AFTER
+             UNTIL W-LOGIN-OK OR OPER-ID = SPACES
+             DISPLAY "Operator id (blank to quit): " NO ADVANCING
+             MOVE SPACES TO OPER-ID
+             ACCEPT OPER-ID
+             IF OPER-ID NOT = SPACES THEN
+               DISPLAY "Password: " NO ADVANCING
+               MOVE SPACES TO OPER-PASSWORD
+               ACCEPT OPER-PASSWORD
+               CALL "OPERAUTH" USING OPER-CTRL-BLK
+                                     OPER-REC
+               IF OPER-CTRL-RET-CODE = 0 THEN
+                 SET W-LOGIN-OK TO TRUE
+                 MOVE OPER-ID TO OPERATOR-ID
+                 DISPLAY "Welcome, " FUNCTION TRIM(OPER-NAME)
+                else
+                 MOVE OPER-CTRL-ERR-MSG TO SCREEN-MSG
+                 PERFORM DISPLAY-ERR-MSG
+                 END-IF
+               END-IF
+          END-PERFORM.
        MAIN-LOOP.
           PERFORM
              WITH TEST AFTER
@@ -49,13 +86,19 @@
                  PERFORM MANAGE-ACCOUNTS
                WHEN 'T'
                  PERFORM MANAGE-TRANSACTIONS
+               WHEN 'R'
+                 PERFORM RUN-REPORTS
              END-EVALUATE
           END-PERFORM.
        MANAGE-ACCOUNTS.
           CALL "ACCMENU".
        MANAGE-TRANSACTIONS.
           CALL "TRANMENU".
+       RUN-REPORTS.
+          CALL "REPTMENU".
        CLOSE-WORK.
           CALL "TRANCLOSE".
           CALL "ACCCLOSE".
+          CALL "CHKCLOSE".
+          CALL "OPERCLOSE".
        COPY SCREENIO.
