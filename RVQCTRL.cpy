@@ -0,0 +1,3 @@
+       01  RVQ-CTRL-BLK.
+           05  RVQ-CTRL-RET-CODE       PIC 9(5).
+           05  RVQ-CTRL-ERR-MSG        PIC X(40).
