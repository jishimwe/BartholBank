@@ -6,46 +6,100 @@
        WORKING-STORAGE SECTION.
        COPY TRANCTRL.
        COPY ACCCTRL.
+       COPY STDCTRL.
+       COPY STDORD REPLACING ==:PREFIX:== BY ====.
        COPY SCREENIOV.
        COPY ACCOUNT REPLACING ==:PREFIX:== BY ====.
        COPY ACCOUNT REPLACING ==:PREFIX:== BY ==T-==.
        COPY TRANL   REPLACING ==:PREFIX:== BY ====.
        COPY TRAN    REPLACING ==:PREFIX:== BY ====.
+       COPY FXCTRL.
+       COPY FXRATE  REPLACING ==:PREFIX:== BY ====.
+       COPY DRWCTRL.
+       COPY DRAWER  REPLACING ==:PREFIX:== BY ====.
        01 M-MENU.
            05 M-SELECTION PIC X(1) VALUE SPACES.
            05 M-TITLE PIC X(40) VALUE "Barthol Bank - Account menu".
            05 M-OPTION.
-             10 M-OPT1
+             10 M-OPT1.
                15 M-OPT1-CODE PIC X    VALUE 'C'.
                15 M-OPT1-TEXT PIC X(40) VALUE "Create account".
-             10 M-OPT2
+             10 M-OPT2.
                15 M-OPT1-CODE PIC X    VALUE 'S'.
                15 M-OPT1-TEXT PIC X(40) VALUE "Select account".
-             10 M-OPT3
+             10 M-OPT3.
                15 M-OPT1-CODE PIC X    VALUE 'E'.
                15 M-OPT1-TEXT PIC X(40) VALUE "Edit account".
-             10 M-OPT35
+             10 M-OPT35.
                15 M-OPT1-CODE PIC X    VALUE 'D'.
                15 M-OPT1-TEXT PIC X(40) VALUE "Delete account".
-             10 M-OPT4
+             10 M-OPT4.
                15 M-OPT1-CODE PIC X    VALUE 'H'.
                15 M-OPT1-TEXT PIC X(40) VALUE "Account history".
-             10 M-OPT5
+             10 M-OPT5.
                15 M-OPT1-CODE PIC X    VALUE 'L'.
                15 M-OPT1-TEXT PIC X(40) VALUE "List bank status".
-             10 M-OPT6
+             10 M-OPT55.
+               15 M-OPT1-CODE PIC X    VALUE 'P'.
+               15 M-OPT1-TEXT PIC X(40) VALUE "Print statement".
+             10 M-OPT56.
+               15 M-OPT1-CODE PIC X    VALUE 'I'.
+               15 M-OPT1-TEXT PIC X(40) VALUE
+                                "Run nightly interest accrual".
+             10 M-OPT57.
+               15 M-OPT1-CODE PIC X    VALUE 'X'.
+               15 M-OPT1-TEXT PIC X(40) VALUE
+                                "Export accounts to CSV".
+             10 M-OPT58.
+               15 M-OPT1-CODE PIC X    VALUE 'O'.
+               15 M-OPT1-TEXT PIC X(40) VALUE
+                                "Create standing order".
+             10 M-OPT59.
+               15 M-OPT1-CODE PIC X    VALUE 'R'.
+               15 M-OPT1-TEXT PIC X(40) VALUE
+                                "Run due standing orders".
+             10 M-OPT60.
+               15 M-OPT1-CODE PIC X    VALUE 'B'.
+               15 M-OPT1-TEXT PIC X(40) VALUE
+                                "Largest balances report".
+             10 M-OPT61.
+               15 M-OPT1-CODE PIC X    VALUE 'M'.
+               15 M-OPT1-TEXT PIC X(40) VALUE
+                                "Dormant account report".
+             10 M-OPT62.
+               15 M-OPT1-CODE PIC X    VALUE 'Y'.
+               15 M-OPT1-TEXT PIC X(40) VALUE
+                                "Set currency exchange rate".
+             10 M-OPT63.
+               15 M-OPT1-CODE PIC X    VALUE 'K'.
+               15 M-OPT1-TEXT PIC X(40) VALUE
+                                "Create cash drawer account".
+             10 M-OPT64.
+               15 M-OPT1-CODE PIC X    VALUE 'V'.
+               15 M-OPT1-TEXT PIC X(40) VALUE
+                                "Balance cash drawer".
+             10 M-OPT65.
+               15 M-OPT1-CODE PIC X    VALUE 'Z'.
+               15 M-OPT1-TEXT PIC X(40) VALUE
+                                "Bulk load/update accounts from file".
+             10 M-OPT6.
                15 M-OPT1-CODE PIC X    VALUE SPACES.
                15 M-OPT1-TEXT PIC X(40) VALUE SPACES.
-             10 M-OPT7
+             10 M-OPT7.
                15 M-OPT1-CODE PIC X    VALUE 'Q'.
                15 M-OPT1-TEXT PIC X(40) VALUE "Quit menu".
-             10 M-OPT99
+             10 M-OPT99.
                15 M-OPT1-CODE PIC X    VALUE LOW-VALUE.
                15 M-OPT1-TEXT PIC X(40) VALUE LOW-VALUE.
        01 WRK-VARS.
-           05 WRK-INPUT-VAR  PIC X(10).
+           05 WRK-INPUT-VAR  PIC X(15).
            05 W-ACC-ID PIC 9(5).
-           05 W-AMOUNT       PIC -ZZZ9.99.
+           05 W-AMOUNT       PIC -ZZZZZZ9.99.
+           05 W-STD-AMOUNT   PIC -ZZZZZZ9.99.
+           05 W-BASE-CURRENCY PIC X(3) VALUE 'USD'.
+           05 WRK-WIDE-VAR   PIC X(30).
+           05 W-COUNTED-BAL  PIC S9(7)V99.
+           05 W-VAR-DISPLAY  PIC -ZZZZZZ9.99.
        PROCEDURE DIVISION.
           PERFORM INIT-WORK.
           PERFORM MAIN-LOOP.
@@ -53,6 +107,7 @@
        INIT-WORK.
           CALL "TRANIO" USING TRAN-CTRL-BLK.
           CALL "ACCIO" USING ACC-CTRL-BLK.
+          CALL "STANDIO" USING STD-CTRL-BLK.
        MAIN-LOOP.
           PERFORM
              WITH TEST AFTER
@@ -89,8 +144,34 @@
                  PERFORM SELECT-ACCOUNT
                WHEN 'L'
                  PERFORM LIST-BANK-STATUS
+               WHEN 'P'
+                 IF ACC-ID = 0 THEN
+                   PERFORM NO-SELECTED-ACCOUNT
+                  ELSE
+                   PERFORM PRINT-STATEMENT
+                   END-IF
                WHEN 'F'
                  CALL "ACCFILL"
+               WHEN 'I'
+                 PERFORM RUN-INTEREST-ACCRUAL
+               WHEN 'X'
+                 PERFORM EXPORT-ACCOUNTS-CSV
+               WHEN 'O'
+                 PERFORM CREATE-STANDING-ORDER
+               WHEN 'R'
+                 PERFORM RUN-STANDING-ORDERS
+               WHEN 'B'
+                 PERFORM LARGEST-BALANCES-REPORT
+               WHEN 'M'
+                 PERFORM DORMANT-ACCOUNT-REPORT
+               WHEN 'Y'
+                 PERFORM MAINTAIN-FX-RATE
+               WHEN 'K'
+                 PERFORM CREATE-CASH-DRAWER-ACCOUNT
+               WHEN 'V'
+                 PERFORM BALANCE-CASH-DRAWER
+               WHEN 'Z'
+                 PERFORM BULK-LOAD-ACCOUNTS
              END-EVALUATE
           END-PERFORM.
        DISPLAY-CURRENT-ACCOUNT.
@@ -100,6 +181,7 @@
                DISPLAY "Currently selected account [" ACC-ID "] "
                          FUNCTION TRIM(ACC-FNAME) " "
                          FUNCTION TRIM(ACC-LNAME)
+                         " (" ACC-STATUS ") " ACC-CURRENCY
                END-IF.
        CREATE-ACCOUNT.
           PERFORM NEW-LINE.
@@ -108,6 +190,20 @@
           ACCEPT T-ACC-FNAME.
           DISPLAY "Last name: " NO ADVANCING.
           ACCEPT T-ACC-LNAME.
+          DISPLAY "Currency [" W-BASE-CURRENCY "]: " NO ADVANCING.
+          MOVE SPACES TO T-ACC-CURRENCY.
+          ACCEPT T-ACC-CURRENCY.
+          IF T-ACC-CURRENCY = SPACES THEN
+            MOVE W-BASE-CURRENCY TO T-ACC-CURRENCY
+            END-IF.
+          DISPLAY "Address: " NO ADVANCING.
+          ACCEPT T-ACC-ADDRESS.
+          DISPLAY "Phone: " NO ADVANCING.
+          ACCEPT T-ACC-PHONE.
+          DISPLAY "Email: " NO ADVANCING.
+          ACCEPT T-ACC-EMAIL.
+          MOVE FUNCTION CURRENT-DATE TO WRK-WIDE-VAR.
+          MOVE WRK-WIDE-VAR(1:8) TO T-ACC-OPEN-DATE.
           DISPLAY "Confirm creation ?" NO ADVANCING.
           ACCEPT SCREEN-KEY.
           IF SCREEN-KEY = 'Y' OR 'y' THEN
@@ -116,8 +212,123 @@
               MOVE T-ACC-REC TO ACC-REC
               END-IF
             END-IF.
+       CREATE-CASH-DRAWER-ACCOUNT.
+          PERFORM NEW-LINE.
+          INITIALIZE T-ACC-REC.
+          DISPLAY "Cash drawer name: " NO ADVANCING.
+          ACCEPT T-ACC-FNAME.
+          MOVE "CASH" TO T-ACC-LNAME.
+          DISPLAY "Currency [" W-BASE-CURRENCY "]: " NO ADVANCING.
+          MOVE SPACES TO T-ACC-CURRENCY.
+          ACCEPT T-ACC-CURRENCY.
+          IF T-ACC-CURRENCY = SPACES THEN
+            MOVE W-BASE-CURRENCY TO T-ACC-CURRENCY
+            END-IF.
+          MOVE 'Y' TO T-ACC-CASH-FLAG.
+          MOVE FUNCTION CURRENT-DATE TO WRK-WIDE-VAR.
+          MOVE WRK-WIDE-VAR(1:8) TO T-ACC-OPEN-DATE.
+          DISPLAY "Confirm creation ?" NO ADVANCING.
+          ACCEPT SCREEN-KEY.
+          IF SCREEN-KEY = 'Y' OR 'y' THEN
+            CALL "ACCADD" USING ACC-CTRL-BLK T-ACC-REC
+            IF ACC-CTRL-RET-CODE = 0 THEN
+              MOVE T-ACC-REC TO ACC-REC
+              END-IF
+            END-IF.
+       BALANCE-CASH-DRAWER.
+          PERFORM NEW-LINE.
+          DISPLAY "Cash drawer account id: " NO ADVANCING.
+          MOVE 0 TO W-ACC-ID.
+          ACCEPT W-ACC-ID.
+          MOVE W-ACC-ID TO ACC-ID.
+          CALL "ACCRID" USING ACC-CTRL-BLK ACC-REC.
+          IF ACC-CTRL-RET-CODE NOT = 0 OR NOT ACC-IS-CASH THEN
+            MOVE "Not a cash drawer account" TO SCREEN-MSG
+            PERFORM DISPLAY-ERR-MSG
+           ELSE
+            DISPLAY "System balance: " ACC-BALANCE " " ACC-CURRENCY
+            DISPLAY "Counted cash total: " NO ADVANCING
+            MOVE 0 TO W-COUNTED-BAL
+            ACCEPT W-COUNTED-BAL
+            COMPUTE DRW-VARIANCE = W-COUNTED-BAL - ACC-BALANCE
+            MOVE FUNCTION CURRENT-DATE TO WRK-WIDE-VAR
+            MOVE WRK-WIDE-VAR(1:8) TO DRW-DATE
+            MOVE WRK-WIDE-VAR(9:8) TO DRW-TIME
+            MOVE ACC-ID TO DRW-ACC
+            MOVE ACC-BALANCE TO DRW-SYSTEM-BAL
+            MOVE W-COUNTED-BAL TO DRW-COUNTED-BAL
+            CALL "DRWWRITE" USING DRW-CTRL-BLK DRW-REC
+            MOVE DRW-VARIANCE TO W-VAR-DISPLAY
+            DISPLAY "Variance logged: " W-VAR-DISPLAY
+            PERFORM READ-KEY
+            END-IF.
        EDIT-ACCOUNT.
-          PERFORM TO-BE-DONE.
+          PERFORM NEW-LINE.
+          DISPLAY "First name [" FUNCTION TRIM(ACC-FNAME) "]: "
+                  NO ADVANCING.
+          MOVE SPACES TO WRK-INPUT-VAR.
+          ACCEPT WRK-INPUT-VAR.
+          IF WRK-INPUT-VAR NOT = SPACES THEN
+            MOVE WRK-INPUT-VAR TO ACC-FNAME
+            END-IF.
+          DISPLAY "Last name [" FUNCTION TRIM(ACC-LNAME) "]: "
+                  NO ADVANCING.
+          MOVE SPACES TO WRK-INPUT-VAR.
+          ACCEPT WRK-INPUT-VAR.
+          IF WRK-INPUT-VAR NOT = SPACES THEN
+            MOVE WRK-INPUT-VAR TO ACC-LNAME
+            END-IF.
+          DISPLAY "Status [" ACC-STATUS "] (A=active F=frozen "
+                  "C=closed, blank=unchanged): " NO ADVANCING.
+          MOVE SPACES TO WRK-INPUT-VAR.
+          ACCEPT WRK-INPUT-VAR.
+          IF WRK-INPUT-VAR = 'A' OR 'F' OR 'C' THEN
+            MOVE WRK-INPUT-VAR(1:1) TO ACC-STATUS
+            END-IF.
+          DISPLAY "Currency [" ACC-CURRENCY "] (blank=unchanged): "
+                  NO ADVANCING.
+          MOVE SPACES TO WRK-INPUT-VAR.
+          ACCEPT WRK-INPUT-VAR.
+          IF WRK-INPUT-VAR NOT = SPACES THEN
+            MOVE WRK-INPUT-VAR TO ACC-CURRENCY
+            END-IF.
+          DISPLAY "Address [" FUNCTION TRIM(ACC-ADDRESS) "] "
+                  "(blank=unchanged): " NO ADVANCING.
+          MOVE SPACES TO WRK-WIDE-VAR.
+          ACCEPT WRK-WIDE-VAR.
+          IF WRK-WIDE-VAR NOT = SPACES THEN
+            MOVE WRK-WIDE-VAR TO ACC-ADDRESS
+            END-IF.
+          DISPLAY "Phone [" FUNCTION TRIM(ACC-PHONE) "] "
+                  "(blank=unchanged): " NO ADVANCING.
+          MOVE SPACES TO WRK-INPUT-VAR.
+          ACCEPT WRK-INPUT-VAR.
+          IF WRK-INPUT-VAR NOT = SPACES THEN
+            MOVE WRK-INPUT-VAR TO ACC-PHONE
+            END-IF.
+          DISPLAY "Email [" FUNCTION TRIM(ACC-EMAIL) "] "
+                  "(blank=unchanged): " NO ADVANCING.
+          MOVE SPACES TO WRK-WIDE-VAR.
+          ACCEPT WRK-WIDE-VAR.
+          IF WRK-WIDE-VAR NOT = SPACES THEN
+            MOVE WRK-WIDE-VAR TO ACC-EMAIL
+            END-IF.
+          DISPLAY "Overdraft limit [" ACC-OD-LIMIT "] "
+                  "(blank=unchanged): " NO ADVANCING.
+          MOVE SPACES TO WRK-INPUT-VAR.
+          ACCEPT WRK-INPUT-VAR.
+          IF WRK-INPUT-VAR NOT = SPACES THEN
+            COMPUTE ACC-OD-LIMIT = FUNCTION NUMVAL(WRK-INPUT-VAR)
+            END-IF.
+          MOVE "Confirm changes" TO SCREEN-MSG.
+          PERFORM ASK-FOR-CONFIRMATION.
+          IF SCREEN-YES THEN
+            CALL "ACCREPL" USING ACC-CTRL-BLK ACC-REC
+            IF ACC-CTRL-RET-CODE NOT = 0 THEN
+              MOVE ACC-CTRL-ERR-MSG TO SCREEN-MSG
+              PERFORM DISPLAY-ERR-MSG
+              END-IF
+            END-IF.
        SELECT-ACCOUNT.
           CALL "ACCSEL"  USING ACC-CTRL-BLK T-ACC-REC.
           IF ACC-CTRL-RET-CODE  = 0 THEN
@@ -130,12 +341,29 @@
           PERFORM NEW-LINE.
           PERFORM DISPLAY-CASH.
           PERFORM NEW-LINE.
-          CALL "ACCLIST".
+          DISPLAY "Also spool the account list to a print file? "
+                  NO ADVANCING.
+          MOVE SPACES TO WRK-INPUT-VAR.
+          ACCEPT WRK-INPUT-VAR.
+          IF WRK-INPUT-VAR = 'Y' OR 'y' THEN
+            CALL "ACCLISTP" USING 'Y'
+           ELSE
+            CALL "ACCLIST"
+            END-IF.
+          PERFORM NEW-LINE.
+          CALL "ACCRECON".
           PERFORM READ-KEY.
        DISPLAY-CASH.
-          MOVE 0 TO ACC-ID.
-          CALL "ACCRID" USING ACC-CTRL-BLK ACC-REC.
-          DISPLAY "Cash: " ACC-BALANCE.
+          CALL "ACCNAF" USING ACC-CTRL-BLK T-ACC-REC.
+          PERFORM
+            WITH TEST BEFORE
+              UNTIL ACC-CTRL-RET-CODE NOT = 0
+              IF T-ACC-IS-CASH THEN
+                DISPLAY "Cash [" T-ACC-ID "] " T-ACC-FNAME ": "
+                        T-ACC-BALANCE " " T-ACC-CURRENCY
+                END-IF
+              CALL "ACCNAN" USING ACC-CTRL-BLK T-ACC-REC
+            END-PERFORM.
        READ-ACCOUNT-ID.
           DISPLAY "Account id: " NO ADVANCING.
           MOVE 0 TO W-ACC-ID.
@@ -144,7 +372,129 @@
           MOVE "No selected account" TO SCREEN-MSG.
           PERFORM DISPLAY-ERR-MSG.
        DELETE-ACCOUNT.
-          PERFORM TO-BE-DONE.
+          IF ACC-BALANCE NOT = 0 THEN
+            MOVE "Account balance is not zero" TO SCREEN-MSG
+            PERFORM DISPLAY-ERR-MSG
+           ELSE
+            INITIALIZE TRAN-LINE-REC
+            INITIALIZE TRAN-CTRL-BLK
+            MOVE ACC-ID TO TL-ACC
+            CALL "TRANLACF" USING TRAN-CTRL-BLK
+                                  TRAN-LINE-REC
+            IF TRAN-CTRL-RET-CODE = 0 THEN
+              MOVE "Account has transaction history" TO SCREEN-MSG
+              PERFORM DISPLAY-ERR-MSG
+             ELSE
+              MOVE "Confirm deletion" TO SCREEN-MSG
+              PERFORM ASK-FOR-CONFIRMATION
+              IF SCREEN-YES THEN
+                CALL "ACCDEL" USING ACC-CTRL-BLK ACC-REC
+                IF ACC-CTRL-RET-CODE = 0 THEN
+                  INITIALIZE ACC-REC
+                 ELSE
+                  MOVE ACC-CTRL-ERR-MSG TO SCREEN-MSG
+                  PERFORM DISPLAY-ERR-MSG
+                  END-IF
+                END-IF
+              END-IF
+            END-IF.
+       RUN-INTEREST-ACCRUAL.
+          PERFORM CLS.
+          MOVE "Nightly interest accrual" TO SCREEN-MSG.
+          PERFORM DISPLAY-TITLE.
+          PERFORM NEW-LINE.
+          CALL "ACCINT".
+          PERFORM READ-KEY.
+       EXPORT-ACCOUNTS-CSV.
+          CALL "ACCCSV".
+          MOVE "Accounts exported to ACCOUNT.CSV" TO SCREEN-MSG.
+          PERFORM DISPLAY-ERR-MSG.
+       BULK-LOAD-ACCOUNTS.
+          CALL "ACCBULK".
+          MOVE "Bulk load report written to ACCBULK print file" TO
+            SCREEN-MSG.
+          PERFORM DISPLAY-ERR-MSG.
+       CREATE-STANDING-ORDER.
+          PERFORM NEW-LINE.
+          INITIALIZE STD-REC.
+          DISPLAY "From account id: " NO ADVANCING.
+          MOVE 0 TO STD-FROM-ACC.
+          ACCEPT STD-FROM-ACC.
+          DISPLAY "To account id: " NO ADVANCING.
+          MOVE 0 TO STD-TO-ACC.
+          ACCEPT STD-TO-ACC.
+          DISPLAY "Amount: " NO ADVANCING.
+          MOVE 0 TO W-STD-AMOUNT.
+          ACCEPT W-STD-AMOUNT.
+          MOVE W-STD-AMOUNT TO STD-AMOUNT.
+          DISPLAY "Frequency in days: " NO ADVANCING.
+          MOVE 0 TO STD-FREQ-DAYS.
+          ACCEPT STD-FREQ-DAYS.
+          DISPLAY "First run date (YYYYMMDD): " NO ADVANCING.
+          MOVE 0 TO STD-NEXT-DATE.
+          ACCEPT STD-NEXT-DATE.
+          IF STD-FROM-ACC = STD-TO-ACC THEN
+            MOVE "From and to accounts must differ" TO SCREEN-MSG
+           ELSE
+            CALL "STDADD" USING STD-CTRL-BLK
+                                STD-REC
+            IF STD-CTRL-RET-CODE = 0 THEN
+              MOVE "Standing order created" TO SCREEN-MSG
+             ELSE
+              MOVE STD-CTRL-ERR-MSG TO SCREEN-MSG
+              END-IF
+            END-IF.
+          PERFORM DISPLAY-ERR-MSG.
+       RUN-STANDING-ORDERS.
+          PERFORM CLS.
+          MOVE "Running due standing orders" TO SCREEN-MSG.
+          PERFORM DISPLAY-TITLE.
+          PERFORM NEW-LINE.
+          CALL "STANDPR".
+          PERFORM READ-KEY.
+       LARGEST-BALANCES-REPORT.
+          PERFORM CLS.
+          MOVE "Largest balances report" TO SCREEN-MSG.
+          PERFORM DISPLAY-TITLE.
+          PERFORM NEW-LINE.
+          CALL "ACCTOPB".
+          PERFORM READ-KEY.
+       DORMANT-ACCOUNT-REPORT.
+          PERFORM CLS.
+          MOVE "Dormant account report" TO SCREEN-MSG.
+          PERFORM DISPLAY-TITLE.
+          PERFORM NEW-LINE.
+          CALL "ACCDORM".
+          PERFORM READ-KEY.
+       MAINTAIN-FX-RATE.
+          PERFORM CLS.
+          MOVE "Currency exchange rate" TO SCREEN-MSG.
+          PERFORM DISPLAY-TITLE.
+          PERFORM NEW-LINE.
+          DISPLAY "Currency code (3 letters, " W-BASE-CURRENCY
+                  " is the base currency): " NO ADVANCING.
+          MOVE SPACES TO FX-CURRENCY.
+          ACCEPT FX-CURRENCY.
+          IF FX-CURRENCY NOT = SPACES THEN
+            CALL "FXRID" USING FX-CTRL-BLK FX-REC
+            DISPLAY "Units of " FX-CURRENCY " per 1 "
+                    W-BASE-CURRENCY " [" FX-RATE "]: " NO ADVANCING
+            MOVE 0 TO FX-RATE
+            ACCEPT FX-RATE
+            IF FX-RATE NOT = 0 THEN
+              IF FX-CTRL-RET-CODE = 0 THEN
+                CALL "FXREPL" USING FX-CTRL-BLK FX-REC
+               ELSE
+                CALL "FXADD" USING FX-CTRL-BLK FX-REC
+                END-IF
+              END-IF
+            END-IF.
+          PERFORM READ-KEY.
+       PRINT-STATEMENT.
+          CALL "ACCSTMT" USING ACC-REC.
+          MOVE "Statement written to ACCSTMT print file" TO
+            SCREEN-MSG.
+          PERFORM DISPLAY-ERR-MSG.
        HISTORY-ACCOUNT.
           PERFORM CLS.
           MOVE "Account history" TO SCREEN-MSG.
@@ -166,12 +516,11 @@
                                     TRAN-REC
               MOVE TL-AMOUNT TO W-AMOUNT
               IF TRAN-OPEN THEN
-                DISPLAY HIGHLIGHT
-                        TL-TRAN-ID " "  TRAN-DATE
-                        " [" W-AMOUNT "]"
+                DISPLAY TL-TRAN-ID " "  TRAN-DATE
+                        " [" W-AMOUNT "] " TL-MEMO " *"
                ELSE
                 DISPLAY TL-TRAN-ID " "  TRAN-DATE
-                        " [" W-AMOUNT "]"
+                        " [" W-AMOUNT "] " TL-MEMO
                 END-IF
               INITIALIZE TRAN-CTRL-BLK
               INITIALIZE TRAN-LINE-REC
