@@ -0,0 +1,13 @@
+       01  :PREFIX:TRAN-REC.
+           05  :PREFIX:TRAN-ID           PIC 9(5).
+           05  :PREFIX:TRAN-DATE         PIC 9(8).
+           05  :PREFIX:TRAN-BALANCE      PIC S9(7)V99.
+           05  :PREFIX:TRAN-LINE-COUNT   PIC 9(5).
+           05  :PREFIX:TRAN-STATUS       PIC X(1).
+               88  :PREFIX:TRAN-OPEN     VALUE 'O'.
+               88  :PREFIX:TRAN-CLOSE    VALUE 'C'.
+           05  :PREFIX:TRAN-MAKER        PIC X(10).
+           05  :PREFIX:TRAN-APPROVER     PIC X(10).
+           05  :PREFIX:TRAN-TYPE         PIC X(4).
+           05  :PREFIX:TRAN-CURRENCY     PIC X(3).
+           05  :PREFIX:TRAN-CASH-ACC     PIC 9(5).
