@@ -1,18 +1,16 @@
        CLS.
-          DISPLAY ERASE SCREEN.
+          DISPLAY SPACE ERASE SCREEN.
        DISPLAY-ERR-MSG.
-          DISPLAY AT LINE 24 COL 1 REVERSE SCREEN-MSG
-                       NO ADVANCING.
+          DISPLAY SCREEN-MSG LINE 24 COLUMN 1 REVERSE-VIDEO.
           ACCEPT SCREEN-KEY.
           MOVE SPACES TO SCREEN-MSG.
-          DISPLAY AT LINE 24 COL 1 SCREEN-MSG NO ADVANCING.
+          DISPLAY SCREEN-MSG LINE 24 COLUMN 1.
        DISPLAY-TITLE.
           COMPUTE SCREEN-LEN = FUNCTION LENGTH(
                          FUNCTION TRIM(SCREEN-MSG)).
           COMPUTE SCREEN-LEN = (78 - SCREEN-LEN)/2.
-          DISPLAY AT LINE 1 COL SCREEN-LEN REVERSE
-                      FUNCTION TRIM(SCREEN-MSG)
-                       NO ADVANCING.
+          DISPLAY FUNCTION TRIM(SCREEN-MSG) LINE 1 COLUMN SCREEN-LEN
+                      REVERSE-VIDEO.
        TO-BE-DONE.
           DISPLAY "To be done...".
           ACCEPT SCREEN-KEY.
@@ -36,7 +34,4 @@
             SET SCREEN-NO TO TRUE
             END-IF.
        DISPLAY-STATUS-LINE.
-          DISPLAY AT LINE 24 COL 5 FUNCTION TRIM(SCREEN-MSG)
-                       NO ADVANCING.
-
-
+          DISPLAY FUNCTION TRIM(SCREEN-MSG) LINE 24 COLUMN 5.
