@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     TRANSTCK.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PORTABLE.
+       OBJECT-COMPUTER. PORTABLE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO 'TRANSTCK'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-P.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       01  PRINT-REC PIC X(80).
+       WORKING-STORAGE SECTION.
+        COPY TRANCTRL.
+        COPY TRAN     REPLACING ==:PREFIX:== BY ==T-==.
+        01 WRK-VARS.
+            05 FS-P           PIC 9(2).
+            05 W-TODAY        PIC 9(8).
+            05 W-BUFFER       PIC X(21).
+            05 W-CUTOFF       PIC 9(8).
+            05 W-CUTOFF-INT   PIC S9(7).
+            05 W-STALE-DAYS   PIC 9(3) VALUE 1.
+            05 W-AMOUNT       PIC -ZZZZZZ9.99.
+            05 W-STUCK-COUNT  PIC 9(5).
+       PROCEDURE DIVISION.
+       REPORT-STUCK-TRANSACTIONS.
+          MOVE FUNCTION CURRENT-DATE TO W-BUFFER.
+          MOVE W-BUFFER(1:8) TO W-TODAY.
+          COMPUTE W-CUTOFF-INT =
+                  FUNCTION INTEGER-OF-DATE(W-TODAY) - W-STALE-DAYS.
+          COMPUTE W-CUTOFF = FUNCTION DATE-OF-INTEGER(W-CUTOFF-INT).
+          MOVE 0 TO W-STUCK-COUNT.
+          OPEN OUTPUT PRINT-FILE.
+          STRING "Stuck/abandoned open transactions - cutoff "
+                 W-CUTOFF INTO PRINT-REC.
+          WRITE PRINT-REC.
+          MOVE SPACES TO PRINT-REC.
+          WRITE PRINT-REC.
+          CALL "TRANIDF" USING TRAN-CTRL-BLK
+                               T-TRAN-REC.
+          PERFORM
+            WITH TEST BEFORE
+              UNTIL TRAN-CTRL-RET-CODE NOT = 0
+              IF T-TRAN-OPEN AND T-TRAN-DATE < W-CUTOFF THEN
+                PERFORM WRITE-STUCK-LINE
+                ADD 1 TO W-STUCK-COUNT
+                END-IF
+              CALL "TRANIDN" USING TRAN-CTRL-BLK
+                                   T-TRAN-REC
+            END-PERFORM.
+          MOVE SPACES TO PRINT-REC.
+          WRITE PRINT-REC.
+          STRING W-STUCK-COUNT " stuck transaction(s) found" INTO
+             PRINT-REC.
+          WRITE PRINT-REC.
+          CLOSE PRINT-FILE.
+          DISPLAY W-STUCK-COUNT " stuck transaction(s) found".
+          GOBACK.
+       WRITE-STUCK-LINE.
+          MOVE T-TRAN-BALANCE TO W-AMOUNT.
+          STRING "Tran " T-TRAN-ID "  " T-TRAN-TYPE "   opened "
+                 T-TRAN-DATE(7:2) "." T-TRAN-DATE(5:2) "."
+                 T-TRAN-DATE(1:4) "   total " W-AMOUNT
+                 "   maker " T-TRAN-MAKER
+                 INTO PRINT-REC.
+          WRITE PRINT-REC.
