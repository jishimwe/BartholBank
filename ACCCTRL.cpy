@@ -0,0 +1,5 @@
+       01  ACC-CTRL-BLK.
+           05  ACC-CTRL-RET-CODE        PIC 9(5).
+           05  ACC-CTRL-EXTFH-CODE      PIC 9(5).
+           05  ACC-CTRL-ERR-MSG         PIC X(40).
+           05  ACC-COUNT                PIC 9(5).
