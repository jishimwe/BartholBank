@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     ACCSTMT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PORTABLE.
+       OBJECT-COMPUTER. PORTABLE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO 'ACCSTMT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-P.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       01  PRINT-REC PIC X(80).
+       WORKING-STORAGE SECTION.
+        COPY ACCCTRL.
+        COPY TRANCTRL.
+        COPY TRAN     REPLACING ==:PREFIX:== BY ====.
+        COPY TRANL    REPLACING ==:PREFIX:== BY ====.
+        01 WRK-VARS.
+            05 FS-P            PIC 9(2).
+            05 W-OPEN-BAL      PIC S9(7)V99.
+            05 W-RUN-BAL       PIC S9(7)V99.
+            05 W-AMOUNT        PIC -ZZZZZZ9.99.
+            05 W-RUN-BAL-ED    PIC -ZZZZZZ9.99.
+            05 W-LINES-ON-PAGE PIC 9(2) COMP-5.
+            05 W-PAGE-NO       PIC 9(3).
+            05 W-MAX-LINES     PIC 9(2) COMP-5 VALUE 20.
+       LINKAGE SECTION.
+        COPY ACCOUNT REPLACING ==:PREFIX:== BY ====.
+       PROCEDURE DIVISION USING ACC-REC.
+          OPEN OUTPUT PRINT-FILE.
+          PERFORM COMPUTE-OPENING-BALANCE.
+          MOVE 0 TO W-PAGE-NO.
+          MOVE 99 TO W-LINES-ON-PAGE.
+          MOVE W-OPEN-BAL TO W-RUN-BAL.
+          PERFORM PRINT-STATEMENT-BODY.
+          PERFORM PRINT-CLOSING-BALANCE.
+          CLOSE PRINT-FILE.
+          GOBACK.
+       COMPUTE-OPENING-BALANCE.
+          MOVE ACC-BALANCE TO W-OPEN-BAL.
+          INITIALIZE TRAN-CTRL-BLK.
+          INITIALIZE TRAN-LINE-REC.
+          MOVE ACC-ID TO TL-ACC.
+          CALL "TRANLACF" USING TRAN-CTRL-BLK
+                                TRAN-LINE-REC.
+          PERFORM
+            WITH TEST BEFORE
+            UNTIL TRAN-CTRL-RET-CODE NOT = 0
+              SUBTRACT TL-AMOUNT FROM W-OPEN-BAL
+              INITIALIZE TRAN-CTRL-BLK
+              CALL "TRANLACN" USING TRAN-CTRL-BLK
+                                    TRAN-LINE-REC
+            END-PERFORM.
+       PRINT-STATEMENT-BODY.
+          INITIALIZE TRAN-CTRL-BLK.
+          INITIALIZE TRAN-LINE-REC.
+          MOVE ACC-ID TO TL-ACC.
+          CALL "TRANLACF" USING TRAN-CTRL-BLK
+                                TRAN-LINE-REC.
+          PERFORM
+            WITH TEST BEFORE
+            UNTIL TRAN-CTRL-RET-CODE NOT = 0
+              IF W-LINES-ON-PAGE >= W-MAX-LINES THEN
+                PERFORM PRINT-PAGE-HEADER
+                END-IF
+              MOVE TL-TRAN-ID TO TRAN-ID
+              CALL "TRANRID" USING TRAN-CTRL-BLK
+                                    TRAN-REC
+              ADD TL-AMOUNT TO W-RUN-BAL
+              PERFORM PRINT-DETAIL-LINE
+              INITIALIZE TRAN-CTRL-BLK
+              CALL "TRANLACN" USING TRAN-CTRL-BLK
+                                    TRAN-LINE-REC
+            END-PERFORM.
+       PRINT-PAGE-HEADER.
+          ADD 1 TO W-PAGE-NO.
+          IF W-PAGE-NO > 1 THEN
+            MOVE SPACES TO PRINT-REC
+            WRITE PRINT-REC
+            END-IF.
+          STRING "Statement for account " ACC-ID
+                 "  (" FUNCTION TRIM(ACC-FNAME) " "
+                 FUNCTION TRIM(ACC-LNAME) ")"
+                 "  page " W-PAGE-NO
+                 INTO PRINT-REC.
+          WRITE PRINT-REC.
+          MOVE W-OPEN-BAL TO W-AMOUNT.
+          STRING "Opening balance: " W-AMOUNT INTO PRINT-REC.
+          WRITE PRINT-REC.
+          MOVE SPACES TO PRINT-REC.
+          WRITE PRINT-REC.
+          MOVE 0 TO W-LINES-ON-PAGE.
+       PRINT-DETAIL-LINE.
+          MOVE TL-AMOUNT TO W-AMOUNT.
+          MOVE W-RUN-BAL TO W-RUN-BAL-ED.
+          STRING TRAN-DATE(7:2) "." TRAN-DATE(5:2) "."
+                 TRAN-DATE(1:4) "   "
+                 "Tran " TL-TRAN-ID "   "
+                 W-AMOUNT "   bal " W-RUN-BAL-ED
+                 "  " TL-MEMO
+                 INTO PRINT-REC.
+          WRITE PRINT-REC.
+          ADD 1 TO W-LINES-ON-PAGE.
+       PRINT-CLOSING-BALANCE.
+          MOVE SPACES TO PRINT-REC.
+          WRITE PRINT-REC.
+          MOVE W-RUN-BAL TO W-AMOUNT.
+          STRING "Closing balance: " W-AMOUNT INTO PRINT-REC.
+          WRITE PRINT-REC.
+          MOVE ACC-YTD-INTEREST TO W-AMOUNT.
+          STRING "Interest earned " ACC-YTD-YEAR ": " W-AMOUNT
+                 INTO PRINT-REC.
+          WRITE PRINT-REC.
