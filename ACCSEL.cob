@@ -3,21 +3,35 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        DATA DIVISION.
-       LINKAGE SECTION.
-        COPY ACCCTRL.
-        COPY ACCOUNT REPLACING ==:PREFIX:== BY ====.
        WORKING-STORAGE SECTION.
         COPY SCREENIOV.
+        COPY ACCOUNT REPLACING ==:PREFIX:== BY ==T-==.
         01 WRK-VARS.
             05 WRK-INPUT-VAR  PIC X(10).
             05 W-ACC-ID PIC 9(5).
+            05 W-SEARCH       PIC X(15).
+            05 W-SEARCH-LEN   PIC 9(2).
+            05 W-FIELD-LEN    PIC 9(2) VALUE 15.
+            05 W-START        PIC 9(2).
+            05 W-FOUND-SW     PIC X(1).
+                88 W-FOUND     VALUE 'Y'.
+       LINKAGE SECTION.
+        COPY ACCCTRL.
+        COPY ACCOUNT REPLACING ==:PREFIX:== BY ====.
        PROCEDURE DIVISION USING ACC-CTRL-BLK ACC-REC.
           PERFORM CLS.
           MOVE "Select account" TO SCREEN-MSG.
           PERFORM DISPLAY-TITLE.
           PERFORM NEW-LINE.
           PERFORM NEW-LINE.
-          CALL "ACCLIST".
+          DISPLAY "Name search (blank = list all): " NO ADVANCING.
+          MOVE SPACES TO W-SEARCH.
+          ACCEPT W-SEARCH.
+          IF W-SEARCH = SPACES THEN
+            CALL "ACCLIST"
+           ELSE
+            PERFORM LIST-MATCHING-ACCOUNTS
+            END-IF.
           PERFORM NEW-LINE.
           PERFORM READ-ACCOUNT-ID.
           IF W-ACC-ID NOT = 0 THEN
@@ -30,6 +44,40 @@
               END-IF
             END-IF.
           GOBACK.
+       LIST-MATCHING-ACCOUNTS.
+          MOVE FUNCTION TRIM(W-SEARCH) TO W-SEARCH.
+          MOVE FUNCTION LENGTH(FUNCTION TRIM(W-SEARCH)) TO
+             W-SEARCH-LEN.
+          CALL "ACCNAF" USING ACC-CTRL-BLK
+                              T-ACC-REC.
+          PERFORM
+            WITH TEST BEFORE
+              UNTIL ACC-CTRL-RET-CODE NOT = 0
+              IF NOT T-ACC-IS-CASH THEN
+                PERFORM CHECK-NAME-MATCH
+                IF W-FOUND THEN
+                  DISPLAY "[" T-ACC-ID "] "
+                          T-ACC-FNAME
+                          T-ACC-LNAME
+                          "[" T-ACC-BALANCE "]"
+                          " (" T-ACC-STATUS ")"
+                  END-IF
+                END-IF
+              CALL "ACCNAN" USING ACC-CTRL-BLK
+                                  T-ACC-REC
+            END-PERFORM.
+       CHECK-NAME-MATCH.
+          MOVE 'N' TO W-FOUND-SW.
+          PERFORM VARYING W-START FROM 1 BY 1
+             UNTIL W-START > W-FIELD-LEN - W-SEARCH-LEN + 1
+                OR W-FOUND
+            IF T-ACC-FNAME(W-START:W-SEARCH-LEN) = W-SEARCH(1:
+                W-SEARCH-LEN) OR
+               T-ACC-LNAME(W-START:W-SEARCH-LEN) = W-SEARCH(1:
+                W-SEARCH-LEN) THEN
+              SET W-FOUND TO TRUE
+              END-IF
+          END-PERFORM.
        READ-ACCOUNT-ID.
           DISPLAY "Account id: " NO ADVANCING.
           MOVE 0 TO W-ACC-ID.
