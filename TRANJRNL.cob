@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     TRANJRNL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PORTABLE.
+       OBJECT-COMPUTER. PORTABLE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO 'TRANJRNL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-P.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       01  PRINT-REC PIC X(80).
+       WORKING-STORAGE SECTION.
+        COPY TRANCTRL.
+        COPY ACCCTRL.
+        COPY TRAN     REPLACING ==:PREFIX:== BY ==T-==.
+        COPY TRANL    REPLACING ==:PREFIX:== BY ====.
+        COPY ACCOUNT  REPLACING ==:PREFIX:== BY ====.
+        01 WRK-VARS.
+            05 FS-P         PIC 9(2).
+            05 W-TODAY      PIC 9(8).
+            05 W-BUFFER      PIC X(21).
+            05 W-AMOUNT     PIC -ZZZZZZ9.99.
+            05 W-TRAN-COUNT PIC 9(5).
+            05 W-LINE-COUNT PIC 9(5).
+       PROCEDURE DIVISION.
+       PRODUCE-JOURNAL.
+          MOVE 0 TO RETURN-CODE.
+          MOVE FUNCTION CURRENT-DATE TO W-BUFFER.
+          MOVE W-BUFFER(1:8) TO W-TODAY.
+          MOVE 0 TO W-TRAN-COUNT.
+          MOVE 0 TO W-LINE-COUNT.
+          OPEN OUTPUT PRINT-FILE.
+          IF FS-P NOT = 0 THEN
+            DISPLAY "Unable to open TRANJRNL print file, status "
+                    FS-P
+            MOVE 1 TO RETURN-CODE
+            GOBACK
+            END-IF.
+          STRING "End-of-day journal - " W-TODAY INTO PRINT-REC.
+          WRITE PRINT-REC.
+          MOVE SPACES TO PRINT-REC.
+          WRITE PRINT-REC.
+          CALL "TRANIDF" USING TRAN-CTRL-BLK
+                               T-TRAN-REC.
+          PERFORM
+            WITH TEST BEFORE
+              UNTIL TRAN-CTRL-RET-CODE NOT = 0
+              IF T-TRAN-CLOSE AND T-TRAN-DATE = W-TODAY THEN
+                PERFORM PRINT-TRAN-HEADER
+                PERFORM PRINT-TRAN-LINES
+                ADD 1 TO W-TRAN-COUNT
+                END-IF
+              CALL "TRANIDN" USING TRAN-CTRL-BLK
+                                   T-TRAN-REC
+            END-PERFORM.
+          PERFORM PRINT-SUMMARY.
+          CLOSE PRINT-FILE.
+          GOBACK.
+       PRINT-TRAN-HEADER.
+          MOVE T-TRAN-BALANCE TO W-AMOUNT.
+          STRING "Tran " T-TRAN-ID "  " T-TRAN-TYPE "   "
+                 T-TRAN-DATE(7:2) "." T-TRAN-DATE(5:2) "."
+                 T-TRAN-DATE(1:4) "   total " W-AMOUNT
+                 INTO PRINT-REC.
+          WRITE PRINT-REC.
+       PRINT-TRAN-LINES.
+          MOVE T-TRAN-ID TO TL-TRAN-ID.
+          CALL "TRANLTRF" USING TRAN-CTRL-BLK
+                                TRAN-LINE-REC.
+          PERFORM
+            WITH TEST BEFORE
+            UNTIL TRAN-CTRL-RET-CODE NOT = 0
+              MOVE TL-ACC TO ACC-ID
+              CALL "ACCRID" USING ACC-CTRL-BLK
+                                  ACC-REC
+              MOVE TL-AMOUNT TO W-AMOUNT
+              STRING "    acct " TL-ACC "  " ACC-FNAME "  "
+                     ACC-LNAME "  " W-AMOUNT "  " TL-MEMO
+                     INTO PRINT-REC
+              WRITE PRINT-REC
+              ADD 1 TO W-LINE-COUNT
+              INITIALIZE TRAN-CTRL-BLK
+              CALL "TRANLTRN" USING TRAN-CTRL-BLK
+                                    TRAN-LINE-REC
+            END-PERFORM.
+       PRINT-SUMMARY.
+          MOVE SPACES TO PRINT-REC.
+          WRITE PRINT-REC.
+          STRING W-TRAN-COUNT " transaction(s), "
+                 W-LINE-COUNT " line(s) posted today"
+                 INTO PRINT-REC.
+          WRITE PRINT-REC.
