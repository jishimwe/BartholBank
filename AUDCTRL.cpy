@@ -0,0 +1,3 @@
+       01  AUD-CTRL-BLK.
+           05  AUD-CTRL-RET-CODE       PIC 9(5).
+           05  AUD-CTRL-ERR-MSG        PIC X(40).
