@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     ACCCSV.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PORTABLE.
+       OBJECT-COMPUTER. PORTABLE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-FILE ASSIGN TO 'ACCOUNT.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-P.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CSV-FILE.
+       01  CSV-REC                PIC X(100).
+       WORKING-STORAGE SECTION.
+        COPY ACCCTRL.
+        COPY ACCOUNT REPLACING ==:PREFIX:== BY ==T-==.
+        01 WRK-VARS.
+            05 FS-P           PIC 9(2).
+            05 W-BALANCE      PIC -ZZZZZZ9.99.
+            05 W-OD-LIMIT     PIC -ZZZZZZ9.99.
+            05 W-REC-COUNT    PIC 9(5).
+       PROCEDURE DIVISION.
+       EXPORT-ACCOUNTS-CSV.
+          MOVE 0 TO W-REC-COUNT.
+          OPEN OUTPUT CSV-FILE.
+          MOVE "ID,FIRST NAME,LAST NAME,BALANCE,STATUS,OD LIMIT"
+            TO CSV-REC.
+          WRITE CSV-REC.
+          CALL "ACCNAF" USING ACC-CTRL-BLK
+                              T-ACC-REC.
+          PERFORM
+            WITH TEST BEFORE
+              UNTIL ACC-CTRL-RET-CODE NOT = 0
+              IF NOT T-ACC-IS-CASH THEN
+                PERFORM WRITE-CSV-LINE
+                END-IF
+              CALL "ACCNAN" USING ACC-CTRL-BLK
+                                  T-ACC-REC
+            END-PERFORM.
+          CLOSE CSV-FILE.
+          DISPLAY W-REC-COUNT " account(s) exported to ACCOUNT.CSV".
+          GOBACK.
+       WRITE-CSV-LINE.
+          MOVE T-ACC-BALANCE TO W-BALANCE.
+          MOVE T-ACC-OD-LIMIT TO W-OD-LIMIT.
+          STRING T-ACC-ID DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 FUNCTION TRIM(T-ACC-FNAME) DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 FUNCTION TRIM(T-ACC-LNAME) DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 FUNCTION TRIM(W-BALANCE) DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 T-ACC-STATUS DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 FUNCTION TRIM(W-OD-LIMIT) DELIMITED BY SIZE
+                 INTO CSV-REC.
+          WRITE CSV-REC.
+          ADD 1 TO W-REC-COUNT.
